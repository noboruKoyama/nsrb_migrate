@@ -0,0 +1,330 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TAP100.
+      *********************************************************
+      *    PROGRAM         :  TANAM ADJUSTMENT POSTING         *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                           *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+      *    scans TANAM for unposted count variances (TANAM-07 = 0)
+      *    and posts each one straight into SIWAKH (SH-REC) as the
+      *    matching debit/credit entry -- the account/counter-account
+      *    come from JCON4 (kind=4, keyed by the reason code TANAM-
+      *    02) the same way JTK170's P-20 maps JTW-R through JCON7 --
+      *    kind 9 was already taken by JTO35L's supplier exclusion
+      *    list, so this map uses the next open record kind instead.
+      *    TANAM carries its own posted/unposted switch and history-
+      *    slot pointer (TANAM-07/TANAM-08), so unlike JTK170 this
+      *    job needs no separate JTKLOG-style dedup log -- a posted
+      *    record is simply rewritten with TANAM-07 = 1 and the
+      *    variance rolled into TANAM-06R(TANAM-08), so a rerun finds
+      *    nothing left to post.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    posting work fields -- one generated HJUNLNO/HTRDATE is
+      *    shared by every SH-REC line this run produces, numbered
+      *    HLINENO in TANAM scan order, the same convention as
+      *    KBY100's POST-RTN and JTK170's P-20.
+       01  POST-YMD.
+           02  POST-YY            PIC  9(002).
+           02  POST-MM            PIC  9(002).
+           02  POST-DD            PIC  9(002).
+       01  POST-DATE.
+           02  POST-CCYYMM        PIC  9(006).
+           02  POST-DD2           PIC  9(002).
+       01  POST-JUNLNO            PIC  9(006).
+       01  POST-LINENO            PIC  9(002)      VALUE ZERO.
+       01  POST-CNT               PIC  9(006)      VALUE ZERO.
+       01  W-NG                   PIC  9(006)      VALUE ZERO.
+       01  W-NGD   REDEFINES W-NG.
+           02  W-NEN              PIC  9(004).
+           02  W-NENL  REDEFINES W-NEN.
+             03  W-NEN1           PIC  9(002).
+             03  W-NEN2           PIC  9(002).
+           02  W-GET              PIC  9(002).
+       01  W-VARIANCE             PIC S9(006)      VALUE ZERO.
+      *    period close/lock override -- the same OVR=1/9 convention
+      *    as KBY100's PLK-OVR-RTN and JTK170's PLK-OVR-RTN.
+       01  PLK-OVR-W              PIC  9(001)      VALUE ZERO.
+       01  WORK-PLK-MSG.
+           02  F                  PIC  X(15)  VALUE
+                "PERIOD LOCKED ".
+           02  WORK-PLK-PER       PIC  9(006).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *
+           COPY LIBFDD.
+      *
+           COPY L-JCON.
+           COPY LIBPLK.
+      *FD  SIWAKH
+      *    general-ledger journal history -- POST-RTN inserts one
+      *    SH-REC per posted TANAM-R line (SIWAKH.cob carries no
+      *    FD-style group of its own, so this program declares its
+      *    own SIWAKH_TAP100 group and COPYs the record, the same
+      *    way KBY100/JTK170 do).
+       01  SIWAKH_TAP100.
+           02  SIWAKH_PNAME1      PIC  X(006) VALUE "SIWAKH".
+           02  F                  PIC  X(001).
+           02  SIWAKH_LNAME       PIC  X(013) VALUE "SIWAKH_TAP100".
+           02  F                  PIC  X(001).
+           02  SIWAKH_KEY1        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_SORT        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_IDLST       PIC  X(100) VALUE SPACE.
+           02  SIWAKH_RES         USAGE  POINTER.
+           COPY SIWAKH.
+       77  F                      PIC  X(001).
+      *
+           COPY TANAM.
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *    RUN-MODE = "B" : unattended run, as part of the nightly
+      *    KBY100 -> posting -> JTO35L chain -- same convention as
+      *    JTO35L's own RUN-MODE switch; a locked period skips
+      *    posting this run instead of waiting on PLK-OVR-RTN's
+      *    operator prompt.
+       77  RUN-MODE               PIC  X(001)      VALUE SPACE.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  POSTING COMPLETE      ***".
+             03  E-PLK   PIC  X(021).
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "58" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "58" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-PLK" "X" "24" "46" "21" "E-ME1" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-PLK" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+           ACCEPT RUN-MODE FROM ARGUMENT-VALUE.
+      *
+      *    pick up finance's fiscal-year century window from FDC-M if
+      *    one has been keyed in; otherwise the LIBFDD defaults stand,
+      *    same precedent as KBY100/JTK170.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" FDC-M_PNAME1 " " BY REFERENCE FDC-M_IDLST "0".
+           MOVE SPACE TO FDC-KEY.
+           MOVE "01" TO FDC-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" FDC-M_PNAME1 BY REFERENCE FDC-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  FDC-NF1  TO DATE-NF1
+               MOVE  FDC-NT1  TO DATE-NT1
+               MOVE  FDC-NC1  TO DATE-NC1
+               MOVE  FDC-NF2  TO DATE-NF2
+               MOVE  FDC-NT2  TO DATE-NT2
+               MOVE  FDC-NC2  TO DATE-NC2
+           END-IF
+           CALL "DB_F_Close" USING
+            BY REFERENCE FDC-M_IDLST FDC-M_PNAME1.
+      *
+       P-05.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           MOVE  ZERO  TO POST-LINENO POST-CNT.
+           ACCEPT  POST-YMD  FROM  DATE.
+           MOVE  ZERO       TO W-NG.
+           MOVE  POST-YY    TO W-NEN2.
+           MOVE  POST-MM    TO W-GET.
+           IF  W-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO W-NEN
+           END-IF
+           IF  W-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO W-NEN
+           END-IF
+           MOVE  W-NG    TO POST-CCYYMM.
+           MOVE  POST-DD TO POST-DD2.
+           ACCEPT  POST-JUNLNO  FROM  TIME.
+      *
+      *    Period-lock check -- refuse (unless explicitly overridden)
+      *    to post into a month PLK-M carries as closed, the same
+      *    safeguard KBY100's POST-RTN and JTK170's P-05 apply before
+      *    they write to SIWAKH.
+      *
+           MOVE  0  TO PLK-OVR-W.
+           CALL "DB_F_Open" USING
+            "INPUT" PLK-M_PNAME1 " " BY REFERENCE PLK-M_IDLST "0".
+           MOVE  POST-CCYYMM  TO PLK-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" PLK-M_PNAME1 BY REFERENCE PLK-R " "
+            RETURNING RET.
+           CALL "DB_F_Close" USING
+            BY REFERENCE PLK-M_IDLST PLK-M_PNAME1.
+           IF  RET = 0  AND  PLK-STAT = 1
+               IF  RUN-MODE = "B"
+                   MOVE  9  TO PLK-OVR-W
+               ELSE
+                   PERFORM  PLK-OVR-RTN  THRU  PLK-OVR-RTN-EXIT
+               END-IF
+               IF  PLK-OVR-W = 9
+                   CALL "DB_Close"
+                   STOP RUN
+               END-IF
+           END-IF.
+           GO TO P-10.
+      *
+      *    PLK-OVR-RTN  -  warns that the posting month is closed in
+      *    PLK-M, and makes the operator explicitly key OVR=1 to post
+      *    anyway or OVR=9 to skip posting for this run, the same
+      *    OVR=1/9 convention as KBY100/JTK170's PLK-OVR-RTN.
+      *
+       PLK-OVR-RTN.
+           MOVE  POST-CCYYMM   TO  WORK-PLK-PER.
+           MOVE  WORK-PLK-MSG  TO  E-PLK.
+           CALL "SD_Output" USING
+            "E-PLK" E-PLK "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+       PLK-OVR-010.
+           CALL "SD_Accept" USING BY REFERENCE PLK-OVR-W "E-PLK" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO PLK-OVR-010
+           END-IF
+           IF  PLK-OVR-W NOT = 1  AND  9
+               GO TO PLK-OVR-010
+           END-IF.
+       PLK-OVR-RTN-EXIT.
+           EXIT.
+      *
+       P-10.
+           CALL "DB_F_Open" USING
+            "I-O" TANAM_PNAME1 "SHARED" BY REFERENCE TANAM_IDLST "0".
+           CALL "DB_F_Open" USING
+            "INPUT" JCON_PNAME1 "SHARED" BY REFERENCE JCON_IDLST "1"
+            "JCON2-KEY" BY REFERENCE JCON2-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" SIWAKH_PNAME1 "SHARED" BY REFERENCE SIWAKH_IDLST "1"
+            "SH-KEY3" BY REFERENCE SH-KEY3.
+       P-20.
+           CALL "DB_Read" USING
+            "AT END" TANAM_PNAME1 BY REFERENCE TANAM-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO P-30
+           END-IF
+           IF  TANAM-07 NOT = 0
+               GO TO P-20
+           END-IF
+           COMPUTE  W-VARIANCE = TANAM-051 - TANAM-052.
+           IF  W-VARIANCE = 0
+               MOVE  1  TO TANAM-07
+               CALL "DB_Update" USING
+                TANAM_PNAME1 TANAM_LNAME TANAM-R RETURNING RET
+               GO TO P-20
+           END-IF
+      *
+           ADD  1  TO POST-LINENO.
+      *
+           MOVE  4         TO  JCON4-01.
+           MOVE  TANAM-02  TO  JCON4-02.
+           CALL "DB_Read" USING
+            "INVALID KEY" JCON_PNAME1 BY REFERENCE JCON-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  9999  TO JCON4-ACCT JCON4-OPPACCT
+               MOVE  0     TO JCON4-HOACCT JCON4-HOOPPACCT JCON4-DEPT
+           END-IF
+      *
+           INITIALIZE SH-REC.
+           MOVE  JCON4-ACCT      TO HACCNTCD.
+           MOVE  JCON4-HOACCT    TO HHOACCNT.
+           MOVE  POST-DATE       TO HTRDATE.
+           MOVE  POST-JUNLNO     TO HJUNLNO.
+           MOVE  POST-LINENO     TO HLINENO.
+      *
+      *    a shortage (counted less than book, TANAM-051 greater than
+      *    TANAM-052) debits the shrink account; an overage (counted
+      *    more than book) credits it instead -- TANAM itself carries
+      *    no explicit debit/credit flag the way JTW-14 does, so the
+      *    sign of the variance stands in for it here.
+      *
+           IF  W-VARIANCE > 0
+               MOVE  1  TO HDR-CR
+           ELSE
+               MOVE  0  TO HDR-CR
+           END-IF
+           MOVE  JCON4-DEPT      TO HSECTCD.
+           MOVE  "0"             TO HTAXKB.
+           MOVE  W-VARIANCE      TO HAMOUNT.
+           IF  HAMOUNT < 0
+               COMPUTE HAMOUNT = 0 - HAMOUNT
+           END-IF
+           MOVE  JCON4-OPPACCT   TO HOPPCD.
+           MOVE  JCON4-HOOPPACCT TO HHOOPPCD.
+           MOVE  701             TO HTEKICD.
+           MOVE  HACCNTCD        TO HACCNTCD2.
+           MOVE  HTRDATE         TO HTRDATE2.
+           MOVE  HJUNLNO         TO HJUNLNO2.
+           MOVE  HLINENO         TO HLINENO2.
+           MOVE  HDR-CR          TO HDR-CR2.
+           CALL "DB_Insert" USING
+            SIWAKH_PNAME1 SIWAKH_LNAME SH-REC RETURNING RET.
+      *
+      *    roll this period's variance into the next history slot and
+      *    mark the record posted, in place of JTK170's JTKLOG insert
+      *    -- TANAM-07/TANAM-08 are the designed-in dedup mechanism
+      *    for this master, per the note carried in TANAM.cob.
+      *
+           ADD  1  TO TANAM-08.
+           IF  TANAM-08 > 8
+               MOVE  1  TO TANAM-08
+           END-IF
+           MOVE  W-VARIANCE  TO TANAM-06R(TANAM-08).
+           MOVE  1           TO TANAM-07.
+           CALL "DB_Update" USING
+            TANAM_PNAME1 TANAM_LNAME TANAM-R RETURNING RET.
+           ADD  1  TO POST-CNT.
+           GO TO P-20.
+      *
+       P-30.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TANAM_IDLST TANAM_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JCON_IDLST JCON_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           CALL "SD_Output" USING
+            "E-ME1" E-ME1 "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
