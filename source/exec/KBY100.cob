@@ -13,13 +13,14 @@
        OBJECT-COMPUTER. SYSTEM3100.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77  WK0064ID           PIC  X(009) VALUE SPACE.
+       77  WK0064ID           PIC  X(012) VALUE SPACE.
        01  STN-NO.
            02  STN-NO1        PIC  X(003).
            02  STN-NO2        PIC  X(003).
        01  W-FID.
            02  W-FID1         PIC  X(006) VALUE "WK0064".
            02  W-FID2         PIC  X(003).
+           02  W-FID3         PIC  X(003).
        01  W-DATA.
            02  W-SNGM         PIC  9(006).
            02  W-ENGM         PIC  9(006).
@@ -44,11 +45,94 @@
                04  W-EGET     PIC  9(002).
            02  W-DMM          PIC  9(001).
            02  W-DC           PIC  9(001).
+       01  CLS-W              PIC  9(001)      VALUE ZERO.
+       01  CLS-CD             PIC  9(001)      VALUE ZERO.
+       01  OVR-W              PIC  9(001)      VALUE ZERO.
+      *    period close/lock override -- PLK-OVR-RTN warns that
+      *    POST-RTN's posting month is locked in PLK-M and makes the
+      *    operator explicitly key OVR=1 to post anyway or OVR=9 to
+      *    skip posting, the same OVR=1/9 convention as OVR-W above.
+       01  PLK-OVR-W          PIC  9(001)      VALUE ZERO.
+       01  PLK-OVR-FLAG       PIC  9(001)      VALUE ZERO.
+       01  WORK-PLK-MSG.
+           02  F                PIC  X(15)  VALUE
+                "PERIOD LOCKED ".
+           02  WORK-PLK-PER     PIC  9(006).
+           02  F                PIC  X(15)  VALUE
+                " -- OVR=1 9=BK".
+       01  WORK-OVR-MSG.
+           02  F                PIC  X(17)  VALUE
+                "PERIOD OVERLAPS ".
+           02  WORK-OVR-SNG     PIC  9(006).
+           02  F                PIC  X(03)  VALUE  " - ".
+           02  WORK-OVR-ENG     PIC  9(006).
+           02  F                PIC  X(15)  VALUE
+                " -- OVR=1 9=BK".
+       01  SKIP-ZERO-CNT      PIC  9(006)      VALUE ZERO.
+       01  SKIP-RANGE-CNT     PIC  9(006)      VALUE ZERO.
+       01  WORK-SKIP-MSG.
+           02  F                PIC  X(09)  VALUE  "ZERO-TSK:".
+           02  WORK-SKIP-ZERO   PIC  ZZZZZ9.
+           02  F                PIC  X(11)  VALUE  " OUT-RANGE:".
+           02  WORK-SKIP-RANGE  PIC  ZZZZZ9.
+       01  PREV-CNT           PIC  9(006)      VALUE ZERO.
+       01  PREV-TSK           PIC S9(010)      VALUE ZERO.
+       01  PREV-THK           PIC S9(010)      VALUE ZERO.
+       01  WORK-PRV-MSG.
+           02  F              PIC  X(08)  VALUE  "RECORDS:".
+           02  WORK-PRV-CNT   PIC  ZZZZZ9.
+           02  F              PIC  X(05)  VALUE  " TSK:".
+           02  WORK-PRV-TSK   PIC  -9(10).
+           02  F              PIC  X(05)  VALUE  " THK:".
+           02  WORK-PRV-THK   PIC  -9(10).
+      *    auto-post work fields -- POST-RTN maps each TSW-R line into
+      *    a SIWAKH (SH-REC) journal history entry so the annual
+      *    closing work posts straight to the ledger history without a
+      *    manual re-entry step.
+       01  POST-YMD.
+           02  POST-YY        PIC  9(002).
+           02  POST-MM        PIC  9(002).
+           02  POST-DD        PIC  9(002).
+       01  POST-DATE.
+           02  POST-CCYYMM    PIC  9(006).
+           02  POST-DD2       PIC  9(002).
+       01  POST-JUNLNO        PIC  9(006)      VALUE ZERO.
+       01  POST-LINENO        PIC  9(002)      VALUE ZERO.
+       01  POST-CNT           PIC  9(006)      VALUE ZERO.
+      *    multi-year rollup report work fields -- ROLL-RTN scans
+      *    STY-F once per operator-entered range and prints a
+      *    side-by-side summary, without touching TSW-F or KBNO-M.
+       01  ROLL-CNT           PIC  9(002)      VALUE ZERO.
+       01  ROLL-IX            PIC  9(002)      VALUE ZERO.
+       01  ROLL-TBL.
+           02  ROLL-ENT  OCCURS  10.
+               03  ROLL-SNG   PIC  9(006).
+               03  ROLL-ENG   PIC  9(006).
+               03  ROLL-RCNT  PIC  9(006).
+               03  ROLL-TSK   PIC S9(010).
+               03  ROLL-THK   PIC S9(010).
+       01  WORK-ROLL-HD       PIC  X(040)      VALUE
+            "*** MULTI-YEAR ROLLUP SUMMARY ***".
+       01  WORK-ROLL.
+           02  F                PIC  X(10).
+           02  WORK-ROLL-SNG    PIC  ZZZZZ9.
+           02  F                PIC  X(03)  VALUE  " - ".
+           02  WORK-ROLL-ENG    PIC  ZZZZZ9.
+           02  F                PIC  X(03)  VALUE  "  #".
+           02  WORK-ROLL-CNT    PIC  ZZZZZ9.
+           02  F                PIC  X(06)  VALUE  " TSK: ".
+           02  WORK-ROLL-TSK    PIC  -9(10).
+           02  F                PIC  X(06)  VALUE  " THK: ".
+           02  WORK-ROLL-THK    PIC  -9(10).
+       01  PRN-R               PIC  X(180).
+       77  RESP                PIC  9(001).
        01  ERR-STAT           PIC  X(002).
            COPY  LSTAT.
       *
            COPY LIBFDD.
            COPY LIKBNO.
+           COPY LIBPLK.
+           COPY L-JCON.
       *FD  STY-F
        01  STY-F_KBY100.
            02  STY-F_PNAME1   PIC  X(004) VALUE "STYF".
@@ -77,7 +161,7 @@
        77  F                  PIC  X(001).
       *FD  TSW-F
        01  TSW-F_KBY100.
-           02  TSW-F_PNAME1   PIC  X(009) VALUE SPACE.
+           02  TSW-F_PNAME1   PIC  X(012) VALUE SPACE.
            02  F              PIC  X(001).
            02  TSW-F_LNAME    PIC  X(012) VALUE "TSW-F_KBY100".
            02  F              PIC  X(001).
@@ -87,37 +171,161 @@
            02  TSW-F_RES      USAGE  POINTER.
        01  TSW-R.
            02  TSW-KEY        PIC  9(004).
+           02  TSW-KEYD  REDEFINES  TSW-KEY.
+             03  TSW-KEY1     PIC  9(001).
+             03  TSW-KEY2     PIC  9(003).
            02  TSW-TSK        PIC S9(010).
            02  F              PIC  X(050).
        77  F                  PIC  X(001).
+      *FD  CKP-F
+      *    restart/checkpoint record for the M-35 STY-F scan -- a
+      *    singleton "01" row tracking whether a run is mid-scan
+      *    (CKP-STAT=1, resume from CKP-LASTKEY into the same work
+      *    file CKP-FID) or scan-complete-but-KBNO-M-pending
+      *    (CKP-STAT=2), so a rerun after a failure can continue
+      *    instead of starting the whole pass over.
+       01  CKP-F_KBY100.
+           02  CKP-F_PNAME1   PIC  X(005) VALUE "CKP-F".
+           02  F              PIC  X(001).
+           02  CKP-F_LNAME    PIC  X(012) VALUE "CKP-F_KBY100".
+           02  F              PIC  X(001).
+           02  CKP-F_KEY1     PIC  X(100) VALUE SPACE.
+           02  CKP-F_SORT     PIC  X(100) VALUE SPACE.
+           02  CKP-F_IDLST    PIC  X(100) VALUE SPACE.
+           02  CKP-F_RES      USAGE  POINTER.
+       01  CKP-R.
+           02  CKP-KEY        PIC  X(002).
+           02  CKP-STAT       PIC  9(001).
+           02  CKP-SNG        PIC  9(006).
+           02  CKP-ENG        PIC  9(006).
+           02  CKP-CLSW       PIC  9(001).
+           02  CKP-CLSCD      PIC  9(001).
+           02  CKP-FID        PIC  X(012).
+           02  CKP-RCNT       PIC  9(006).
+           02  CKP-LASTKEY.
+               03  CKP-LKEY1  PIC  9(001).
+               03  CKP-LKEY2  PIC  9(003).
+           02  CKP-PSTKEY.
+               03  CKP-PKEY1  PIC  9(001).
+               03  CKP-PKEY2  PIC  9(003).
+           02  CKP-JUNLNO     PIC  9(006).
+           02  CKP-PSTLINE    PIC  9(002).
+       77  F                  PIC  X(001).
+      *FD  GEN-F
+      *    work-file generation counter -- a singleton "01" row holding
+      *    the last sequence number handed out for a terminal's TSW-F
+      *    work file, so each fresh run gets its own file name instead
+      *    of clobbering a prior generation that hasn't been consumed
+      *    yet (e.g. by reconciliation or posting).
+       01  GEN-F_KBY100.
+           02  GEN-F_PNAME1   PIC  X(005) VALUE "GEN-F".
+           02  F              PIC  X(001).
+           02  GEN-F_LNAME    PIC  X(012) VALUE "GEN-F_KBY100".
+           02  F              PIC  X(001).
+           02  GEN-F_KEY1     PIC  X(100) VALUE SPACE.
+           02  GEN-F_SORT     PIC  X(100) VALUE SPACE.
+           02  GEN-F_IDLST    PIC  X(100) VALUE SPACE.
+           02  GEN-F_RES      USAGE  POINTER.
+       01  GEN-R.
+           02  GEN-KEY        PIC  X(002).
+           02  GEN-SEQ        PIC  9(003).
+       77  F                  PIC  X(001).
+      *FD  KBYLOG
+      *    run audit trail -- one record per execution recording the
+      *    operator, the W-SNG/W-ENG range and classification filter
+      *    entered, and the number of TSW-R records produced, so we
+      *    can trace which year-end closing work was generated by whom.
+       01  KBYLOG_KBY100.
+           02  KBYLOG_PNAME1  PIC  X(006) VALUE "KBYLOG".
+           02  F              PIC  X(001).
+           02  KBYLOG_LNAME   PIC  X(013) VALUE "KBYLOG_KBY100".
+           02  F              PIC  X(001).
+           02  KBYLOG_KEY1    PIC  X(100) VALUE SPACE.
+           02  KBYLOG_SORT    PIC  X(100) VALUE SPACE.
+           02  KBYLOG_IDLST   PIC  X(100) VALUE SPACE.
+           02  KBYLOG_RES     USAGE  POINTER.
+       01  KBYLOG-REC.
+           02  LOG-KEY2.
+               03  LOG-DATE2  PIC  9(006).
+               03  LOG-TIME2  PIC  9(006).
+           02  LOG-USER2      PIC  X(006).
+           02  LOG-SNG2       PIC  9(006).
+           02  LOG-ENG2       PIC  9(006).
+           02  LOG-CLSW2      PIC  9(001).
+           02  LOG-CLSCD2     PIC  9(001).
+           02  LOG-RCNT2      PIC  9(006).
+           02  LOG-PLKPER2    PIC  9(006)      VALUE ZERO.
+           02  LOG-PLKOVR2    PIC  9(001)      VALUE ZERO.
+       77  F                  PIC  X(001).
+      *FD  SIWAKH
+      *    general-ledger journal history -- POST-RTN inserts one
+      *    SH-REC per TSW-R line carrying the mapped account/
+      *    department/amount, so the annual closing work posts
+      *    straight through instead of waiting on a manual re-entry.
+       01  SIWAKH_KBY100.
+           02  SIWAKH_PNAME1  PIC  X(006) VALUE "SIWAKH".
+           02  F              PIC  X(001).
+           02  SIWAKH_LNAME   PIC  X(013) VALUE "SIWAKH_KBY100".
+           02  F              PIC  X(001).
+           02  SIWAKH_KEY1    PIC  X(100) VALUE SPACE.
+           02  SIWAKH_SORT    PIC  X(100) VALUE SPACE.
+           02  SIWAKH_IDLST   PIC  X(100) VALUE SPACE.
+           02  SIWAKH_RES     USAGE  POINTER.
+           COPY SIWAKH.
+       77  F                  PIC  X(001).
       *
        77  ESTAT              PIC  X(002).
        77  RESU               PIC  9(001).
        77  RET                PIC  9(001) VALUE ZERO.
        77  USER_ID            PIC  X(006) VALUE SPACE.
        77  COMPLETION_CODE    PIC  X(003) VALUE ZERO.
+      *    RUN-MODE = "B" : unattended run, as part of the nightly
+      *    KBY100 -> posting -> JTO35L chain -- same convention as
+      *    JTO35L's own RUN-MODE switch.  M-05's auto-computed
+      *    W-SNGM (the single period STY-F has queued for closing) is
+      *    taken as both ends of the range with no store-code filter,
+      *    skipping the M-10 thru M-30 operator dialog; a period that
+      *    PLK-M or KBNO-M shows as already closed/overlapping is
+      *    treated as nothing-to-do tonight rather than a failure.
+       77  RUN-MODE           PIC  X(001) VALUE SPACE.
       *
        01  C-CLEAR.
            02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
        01  C-MID.
            02  FILLER  PIC  N(024) VALUE
-                "������������������������������������������������".
+                "����������������
+      -         "����������������
+      -         "����������������".
            02  FILLER  PIC  N(024) VALUE
-                "������������������������������������������������".
+                "����������������
+      -         "����������������
+      -         "����������������".
            02  FILLER  PIC  N(024) VALUE
-                "�������@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@������".
+                "�������@�@�@�@�@�@�@
+      -         "�@�@�@�@�@�@�@�@�@�@�@�
+      -         "�����".
            02  FILLER  PIC  N(024) VALUE
-                "�������@�@�N�Ԏ����ʎd�����[�N�@�쐬�@�@������".
+                "�������@�@�N�Ԏ����
+      -         "ʎd�����[�N�@�쐬�@�@��
+      -         "����".
            02  FILLER  PIC  N(024) VALUE
-                "�������@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@�@������".
+                "�������@�@�@�@�@�@�@
+      -         "�@�@�@�@�@�@�@�@�@�@�@�
+      -         "�����".
            02  FILLER  PIC  N(024) VALUE
-                "������������������������������������������������".
+                "����������������
+      -         "����������������
+      -         "����������������".
            02  FILLER  PIC  N(024) VALUE
-                "������������������������������������������������".
+                "����������������
+      -         "����������������
+      -         "����������������".
            02  FILLER  PIC  X(036) VALUE
-                "�f�[�^�N��  '  �N  ��  �`  '  �N  ��".
+                "�f�[�^�N��  '  �N  ��  �`  '
+      -         "  �N  ��".
            02  FILLER  PIC  X(036) VALUE
-                "��\�N��    '  �N  ���@�`�@'  �N  ��".
+                "��\�N��    '  �N  ���@�`�@
+      -         "'  �N  ��".
            02  FILLER  PIC  X(022) VALUE
                 "�m�F  OK=1 NO=9   ����".
        01  C-ACP.
@@ -126,7 +334,12 @@
              03  A-SGET  PIC  9(002).
              03  A-ENEN  PIC  9(002).
              03  A-EGET  PIC  9(002).
+           02  A-CLS   PIC  9(001).
+           02  A-CLSCD PIC  9(001).
+           02  A-OVR   PIC  9(001).
+           02  A-PLKOVR PIC  9(001).
            02  A-DMM   PIC  9(001).
+           02  A-RCNT  PIC  9(002).
        01  C-DSP.
            02  D-NGM.
                03  FILLER  PIC  9(002).
@@ -142,8 +355,13 @@
                   "***  KBNOM ż  ***".
              03  E-ME3   PIC  X(027) VALUE
                   "***  KBNOM REWRITE �װ  ***".
+             03  E-PRV   PIC  X(046) VALUE SPACE.
+             03  E-OVR   PIC  X(060) VALUE SPACE.
+             03  E-PLK   PIC  X(036) VALUE SPACE.
              03  E-ME98  PIC  X(005) VALUE X"1B4A05".
              03  E-ME99  PIC  X(005) VALUE X"1B4205".
+       01  C-SKIP.
+           02  E-SKIP  PIC  X(060) VALUE SPACE.
            COPY LIBSCR.
        PROCEDURE DIVISION.
       *Initialize
@@ -179,8 +397,8 @@
        CALL "SD_Init" USING 
             "10C-MID" "X" "20" "23" "22" "09C-MID" " " RETURNING RESU.
       *C-ACP
-       CALL "SD_Init" USING 
-            "C-ACP" " " "0" "0" "9" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "10" " " " " RETURNING RESU.
        CALL "SD_Init" USING 
             "01C-ACP" " " "16" "0" "8" " " "C-ACP" RETURNING RESU.
        CALL "SD_Init" USING 
@@ -199,10 +417,30 @@
             "A-EGET" "9" "16" "48" "2" "A-ENEN" " " RETURNING RESU.
        CALL "SD_Using" USING 
             "A-EGET" BY REFERENCE W-EGET "2" "0" RETURNING RESU.
-       CALL "SD_Init" USING 
-            "A-DMM" "9" "20" "40" "1" "01C-ACP" " " RETURNING RESU.
-       CALL "SD_Using" USING 
+       CALL "SD_Init" USING
+            "A-CLS" "9" "18" "40" "1" "01C-ACP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-CLS" BY REFERENCE CLS-W "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-CLSCD" "9" "18" "44" "1" "A-CLS" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-CLSCD" BY REFERENCE CLS-CD "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-OVR" "9" "19" "40" "1" "A-CLSCD" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-OVR" BY REFERENCE OVR-W "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-PLKOVR" "9" "19" "44" "1" "A-OVR" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-PLKOVR" BY REFERENCE PLK-OVR-W "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "20" "40" "1" "A-PLKOVR" " " RETURNING RESU.
+       CALL "SD_Using" USING
             "A-DMM" BY REFERENCE W-DMM "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-RCNT" "9" "21" "40" "2" "A-DMM" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-RCNT" BY REFERENCE ROLL-CNT "2" "0" RETURNING RESU.
       *C-DSP
        CALL "SD_Init" USING 
             "C-DSP" " " "0" "0" "8" " " " " RETURNING RESU.
@@ -237,17 +475,51 @@
             "E-ME1" "X" "24" "15" "17" "E-STAT" " " RETURNING RESU.
        CALL "SD_Init" USING 
             "E-ME2" "X" "24" "15" "18" "E-ME1" " " RETURNING RESU.
-       CALL "SD_Init" USING 
+       CALL "SD_Init" USING
             "E-ME3" "X" "24" "15" "27" "E-ME2" " " RETURNING RESU.
-       CALL "SD_Init" USING 
-            "E-ME98" "X" "24" "75" "5" "E-ME3" " " RETURNING RESU.
-       CALL "SD_Init" USING 
+       CALL "SD_Init" USING
+            "E-PRV" "X" "24" "15" "46" "E-ME3" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-OVR" "X" "24" "15" "60" "E-PRV" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-PLK" "X" "24" "15" "36" "E-OVR" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME98" "X" "24" "75" "5" "E-PLK" " " RETURNING RESU.
+       CALL "SD_Init" USING
             "E-ME99" "X" "24" "75" "5" "E-ME98" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "C-SKIP" " " "0" "0" "60" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-SKIP" "X" "22" "15" "60" " " "C-SKIP" RETURNING RESU.
       *
            COPY LIBSCR_P.
       *
            ACCEPT USER_ID FROM ARGUMENT-VALUE.
            ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+           ACCEPT RUN-MODE FROM ARGUMENT-VALUE.
+      *
+      *    pick up finance's fiscal-year century window from FDC-M if
+      *    one has been keyed in; otherwise the LIBFDD defaults above
+      *    stand, so a site that has never maintained FDC-M still runs
+      *    exactly as before.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" FDC-M_PNAME1 " " BY REFERENCE FDC-M_IDLST "0".
+           MOVE SPACE TO FDC-KEY.
+           MOVE "01" TO FDC-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" FDC-M_PNAME1 BY REFERENCE FDC-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  FDC-NF1  TO DATE-NF1
+               MOVE  FDC-NT1  TO DATE-NT1
+               MOVE  FDC-NC1  TO DATE-NC1
+               MOVE  FDC-NF2  TO DATE-NF2
+               MOVE  FDC-NT2  TO DATE-NT2
+               MOVE  FDC-NC2  TO DATE-NC2
+           END-IF
+           CALL "DB_F_Close" USING
+            BY REFERENCE FDC-M_IDLST FDC-M_PNAME1.
       *
        M-05.
            COPY LIBCPR.
@@ -286,6 +558,11 @@
            CALL "DB_F_Close" USING
             BY REFERENCE STY-F_IDLST STY-F_PNAME1.
            MOVE W-NGS TO W-SNGD.
+           IF  RUN-MODE = "B"
+               MOVE  W-SNGM  TO  W-SNG  W-ENG
+               MOVE  0       TO  CLS-W  CLS-CD
+               GO TO M-31
+           END-IF
            CALL "SD_Output" USING "D-NGM" D-NGM "p" RETURNING RESU.
        M-10.
            CALL "SD_Accept" USING BY REFERENCE A-SNEN "A-SNEN" "9" "2"
@@ -355,11 +632,39 @@
            IF  W-ENG < W-SNGM OR > W-ENGM OR < W-SNG
                GO TO M-20
            END-IF.
+       M-26.
+           CALL "SD_Accept" USING BY REFERENCE A-CLS "A-CLS" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-25
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-26
+           END-IF
+           IF  CLS-W NOT = 0  AND  1
+               GO TO M-26
+           END-IF
+           IF  CLS-W = 0
+               MOVE 0 TO CLS-CD
+               GO TO M-30
+           END-IF.
+       M-27.
+           CALL "SD_Accept" USING BY REFERENCE A-CLSCD "A-CLSCD" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-26
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-27
+           END-IF.
        M-30.
            CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
             BY REFERENCE ESTAT RETURNING RESU.
            IF  ESTAT = BTB
-               GO TO M-25
+               IF  CLS-W = 0
+                   GO TO M-26
+               END-IF
+               GO TO M-27
            END-IF
            IF  ESTAT NOT = HTB AND SKP
                GO TO M-30
@@ -367,30 +672,209 @@
            IF  W-DMM = 9
                GO TO M-10
            END-IF
-           IF  W-DMM NOT = 1
+           IF  W-DMM NOT = 1  AND  2  AND  3
                GO TO M-30
            END-IF
+           IF  W-DMM = 2
+               PERFORM  PREV-RTN  THRU  PREV-RTN-EXIT
+               GO TO M-10
+           END-IF
+           IF  W-DMM = 3
+               PERFORM  ROLL-RTN  THRU  ROLL-RTN-EXIT
+               GO TO M-10
+           END-IF
+      *
+      *    Period-overlap check -- refuse (unless explicitly
+      *    overridden) a range that overlaps the period already
+      *    recorded in KBNO-M, so the same months can't be
+      *    double-processed into the annual journal work by accident.
+      *
+       M-31.
+           MOVE  0  TO OVR-W.
+           CALL "DB_F_Open" USING
+            "INPUT" KBNO-M_PNAME1 " " BY REFERENCE KBNO-M_IDLST "0".
+           MOVE SPACE TO BNO-KEY.
+           MOVE "01" TO BNO-KEYD.
+           CALL "DB_Read" USING
+            "INVALID KEY" KBNO-M_PNAME1 BY REFERENCE KBNO-R " "
+            RETURNING RET.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KBNO-M_IDLST KBNO-M_PNAME1.
+           IF  RET = 0
+               IF  W-SNG NOT > BNO-ENG  AND  W-ENG NOT < BNO-SNG
+                   IF  RUN-MODE = "B"
+                       GO TO M-95
+                   END-IF
+                   PERFORM  OVR-RTN  THRU  OVR-RTN-EXIT
+               END-IF
+           END-IF
+           IF  OVR-W = 9
+               GO TO M-10
+           END-IF
+      *
+      *    Checkpoint check -- a prior run may have died partway
+      *    through the STY-F scan (CKP-STAT=1) or after the scan but
+      *    before KBNO-M was updated (CKP-STAT=2).  Resume in either
+      *    case instead of rerunning the whole pass from the top.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" CKP-F_PNAME1 "SHARED" BY REFERENCE CKP-F_IDLST "1"
+            "CKP-KEY" BY REFERENCE CKP-KEY.
+           MOVE "01" TO CKP-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" KBYLOG_PNAME1 "SHARED" BY REFERENCE KBYLOG_IDLST "1"
+            "LOG-KEY2" BY REFERENCE LOG-KEY2.
+           CALL "DB_Read" USING
+            "INVALID KEY" CKP-F_PNAME1 BY REFERENCE CKP-R " "
+            RETURNING RET.
+           IF  RET = 1
+               MOVE 0 TO CKP-STAT
+           END-IF
+           IF  CKP-STAT = 1  AND  CKP-SNG = W-SNG  AND  CKP-ENG = W-ENG
+                AND  CKP-CLSW = CLS-W  AND  CKP-CLSCD = CLS-CD
+               IF  CKP-RCNT  NOT = 0
+                   MOVE  1  TO W-DC
+               END-IF
+               MOVE  CKP-FID   TO WK0064ID
+               MOVE  WK0064ID  TO TSW-F_PNAME1
+               CALL "DB_F_Open" USING
+                "INPUT" STY-F_PNAME1 " " BY REFERENCE STY-F_IDLST "0"
+               CALL "DB_F_Open" USING
+                "I-O" TSW-F_PNAME1 " " BY REFERENCE TSW-F_IDLST "0"
+               GO TO M-35
+           END-IF
+           IF  CKP-STAT = 2  AND  CKP-SNG = W-SNG  AND  CKP-ENG = W-ENG
+                AND  CKP-CLSW = CLS-W  AND  CKP-CLSCD = CLS-CD
+               MOVE  1         TO W-DC
+               MOVE  CKP-FID   TO WK0064ID
+               MOVE  WK0064ID  TO TSW-F_PNAME1
+               GO TO M-60
+           END-IF
+      *
+      *    CKP-STAT=3 -- KBNO-M was already updated for this period by
+      *    a prior run that died somewhere in POST-RTN's SIWAKH insert
+      *    loop.  Skip straight to POST-RTN against the same CKP-FID
+      *    work file instead of re-touching KBNO-M or rescanning STY-F.
+      *
+           IF  CKP-STAT = 3  AND  CKP-SNG = W-SNG  AND  CKP-ENG = W-ENG
+                AND  CKP-CLSW = CLS-W  AND  CKP-CLSCD = CLS-CD
+               MOVE  1         TO W-DC
+               MOVE  CKP-FID   TO WK0064ID
+               MOVE  WK0064ID  TO TSW-F_PNAME1
+      *
+      *    KBNO-M already carries this period from the run that died
+      *    in POST-RTN -- CKP-F and KBYLOG are already open from
+      *    above, and KBNO-M needs no further update, so go straight
+      *    to POST-RTN.
+      *
+               PERFORM  POST-RTN  THRU  POST-RTN-EXIT
+               IF  PLK-OVR-W = 9
+                   MOVE  POST-CCYYMM   TO  WORK-PLK-PER
+                   MOVE  WORK-PLK-MSG  TO  E-PLK
+                   CALL "C3_Set_Jrcode" USING
+                    USER_ID BY REFERENCE COMPLETION_CODE  255
+                   CALL "SD_Output" USING
+                    "E-PLK" E-PLK "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "E-ME99" E-ME99 "p" RETURNING RESU
+               ELSE
+                   MOVE  0  TO CKP-STAT
+                   CALL "DB_Update" USING
+                    CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+                   ACCEPT  LOG-DATE2  FROM  DATE
+                   ACCEPT  LOG-TIME2  FROM  TIME
+                   MOVE  USER_ID   TO  LOG-USER2
+                   MOVE  W-SNG     TO  LOG-SNG2
+                   MOVE  W-ENG     TO  LOG-ENG2
+                   MOVE  CLS-W     TO  LOG-CLSW2
+                   MOVE  CLS-CD    TO  LOG-CLSCD2
+                   MOVE  CKP-RCNT  TO  LOG-RCNT2
+                   MOVE  POST-CCYYMM   TO  LOG-PLKPER2
+                   MOVE  PLK-OVR-FLAG  TO  LOG-PLKOVR2
+                   CALL "DB_Insert" USING
+                    KBYLOG_PNAME1 KBYLOG_LNAME KBYLOG-REC RETURNING RET
+               END-IF
+               CALL "DB_F_Close" USING
+                BY REFERENCE CKP-F_IDLST CKP-F_PNAME1
+               CALL "DB_F_Close" USING
+                BY REFERENCE KBYLOG_IDLST KBYLOG_PNAME1
+               GO TO M-95
+           END-IF
       *
            CALL "CBLSTNNO" USING STN-NO USER_ID.
            MOVE STN-NO2 TO W-FID2.
+      *
+      *    GEN-SEQ gives this run's work file a generation number of
+      *    its own, so a prior TSW-F for the same terminal is left on
+      *    disk instead of being overwritten by this run's OUTPUT open.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" GEN-F_PNAME1 "SHARED" BY REFERENCE GEN-F_IDLST "1"
+            "GEN-KEY" BY REFERENCE GEN-KEY.
+           MOVE "01" TO GEN-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" GEN-F_PNAME1 BY REFERENCE GEN-R " "
+            RETURNING RET.
+           IF  RET = 1
+               MOVE 0 TO GEN-SEQ
+           END-IF
+           IF  GEN-SEQ = 999
+               MOVE 0 TO GEN-SEQ
+           END-IF
+           ADD  1  TO GEN-SEQ.
+           IF  RET = 1
+               CALL "DB_Insert" USING
+                GEN-F_PNAME1 GEN-F_LNAME GEN-R RETURNING RET
+           ELSE
+               CALL "DB_Update" USING
+                GEN-F_PNAME1 GEN-F_LNAME GEN-R RETURNING RET
+           END-IF
+           CALL "DB_F_Close" USING
+            BY REFERENCE GEN-F_IDLST GEN-F_PNAME1.
+           MOVE GEN-SEQ TO W-FID3.
            MOVE W-FID TO WK0064ID.
            MOVE WK0064ID TO TSW-F_PNAME1.
+           MOVE  1        TO CKP-STAT.
+           MOVE  W-SNG    TO CKP-SNG.
+           MOVE  W-ENG    TO CKP-ENG.
+           MOVE  CLS-W    TO CKP-CLSW.
+           MOVE  CLS-CD   TO CKP-CLSCD.
+           MOVE  WK0064ID TO CKP-FID.
+           MOVE  ZERO     TO CKP-RCNT.
+           MOVE  ZERO     TO CKP-LASTKEY.
+           MOVE  ZERO     TO CKP-PSTKEY.
+           MOVE  ZERO     TO SKIP-ZERO-CNT SKIP-RANGE-CNT.
+           IF  RET = 1
+               CALL "DB_Insert" USING
+                CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+           ELSE
+               CALL "DB_Update" USING
+                CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+           END-IF
            CALL "DB_F_Open" USING
             "INPUT" STY-F_PNAME1 " " BY REFERENCE STY-F_IDLST "0".
            CALL "DB_F_Open" USING
             "OUTPUT" TSW-F_PNAME1 " " BY REFERENCE TSW-F_IDLST "0".
        M-35.
       *           READ STY-F AT END
-      *//////////////////////     
+      *//////////////////////
            CALL "DB_Read" USING
             "AT END" STY-F_PNAME1 BY REFERENCE STY-R " " RETURNING RET.
            IF  RET = 1
                GO TO M-60
            END-IF
            IF  ZERO = STY-TSK AND STY-TSKZ
+               ADD  1  TO SKIP-ZERO-CNT
                GO TO M-35
            END-IF
            IF  STY-NG < W-SNG OR > W-ENG
+               ADD  1  TO SKIP-RANGE-CNT
+               GO TO M-35
+           END-IF
+           IF  CLS-W = 1  AND  STY-KEY1  NOT  =  CLS-CD
+               GO TO M-35
+           END-IF
+           IF  STY-KEY  NOT  >  CKP-LASTKEY
                GO TO M-35
            END-IF
       *
@@ -404,6 +888,18 @@
            IF  W-DC = 0
                MOVE 1 TO W-DC
            END-IF
+           ADD  1  TO CKP-RCNT.
+           MOVE STY-KEY TO CKP-LASTKEY.
+      *
+      *    flush the checkpoint after every insert, not periodically --
+      *    a crash between flushes would otherwise leave the on-disk
+      *    CKP-LASTKEY stale, and a resumed run would re-insert every
+      *    STY-F record between the stale checkpoint and the crash
+      *    point a second time, duplicating TSW-F rows (and, downstream,
+      *    duplicating SIWAKH postings for that range).
+      *
+           CALL "DB_Update" USING
+            CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET.
            GO TO M-35.
        M-60.
            CALL "DB_F_Close" USING
@@ -411,14 +907,34 @@
            CALL "DB_F_Close" USING
             BY REFERENCE TSW-F_IDLST TSW-F_PNAME1.
            IF  W-DC = 0
-               CALL "C3_Set_Jrcode" USING 
+               MOVE  0  TO CKP-STAT
+               CALL "DB_Update" USING
+                CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+               CALL "DB_F_Close" USING
+                BY REFERENCE CKP-F_IDLST CKP-F_PNAME1
+               CALL "DB_F_Close" USING
+                BY REFERENCE KBYLOG_IDLST KBYLOG_PNAME1
+               CALL "C3_Set_Jrcode" USING
                 USER_ID BY REFERENCE COMPLETION_CODE  255
                CALL "SD_Output" USING
                 "E-ME1" E-ME1 "p" RETURNING RESU
+               MOVE  SKIP-ZERO-CNT   TO WORK-SKIP-ZERO
+               MOVE  SKIP-RANGE-CNT  TO WORK-SKIP-RANGE
+               MOVE  WORK-SKIP-MSG   TO E-SKIP
+               CALL "SD_Output" USING
+                "E-SKIP" E-SKIP "p" RETURNING RESU
                CALL "SD_Output" USING
                 "E-ME99" E-ME99 "p" RETURNING RESU
                GO TO M-95
            END-IF
+      *
+      *    the STY-F scan is done -- checkpoint it as KBNO-M-pending
+      *    before attempting the KBNO-M update, so a rerun after a
+      *    failure here goes straight to KBNO-M instead of rescanning.
+      *
+           MOVE  2  TO CKP-STAT.
+           CALL "DB_Update" USING
+            CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET.
       *
            CALL "DB_F_Open" USING
             "I-O" KBNO-M_PNAME1 "SHARED" BY REFERENCE KBNO-M_IDLST "1"
@@ -433,7 +949,11 @@
            IF  RET = 1
                CALL "DB_F_Close" USING
                 BY REFERENCE KBNO-M_IDLST KBNO-M_PNAME1
-               CALL "C3_Set_Jrcode" USING 
+               CALL "DB_F_Close" USING
+                BY REFERENCE CKP-F_IDLST CKP-F_PNAME1
+               CALL "DB_F_Close" USING
+                BY REFERENCE KBYLOG_IDLST KBYLOG_PNAME1
+               CALL "C3_Set_Jrcode" USING
                 USER_ID BY REFERENCE COMPLETION_CODE  255
                CALL "SD_Output" USING
                 "E-ME2" E-ME2 "p" RETURNING RESU
@@ -448,15 +968,452 @@
            CALL "DB_Update" USING
             KBNO-M_PNAME1 KBNO-M_LNAME KBNO-R RETURNING RET.
            IF  RET = 1
-               CALL "C3_Set_Jrcode" USING 
+               CALL "C3_Set_Jrcode" USING
                 USER_ID BY REFERENCE COMPLETION_CODE  255
                CALL "SD_Output" USING
                 "E-ME3" E-ME3 "p" RETURNING RESU
                CALL "SD_Output" USING
                 "E-ME99" E-ME99 "p" RETURNING RESU
+           ELSE
+      *
+      *    KBNO-M now carries the new period -- checkpoint that as
+      *    CKP-STAT=3 (period recorded, SIWAKH posting still
+      *    outstanding) rather than clearing the checkpoint yet.  If
+      *    the process dies anywhere in POST-RTN's insert loop below,
+      *    a rerun's M-31 checkpoint check resumes straight into
+      *    POST-RTN via CKP-FID's TSW-F instead of either rescanning
+      *    STY-F or being mistaken for a run that never started.
+      *
+               MOVE  3  TO CKP-STAT
+               CALL "DB_Update" USING
+                CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+               PERFORM  POST-RTN  THRU  POST-RTN-EXIT
+               IF  PLK-OVR-W = 9
+      *
+      *    the period-lock check inside POST-RTN declined to post --
+      *    KBNO-M already shows the period closed, but CKP-STAT is
+      *    left at 3 (posting outstanding) instead of being cleared,
+      *    so this run is not logged as a normal completion and a
+      *    rerun with OVR=1 resumes straight into POST-RTN.
+      *
+                   MOVE  POST-CCYYMM   TO  WORK-PLK-PER
+                   MOVE  WORK-PLK-MSG  TO  E-PLK
+                   CALL "C3_Set_Jrcode" USING
+                    USER_ID BY REFERENCE COMPLETION_CODE  255
+                   CALL "SD_Output" USING
+                    "E-PLK" E-PLK "p" RETURNING RESU
+                   CALL "SD_Output" USING
+                    "E-ME99" E-ME99 "p" RETURNING RESU
+               ELSE
+                   MOVE  0  TO CKP-STAT
+                   CALL "DB_Update" USING
+                    CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+                   ACCEPT  LOG-DATE2  FROM  DATE
+                   ACCEPT  LOG-TIME2  FROM  TIME
+                   MOVE  USER_ID   TO  LOG-USER2
+                   MOVE  W-SNG     TO  LOG-SNG2
+                   MOVE  W-ENG     TO  LOG-ENG2
+                   MOVE  CLS-W     TO  LOG-CLSW2
+                   MOVE  CLS-CD    TO  LOG-CLSCD2
+                   MOVE  CKP-RCNT  TO  LOG-RCNT2
+                   MOVE  POST-CCYYMM   TO  LOG-PLKPER2
+                   MOVE  PLK-OVR-FLAG  TO  LOG-PLKOVR2
+                   CALL "DB_Insert" USING
+                    KBYLOG_PNAME1 KBYLOG_LNAME KBYLOG-REC RETURNING RET
+               END-IF
            END-IF
            CALL "DB_F_Close" USING
             BY REFERENCE KBNO-M_IDLST KBNO-M_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE CKP-F_IDLST CKP-F_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KBYLOG_IDLST KBYLOG_PNAME1.
+      *
+      *    OVR-RTN  -  warns that the entered range overlaps the period
+      *    already on file in KBNO-M, and makes the operator explicitly
+      *    key OVR=1 to proceed anyway or OVR=9 to go back and re-enter
+      *    the range.
+      *
+       OVR-RTN.
+           MOVE  BNO-SNG  TO  WORK-OVR-SNG.
+           MOVE  BNO-ENG  TO  WORK-OVR-ENG.
+           MOVE  WORK-OVR-MSG  TO  E-OVR.
+           CALL "SD_Output" USING
+            "E-OVR" E-OVR "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+       OVR-010.
+           CALL "SD_Accept" USING BY REFERENCE A-OVR "A-OVR" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO OVR-010
+           END-IF
+           IF  OVR-W NOT = 1  AND  9
+               GO TO OVR-010
+           END-IF.
+       OVR-RTN-EXIT.
+           EXIT.
+      *
+      *    PLK-OVR-RTN  -  warns that POST-RTN's posting month is
+      *    closed in PLK-M, and makes the operator explicitly key
+      *    OVR=1 to post anyway or OVR=9 to skip posting for this run.
+      *
+       PLK-OVR-RTN.
+           MOVE  POST-CCYYMM   TO  WORK-PLK-PER.
+           MOVE  WORK-PLK-MSG  TO  E-PLK.
+           CALL "SD_Output" USING
+            "E-PLK" E-PLK "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+       PLK-OVR-010.
+           CALL "SD_Accept" USING BY REFERENCE A-PLKOVR "A-PLKOVR" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO PLK-OVR-010
+           END-IF
+           IF  PLK-OVR-W NOT = 1  AND  9
+               GO TO PLK-OVR-010
+           END-IF.
+       PLK-OVR-RTN-EXIT.
+           EXIT.
+      *
+      *    POST-RTN  -  maps each TSW-R line produced by this run into
+      *    a SIWAKH (SH-REC) journal history entry: the posting
+      *    account/department come from the JCON8 classification map
+      *    (kind=8, keyed by STY-KEY1/TSW-KEY1) so the mapping can be
+      *    maintained without a recompile, falling back to a default
+      *    suspense account when a classification has no JCON8 entry
+      *    on file.  All lines of a run share one generated HJUNLNO
+      *    voucher number, numbered HLINENO 01, 02, ... in TSW-F order.
+      *
+       POST-RTN.
+           MOVE  ZERO  TO POST-CNT.
+           ACCEPT  POST-YMD  FROM  DATE.
+           MOVE  ZERO       TO W-NG.
+           MOVE  POST-YY    TO W-NEN2.
+           MOVE  POST-MM    TO W-GET.
+           IF  W-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO W-NEN
+           END-IF
+           IF  W-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO W-NEN
+           END-IF
+           MOVE  W-NG    TO POST-CCYYMM.
+           MOVE  POST-DD TO POST-DD2.
+      *
+      *    a rerun resuming at CKP-STAT=3 with some lines already
+      *    posted (CKP-PSTKEY NOT = ZERO) continues the same HJUNLNO
+      *    voucher/HLINENO sequence the earlier, crashed run was using
+      *    instead of generating a second voucher number and
+      *    restarting the line count at 1 for the lines still left to
+      *    post; a fresh run generates and checkpoints a new one.
+      *
+           IF  CKP-PSTKEY  NOT  =  ZERO
+               MOVE  CKP-JUNLNO   TO  POST-JUNLNO
+               MOVE  CKP-PSTLINE  TO  POST-LINENO
+           ELSE
+               MOVE  ZERO  TO POST-LINENO
+               ACCEPT  POST-JUNLNO  FROM  TIME
+               MOVE  POST-JUNLNO  TO  CKP-JUNLNO
+               CALL "DB_Update" USING
+                CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET
+           END-IF.
+      *
+      *    Period-lock check -- refuse (unless explicitly overridden)
+      *    to post into a month PLK-M carries as closed, so a closed
+      *    month can't be silently reopened by a re-run of this job.
+      *
+           MOVE  0  TO PLK-OVR-W  PLK-OVR-FLAG.
+           CALL "DB_F_Open" USING
+            "INPUT" PLK-M_PNAME1 " " BY REFERENCE PLK-M_IDLST "0".
+           MOVE  POST-CCYYMM  TO PLK-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" PLK-M_PNAME1 BY REFERENCE PLK-R " "
+            RETURNING RET.
+           CALL "DB_F_Close" USING
+            BY REFERENCE PLK-M_IDLST PLK-M_PNAME1.
+           IF  RET = 0  AND  PLK-STAT = 1
+               IF  RUN-MODE = "B"
+                   MOVE  9  TO PLK-OVR-W
+               ELSE
+                   PERFORM  PLK-OVR-RTN  THRU  PLK-OVR-RTN-EXIT
+               END-IF
+               IF  PLK-OVR-W = 9
+                   GO TO POST-RTN-EXIT
+               END-IF
+               MOVE  1  TO PLK-OVR-FLAG
+           END-IF.
+           CALL "DB_F_Open" USING
+            "INPUT" TSW-F_PNAME1 " " BY REFERENCE TSW-F_IDLST "0".
+           CALL "DB_F_Open" USING
+            "INPUT" JCON_PNAME1 "SHARED" BY REFERENCE JCON_IDLST "1"
+            "JCON2-KEY" BY REFERENCE JCON2-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" SIWAKH_PNAME1 "SHARED" BY REFERENCE SIWAKH_IDLST "1"
+            "SH-KEY3" BY REFERENCE SH-KEY3.
+       POST-010.
+           CALL "DB_Read" USING
+            "AT END" TSW-F_PNAME1 BY REFERENCE TSW-R " " RETURNING RET.
+           IF  RET = 1
+               GO TO POST-020
+           END-IF
+      *
+      *    a resumed run's CKP-PSTKEY marks the last TSW-KEY already
+      *    posted to SIWAKH before the earlier run died -- skip back
+      *    over it instead of posting it a second time.
+      *
+           IF  TSW-KEY  NOT  >  CKP-PSTKEY
+               GO TO POST-010
+           END-IF
+           ADD  1  TO POST-LINENO.
+           MOVE  8          TO JCON8-01.
+           MOVE  TSW-KEY1   TO JCON8-02.
+           CALL "DB_Read" USING
+            "INVALID KEY" JCON_PNAME1 BY REFERENCE JCON-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  9999  TO JCON8-ACCT JCON8-OPPACCT
+               MOVE  0     TO JCON8-HOACCT JCON8-HOOPPACCT JCON8-DEPT
+           END-IF
+           INITIALIZE SH-REC.
+           MOVE  JCON8-ACCT      TO HACCNTCD.
+           MOVE  JCON8-HOACCT    TO HHOACCNT.
+           MOVE  POST-DATE       TO HTRDATE.
+           MOVE  POST-JUNLNO     TO HJUNLNO.
+           MOVE  POST-LINENO     TO HLINENO.
+      *
+      *    TSW-TSK is signed -- a positive value credits the account,
+      *    a negative value debits it, the same sign-selects-the-
+      *    bucket/magnitude-only-HAMOUNT convention TAP100 uses for
+      *    W-VARIANCE, so SWB100's trial balance/P&L/tax reports (which
+      *    assume HAMOUNT is always a positive magnitude with HDR-CR
+      *    as the sign) add this up correctly.
+      *
+           IF  TSW-TSK > 0
+               MOVE  1  TO HDR-CR
+           ELSE
+               MOVE  0  TO HDR-CR
+           END-IF
+           MOVE  JCON8-DEPT      TO HSECTCD.
+           MOVE  "0"             TO HTAXKB.
+           MOVE  TSW-TSK         TO HAMOUNT.
+           IF  HAMOUNT < 0
+               COMPUTE HAMOUNT = 0 - HAMOUNT
+           END-IF
+           MOVE  JCON8-OPPACCT   TO HOPPCD.
+           MOVE  JCON8-HOOPPACCT TO HHOOPPCD.
+           MOVE  800             TO HTEKICD.
+           MOVE  HACCNTCD        TO HACCNTCD2.
+           MOVE  HTRDATE         TO HTRDATE2.
+           MOVE  HJUNLNO         TO HJUNLNO2.
+           MOVE  HLINENO         TO HLINENO2.
+           MOVE  HDR-CR          TO HDR-CR2.
+           CALL "DB_Insert" USING
+            SIWAKH_PNAME1 SIWAKH_LNAME SH-REC RETURNING RET.
+           ADD  1  TO POST-CNT.
+      *
+      *    flush the posting checkpoint after every insert, not
+      *    periodically -- the same stale-on-disk-checkpoint problem
+      *    M-35's CKP-LASTKEY flush already guards against applies
+      *    here: a crash between flushes would leave CKP-PSTKEY behind
+      *    the last real insert, and a resumed run would repost every
+      *    TSW-F record in between a second time.
+      *
+           MOVE  TSW-KEY      TO  CKP-PSTKEY.
+           MOVE  POST-LINENO  TO  CKP-PSTLINE.
+           CALL "DB_Update" USING
+            CKP-F_PNAME1 CKP-F_LNAME CKP-R RETURNING RET.
+           GO TO POST-010.
+       POST-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TSW-F_IDLST TSW-F_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JCON_IDLST JCON_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+       POST-RTN-EXIT.
+           EXIT.
+      *
+      *    ROLL-RTN  -  multi-year rollup report (W-DMM = 3).  Prompts
+      *    for a count of year ranges (up to 10) and each range's
+      *    start/end year-month, reusing the same A-SNEN/A-SGET/
+      *    A-ENEN/A-EGET fields M-10 thru M-25 use for the main range,
+      *    then scans STY-F once per range -- filtered by CLS-W/CLS-CD
+      *    exactly like PREV-RTN -- and prints a side-by-side summary
+      *    on the physical printer.  It never opens TSW-F and never
+      *    touches KBNO-M.
+      *
+       ROLL-RTN.
+           MOVE  ZERO  TO ROLL-CNT ROLL-IX.
+           INITIALIZE ROLL-TBL.
+       ROLL-005.
+           CALL "SD_Accept" USING BY REFERENCE A-RCNT "A-RCNT" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO ROLL-005
+           END-IF
+           IF  ROLL-CNT < 1 OR > 10
+               GO TO ROLL-005
+           END-IF
+           MOVE  1  TO ROLL-IX.
+       ROLL-010.
+           IF  ROLL-IX > ROLL-CNT
+               GO TO ROLL-SCAN
+           END-IF.
+       ROLL-015.
+           CALL "SD_Accept" USING BY REFERENCE A-SNEN "A-SNEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO ROLL-015
+           END-IF.
+       ROLL-020.
+           CALL "SD_Accept" USING BY REFERENCE A-SGET "A-SGET" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO ROLL-020
+           END-IF
+           IF  W-SGET < 1 OR > 12
+               GO TO ROLL-020
+           END-IF
+           MOVE  ZERO    TO W-NG.
+           MOVE  W-SNGD  TO W-NGS.
+           IF  W-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO W-NEN
+           END-IF
+           IF  W-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO W-NEN
+           END-IF
+           MOVE  W-NG  TO ROLL-SNG(ROLL-IX).
+       ROLL-025.
+           CALL "SD_Accept" USING BY REFERENCE A-ENEN "A-ENEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO ROLL-025
+           END-IF.
+       ROLL-030.
+           CALL "SD_Accept" USING BY REFERENCE A-EGET "A-EGET" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO ROLL-030
+           END-IF
+           IF  W-EGET < 1 OR > 12
+               GO TO ROLL-030
+           END-IF
+           MOVE  ZERO    TO W-NG.
+           MOVE  W-ENGD  TO W-NGS.
+           IF  W-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO W-NEN
+           END-IF
+           IF  W-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO W-NEN
+           END-IF
+           MOVE  W-NG  TO ROLL-ENG(ROLL-IX).
+           ADD  1  TO ROLL-IX.
+           GO TO ROLL-010.
+       ROLL-SCAN.
+           MOVE  1  TO ROLL-IX.
+       ROLL-SCAN-010.
+           IF  ROLL-IX > ROLL-CNT
+               GO TO ROLL-PRT
+           END-IF
+           CALL "DB_F_Open" USING
+            "INPUT" STY-F_PNAME1 " " BY REFERENCE STY-F_IDLST "0".
+       ROLL-SCAN-015.
+           CALL "DB_Read" USING
+            "AT END" STY-F_PNAME1 BY REFERENCE STY-R " " RETURNING RET.
+           IF  RET = 1
+               GO TO ROLL-SCAN-020
+           END-IF
+           IF  ZERO = STY-TSK AND STY-TSKZ
+               GO TO ROLL-SCAN-015
+           END-IF
+           IF  STY-NG < ROLL-SNG(ROLL-IX) OR > ROLL-ENG(ROLL-IX)
+               GO TO ROLL-SCAN-015
+           END-IF
+           IF  CLS-W = 1  AND  STY-KEY1  NOT  =  CLS-CD
+               GO TO ROLL-SCAN-015
+           END-IF
+           ADD  1        TO ROLL-RCNT(ROLL-IX).
+           ADD  STY-TSK  TO ROLL-TSK(ROLL-IX).
+           ADD  STY-THK  TO ROLL-THK(ROLL-IX).
+           GO TO ROLL-SCAN-015.
+       ROLL-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE STY-F_IDLST STY-F_PNAME1.
+           ADD  1  TO ROLL-IX.
+           GO TO ROLL-SCAN-010.
+       ROLL-PRT.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-ROLL-HD  TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO ROLL-IX.
+       ROLL-PRT-010.
+           IF  ROLL-IX > ROLL-CNT
+               GO TO ROLL-PRT-020
+           END-IF
+           MOVE  SPACE               TO PRN-R  WORK-ROLL.
+           MOVE  ROLL-SNG(ROLL-IX)   TO WORK-ROLL-SNG.
+           MOVE  ROLL-ENG(ROLL-IX)   TO WORK-ROLL-ENG.
+           MOVE  ROLL-RCNT(ROLL-IX)  TO WORK-ROLL-CNT.
+           MOVE  ROLL-TSK(ROLL-IX)   TO WORK-ROLL-TSK.
+           MOVE  ROLL-THK(ROLL-IX)   TO WORK-ROLL-THK.
+           MOVE  WORK-ROLL           TO PRN-R (11:68).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO ROLL-IX.
+           GO TO ROLL-PRT-010.
+       ROLL-PRT-020.
+           CALL "PR_Close" RETURNING RESP.
+       ROLL-RTN-EXIT.
+           EXIT.
+      *
+      *    PREV-RTN  -  dry-run preview of the W-SNG..W-ENG range:
+      *    scans STY-F exactly like M-35 does, but only accumulates
+      *    the record count and STY-TSK/STY-THK totals that would be
+      *    picked up -- it never writes TSW-F and never touches
+      *    KBNO-M, so the period can be sanity-checked before it is
+      *    committed.
+      *
+       PREV-RTN.
+           MOVE ZERO TO PREV-CNT PREV-TSK PREV-THK.
+           CALL "DB_F_Open" USING
+            "INPUT" STY-F_PNAME1 " " BY REFERENCE STY-F_IDLST "0".
+       PREV-010.
+      *           READ STY-F AT END
+      *//////////////////////
+           CALL "DB_Read" USING
+            "AT END" STY-F_PNAME1 BY REFERENCE STY-R " " RETURNING RET.
+           IF  RET = 1
+               GO TO PREV-020
+           END-IF
+           IF  ZERO = STY-TSK AND STY-TSKZ
+               GO TO PREV-010
+           END-IF
+           IF  STY-NG < W-SNG OR > W-ENG
+               GO TO PREV-010
+           END-IF
+           IF  CLS-W = 1  AND  STY-KEY1  NOT  =  CLS-CD
+               GO TO PREV-010
+           END-IF
+           ADD  1        TO PREV-CNT.
+           ADD  STY-TSK  TO PREV-TSK.
+           ADD  STY-THK  TO PREV-THK.
+           GO TO PREV-010.
+       PREV-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE STY-F_IDLST STY-F_PNAME1.
+           MOVE PREV-CNT  TO WORK-PRV-CNT.
+           MOVE PREV-TSK  TO WORK-PRV-TSK.
+           MOVE PREV-THK  TO WORK-PRV-THK.
+           MOVE WORK-PRV-MSG TO E-PRV.
+           CALL "SD_Output" USING
+            "E-PRV" E-PRV "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+       PREV-RTN-EXIT.
+           EXIT.
        M-95.
            CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
            CALL "DB_Close".
