@@ -0,0 +1,235 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KBM100.
+      *********************************************************
+      *    PROGRAM         :  KBNO-M PERIOD NUMBER MASTER MAINT*
+      *    PRINTER TYPE    :  ------                           *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    M-FOUND remembers whether M-12's keyed read located an
+      *    existing KBNO-R (1=change) or not (0=add), so M-30's save
+      *    step knows DB_Update from DB_Insert -- the same found/
+      *    not-found switch technique as BUM100's M-FOUND.
+       01  M-FOUND                PIC  9(001)      VALUE ZERO.
+       01  M-DMM                  PIC  9(001)      VALUE ZERO.
+      *    cross-field validation -- a period's end year-month
+      *    (BNO-ENG) cannot be earlier than its start year-month
+      *    (BNO-SNG), so M-30 checks it before DB_Insert/DB_Update,
+      *    bouncing the operator back to re-key BNO-ENG on failure,
+      *    the same validate-and-reprompt idiom as BUM100's M-30
+      *    cross-total check.
+       01  WORK-XTOT-MSG1         PIC  X(030)      VALUE
+            "END PERIOD BEFORE START PERIOD".
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  KBNO-M
+      *    period number master -- maintained one BNO-KEYD (period
+      *    code) at a time by this screen, the same single-record
+      *    random-keyed maintenance style as BUM100's BU-F, opened
+      *    I-O so the record can be inserted or updated in place.
+           COPY LIKBNO.
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "KBNO-M PERIOD NUMBER MASTER MAINTENANCE".
+           02  FILLER  PIC  X(020) VALUE
+                "PERIOD CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "PERIOD NAME".
+           02  FILLER  PIC  X(020) VALUE
+                "START YEAR-MONTH".
+           02  FILLER  PIC  X(020) VALUE
+                "END   YEAR-MONTH".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-BNOCD    PIC  X(002).
+           02  A-BNONM    PIC  N(010).
+           02  A-BNOSNG   PIC  9(006).
+           02  A-BNOENG   PIC  9(006).
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO SUCH PERIOD CODE   ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "140" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "6" "10" "20" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "7" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "8" "10" "20" "03C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "05C-MID" "X" "9" "10" "20" "04C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "06C-MID" "X" "11" "10" "20" "05C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "21" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BNOCD" "X" "6" "31" "2" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BNOCD" BY REFERENCE BNO-KEYD "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BNONM" "N" "7" "31" "10" "A-BNOCD" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BNONM" BY REFERENCE BNO-NAME "10" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BNOSNG" "9" "8" "31" "6" "A-BNONM" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BNOSNG" BY REFERENCE BNO-SNG "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BNOENG" "9" "9" "31" "6" "A-BNOSNG" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BNOENG" BY REFERENCE BNO-ENG "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "11" "31" "1" "A-BNOENG" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE M-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" KBNO-M_PNAME1 "SHARED" BY REFERENCE KBNO-M_IDLST "1".
+      *
+       M-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO   TO M-FOUND  M-DMM.
+           INITIALIZE KBNO-R.
+       M-10.
+           CALL "SD_Accept" USING BY REFERENCE A-BNOCD "A-BNOCD" "X"
+            "2" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO M-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-10
+           END-IF
+           IF  BNO-KEYD = SPACE
+               GO TO M-10
+           END-IF
+           CALL "DB_Read" USING
+            "INVALID KEY" KBNO-M_PNAME1 BY REFERENCE KBNO-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  1  TO M-FOUND
+           ELSE
+               MOVE  0       TO M-FOUND
+               MOVE  SPACE   TO BNO-NAME
+               MOVE  ZERO    TO BNO-SNG BNO-ENG
+           END-IF.
+       M-20.
+           CALL "SD_Accept" USING BY REFERENCE A-BNONM "A-BNONM" "N"
+            "10" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-20
+           END-IF.
+       M-21.
+           CALL "SD_Accept" USING BY REFERENCE A-BNOSNG "A-BNOSNG" "9"
+            "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-20
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-21
+           END-IF.
+       M-22.
+           CALL "SD_Accept" USING BY REFERENCE A-BNOENG "A-BNOENG" "9"
+            "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-21
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-22
+           END-IF.
+       M-30.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-22
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-30
+           END-IF
+           IF  M-DMM NOT = 1  AND  9
+               GO TO M-30
+           END-IF
+           IF  M-DMM = 9
+               GO TO M-05
+           END-IF
+           IF  BNO-ENG < BNO-SNG
+               MOVE  WORK-XTOT-MSG1  TO E-ME1
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO M-22
+           END-IF
+           IF  M-FOUND = 1
+               CALL "DB_Update" USING
+                KBNO-M_PNAME1 KBNO-M_LNAME KBNO-R RETURNING RET
+           ELSE
+               CALL "DB_Insert" USING
+                KBNO-M_PNAME1 KBNO-M_LNAME KBNO-R RETURNING RET
+           END-IF
+           GO TO M-05.
+       M-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KBNO-M_IDLST KBNO-M_PNAME1.
+           CALL "DB_Close".
+           STOP RUN.
