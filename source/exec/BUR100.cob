@@ -0,0 +1,309 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         BUR100.
+      *********************************************************
+      *    PROGRAM         :  BUPL BUDGET YEAR-END ROLLOVER     *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    ROL-FNEN/ROL-TNEN are the 2-digit source/target budget
+      *    years (the same 2-digit year domain BU-YOBI itself carries)
+      *    -- every BU-REC whose BU-YOBI matches ROL-FNEN is buffered
+      *    into ROL-TBL on the read pass, then written back out under
+      *    ROL-TNEN on the write pass, the same buffer-then-process
+      *    two-pass technique SWB100's VCH-TBL uses (distinct from the
+      *    find-or-insert TB-TBL style, since every buffered entry is
+      *    processed exactly once, not accumulated).
+       01  ROL-FNEN               PIC  9(002)      VALUE ZERO.
+       01  ROL-TNEN               PIC  9(002)      VALUE ZERO.
+       01  ROL-DMM                PIC  9(001)      VALUE ZERO.
+       01  ROL-CNT                PIC  9(003)      VALUE ZERO.
+       01  ROL-IX                 PIC  9(003)      VALUE ZERO.
+       01  ROL-TBL.
+           02  ROL-ENT  OCCURS  200.
+               03  ROL-BUCD       PIC  9(002).
+               03  ROL-LINNO      PIC  9(003).
+               03  ROL-KAIP       PIC  9(001).
+               03  ROL-GOKBN      PIC  9(001).
+               03  ROL-KMKNM      PIC  N(010).
+               03  ROL-TOUKI      PIC S9(011).
+               03  ROL-URKBN      PIC  X(001).
+               03  ROL-PRKBN      PIC  9(001).
+               03  ROL-TBKBN      PIC  9(001).
+       01  ROL-INSCNT             PIC  9(006)      VALUE ZERO.
+       01  ROL-UPDCNT             PIC  9(006)      VALUE ZERO.
+      *    summary report work fields
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-ROL-HD            PIC  X(050)      VALUE
+            "*** BUDGET YEAR-END ROLLOVER SUMMARY ***".
+       01  WORK-ROL-RNG.
+           02  F                  PIC  X(08)  VALUE  "FROM YR ".
+           02  WORK-ROL-FNEN      PIC  9(002).
+           02  F                  PIC  X(06)  VALUE  "  TO  ".
+           02  WORK-ROL-TNEN      PIC  9(002).
+       01  WORK-ROL-TOT.
+           02  F                  PIC  X(11)  VALUE  "READ      :".
+           02  WORK-ROL-RDCNT     PIC  ZZZZZ9.
+           02  F                  PIC  X(11)  VALUE  " INSERTED :".
+           02  WORK-ROL-INS       PIC  ZZZZZ9.
+           02  F                  PIC  X(11)  VALUE  " UPDATED  :".
+           02  WORK-ROL-UPD       PIC  ZZZZZ9.
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  BU-F
+      *    budget master -- read sequentially for ROL-FNEN on the scan
+      *    pass, then opened I-O for the random find-or-insert write
+      *    pass under ROL-TNEN.
+           COPY BUPL.
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "BUPL BUDGET YEAR-END ROLLOVER".
+           02  FILLER  PIC  X(020) VALUE
+                "FROM YEAR  YY".
+           02  FILLER  PIC  X(020) VALUE
+                "TO YEAR    YY".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  FILLER.
+             03  A-FNEN   PIC  9(002).
+             03  A-TNEN   PIC  9(002).
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NOTHING TO ROLL OVER  ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "100" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "20" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "13" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "15" "10" "20" "03C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "5" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ACP" " " "12" "0" "4" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-FNEN" "9" "12" "31" "2" " " "01C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-FNEN" BY REFERENCE ROL-FNEN "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TNEN" "9" "13" "31" "2" "A-FNEN" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TNEN" BY REFERENCE ROL-TNEN "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "15" "31" "1" "01C-ACP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE ROL-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO ROL-CNT ROL-INSCNT ROL-UPDCNT.
+           INITIALIZE ROL-TBL.
+       R-10.
+           CALL "SD_Accept" USING BY REFERENCE A-FNEN "A-FNEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-10
+           END-IF.
+       R-15.
+           CALL "SD_Accept" USING BY REFERENCE A-TNEN "A-TNEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO R-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-15
+           END-IF
+           IF  ROL-TNEN NOT > ROL-FNEN
+               GO TO R-15
+           END-IF.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO R-15
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  ROL-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  ROL-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+      *    ROL-SCAN  -  buffers every BU-REC whose BU-YOBI matches
+      *    ROL-FNEN into ROL-TBL.  A year with more than 200 budget
+      *    lines silently drops the excess, the same capacity ceiling
+      *    SWB100's TB-ACC-RTN accepts.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" BU-F_PNAME1 " " BY REFERENCE BU-F_IDLST "0".
+       ROL-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO ROL-SCAN-020
+           END-IF
+           IF  BU-YOBI NOT = ROL-FNEN
+               GO TO ROL-SCAN-010
+           END-IF
+           IF  ROL-CNT < 200
+               ADD  1               TO ROL-CNT
+               MOVE  BU-BUCD        TO ROL-BUCD(ROL-CNT)
+               MOVE  BU-LINNO       TO ROL-LINNO(ROL-CNT)
+               MOVE  BU-KAIP        TO ROL-KAIP(ROL-CNT)
+               MOVE  BU-GOKBN       TO ROL-GOKBN(ROL-CNT)
+               MOVE  BU-KMKNM       TO ROL-KMKNM(ROL-CNT)
+               MOVE  BU-TOUKI       TO ROL-TOUKI(ROL-CNT)
+               MOVE  BU-URKBN       TO ROL-URKBN(ROL-CNT)
+               MOVE  BU-PRKBN       TO ROL-PRKBN(ROL-CNT)
+               MOVE  BU-TBKBN       TO ROL-TBKBN(ROL-CNT)
+           END-IF
+           GO TO ROL-SCAN-010.
+       ROL-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           IF  ROL-CNT = 0
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-05
+           END-IF
+      *
+      *    ROL-WRITE  -  writes each buffered entry forward under
+      *    ROL-TNEN -- this year's annual figure (BU-TOUKI) becomes
+      *    next year's carried-forward ZENKI/TOUKI baseline, and the
+      *    new year's month-to-date figures start fresh at zero.  A
+      *    line already present under ROL-TNEN (a rerun of this job)
+      *    is updated in place instead of duplicated, the same found/
+      *    not-found DB_Read-then-Update-or-Insert idiom as BUM100's
+      *    M-12/M-30.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" BU-F_PNAME1 "SHARED" BY REFERENCE BU-F_IDLST "1".
+           MOVE  1  TO ROL-IX.
+       ROL-WRITE-010.
+           IF  ROL-IX > ROL-CNT
+               GO TO ROL-WRITE-020
+           END-IF
+           MOVE  SPACE         TO BU-REC.
+           MOVE  ROL-BUCD(ROL-IX)   TO BU-BUCD.
+           MOVE  ROL-TNEN           TO BU-YOBI.
+           MOVE  ROL-LINNO(ROL-IX)  TO BU-LINNO.
+           CALL "DB_Read" USING
+            "INVALID KEY" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           MOVE  ROL-BUCD(ROL-IX)   TO BU-BUCD.
+           MOVE  ROL-TNEN           TO BU-YOBI.
+           MOVE  ROL-LINNO(ROL-IX)  TO BU-LINNO.
+           MOVE  ROL-KAIP(ROL-IX)   TO BU-KAIP.
+           MOVE  ROL-GOKBN(ROL-IX)  TO BU-GOKBN.
+           MOVE  ROL-KMKNM(ROL-IX)  TO BU-KMKNM.
+           MOVE  ROL-TOUKI(ROL-IX)  TO BU-ZENKI.
+           MOVE  ROL-TOUKI(ROL-IX)  TO BU-TOUKI.
+           MOVE  ZERO               TO BU-DOGET BU-TOGET.
+           MOVE  ROL-URKBN(ROL-IX)  TO BU-URKBN.
+           MOVE  ROL-PRKBN(ROL-IX)  TO BU-PRKBN.
+           MOVE  ROL-TBKBN(ROL-IX)  TO BU-TBKBN.
+           IF  RET = 0
+               CALL "DB_Update" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+               ADD  1  TO ROL-UPDCNT
+           ELSE
+               CALL "DB_Insert" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+               ADD  1  TO ROL-INSCNT
+           END-IF
+           ADD  1  TO ROL-IX.
+           GO TO ROL-WRITE-010.
+       ROL-WRITE-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-ROL-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  ROL-FNEN  TO WORK-ROL-FNEN.
+           MOVE  ROL-TNEN  TO WORK-ROL-TNEN.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-ROL-RNG   TO PRN-R (11:18).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-ROL-TOT.
+           MOVE  ROL-CNT        TO WORK-ROL-RDCNT.
+           MOVE  ROL-INSCNT     TO WORK-ROL-INS.
+           MOVE  ROL-UPDCNT     TO WORK-ROL-UPD.
+           MOVE  WORK-ROL-TOT   TO PRN-R (11:45).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
