@@ -0,0 +1,227 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SHR100.
+      *********************************************************
+      *    PROGRAM         :  SHM DISCONTINUED ITEM X-REF RPT   *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    scans SHM for SHM-11 = "1" (discontinued) and, for each one
+      *    found, scans THTM for any price record still on file under
+      *    that item code (THT-HCD) -- the cross-reference a buyer
+      *    needs before actually purging a discontinued item, since a
+      *    live THTM price row means some supplier/size combination is
+      *    still being priced for it.  Same report-confirm-then-print
+      *    shape as BUR100's R-05/R-20, with no extra entry fields
+      *    since this report always covers every discontinued item.
+       01  R-DMM                  PIC  9(001)      VALUE ZERO.
+       01  R-DSCCNT               PIC  9(006)      VALUE ZERO.
+       01  R-XREFCNT              PIC  9(006)      VALUE ZERO.
+       01  R-PRICED-SW            PIC  9(001)      VALUE ZERO.
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-SHR-HD            PIC  X(050)      VALUE
+            "*** DISCONTINUED ITEM CROSS-REFERENCE REPORT ***".
+       01  WORK-SHR-COLHD         PIC  X(060)      VALUE
+            "ITEM CODE  ITEM NAME                  STILL PRICED".
+       01  WORK-SHR.
+           02  WORK-SHR-SHM01     PIC  9(006).
+           02  F                  PIC  X(03).
+           02  WORK-SHR-SHM02     PIC  N(024).
+           02  F                  PIC  X(02).
+           02  WORK-SHR-FLAG      PIC  X(010).
+       01  WORK-SHR-TOT.
+           02  F                  PIC  X(20)  VALUE
+                "DISCONTINUED ITEMS :".
+           02  WORK-SHR-DSCCNT    PIC  ZZZZZ9.
+           02  F                  PIC  X(22)  VALUE
+                "  STILL PRICED ITEMS :".
+           02  WORK-SHR-XREFCNT   PIC  ZZZZZ9.
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  SHM
+           COPY SHM.
+      *FD  THTM
+           COPY LITHTM.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "SHM DISCONTINUED ITEM X-REF REPORT".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "*** NO DISCONTINUED ITEMS  ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "60" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "20" "01C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "1" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "12" "31" "1" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE R-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO R-DSCCNT R-XREFCNT.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  R-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  R-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-SHR-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  WORK-SHR-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "DB_F_Open" USING
+            "INPUT" SHM_PNAME1 " " BY REFERENCE SHM_IDLST "0".
+       SHR-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SHM_PNAME1 BY REFERENCE SHM-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO SHR-SCAN-020
+           END-IF
+           IF  SHM-11 NOT = "1"
+               GO TO SHR-SCAN-010
+           END-IF
+           ADD  1  TO R-DSCCNT.
+           PERFORM SHR-XREF-RTN THRU SHR-XREF-RTN-EXIT.
+           MOVE  SPACE             TO PRN-R WORK-SHR.
+           MOVE  SHM-01            TO WORK-SHR-SHM01.
+           MOVE  SHM-02            TO WORK-SHR-SHM02.
+           IF  R-PRICED-SW = 1
+               ADD  1              TO R-XREFCNT
+               MOVE  "STILL PRICED" TO WORK-SHR-FLAG
+           ELSE
+               MOVE  SPACE          TO WORK-SHR-FLAG
+           END-IF
+           MOVE  WORK-SHR          TO PRN-R (11:70).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           GO TO SHR-SCAN-010.
+       SHR-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SHM_IDLST SHM_PNAME1.
+           IF  R-DSCCNT = 0
+               CALL "PR_Close" RETURNING RESP
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-05
+           END-IF
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-SHR-TOT.
+           MOVE  R-DSCCNT       TO WORK-SHR-DSCCNT.
+           MOVE  R-XREFCNT      TO WORK-SHR-XREFCNT.
+           MOVE  WORK-SHR-TOT   TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+      ******************************************************************
+      *    SHR-XREF-RTN  -  sequential scan of THTM for any price
+      *    record whose THT-HCD equals the current SHM-01, the same
+      *    scan-to-locate technique as SWB100's VB-FIND-RTN and
+      *    SHM100's BARCD-FIND-RTN.  THTM is not keyed by item code
+      *    alone (THT-KEY is supplier/item/size), so a scan is the
+      *    only way to ask "does this item appear anywhere in THTM".
+      ******************************************************************
+       SHR-XREF-RTN.
+           MOVE  0  TO R-PRICED-SW.
+           CALL "DB_F_Open" USING
+            "INPUT" THTM_PNAME1 " " BY REFERENCE THTM_IDLST "0".
+       SHR-XREF-010.
+           CALL "DB_Read" USING
+            "AT END" THTM_PNAME1 BY REFERENCE THT-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO SHR-XREF-020
+           END-IF
+           IF  THT-HCD NOT = SHM-01
+               GO TO SHR-XREF-010
+           END-IF
+           MOVE  1  TO R-PRICED-SW.
+           GO TO SHR-XREF-020.
+       SHR-XREF-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE THTM_IDLST THTM_PNAME1.
+       SHR-XREF-RTN-EXIT.
+           EXIT.
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
