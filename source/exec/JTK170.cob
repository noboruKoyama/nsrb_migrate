@@ -0,0 +1,431 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JTK170.
+      *********************************************************
+      *    PROGRAM         :  JT-W170 JOURNAL WORK POSTING     *
+      *    PRINTER TYPE    :  JIPS                            *
+      *    SCREEN          :  ******                          *
+      *        CHANGE      :  26/08/09                        *
+      *    COMPILE TYPE    :  COBOL                           *
+      *********************************************************
+      *    reads the JT-W170 journal work file a batch upstream
+      *    step produces and posts each JTW-R line straight into
+      *    SIWAKH (SH-REC) as the matching debit/credit entry --
+      *    the account/counter-account come from JCON7 (kind=7,
+      *    keyed by JTW-03) the same way KBY100's POST-RTN maps
+      *    TSW-R through JCON8, so the classification-to-account
+      *    mapping can be maintained without a recompile.  Every
+      *    JTW-R line already posted in a prior run is recognized
+      *    by its JTW-KEY1 in JTKLOG and skipped -- rejected lines
+      *    are counted and listed on the exception report instead
+      *    of being posted a second time under a new voucher.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    posting work fields -- one generated HJUNLNO/HTRDATE is
+      *    shared by every SH-REC line this run produces, numbered
+      *    HLINENO in JT-W170 file order, the same convention as
+      *    KBY100's POST-RTN.
+       01  POST-YMD.
+           02  POST-YY            PIC  9(002).
+           02  POST-MM            PIC  9(002).
+           02  POST-DD            PIC  9(002).
+       01  POST-DATE.
+           02  POST-CCYYMM        PIC  9(006).
+           02  POST-DD2           PIC  9(002).
+       01  POST-JUNLNO            PIC  9(006).
+       01  POST-LINENO            PIC  9(002)      VALUE ZERO.
+       01  POST-CNT               PIC  9(006)      VALUE ZERO.
+       01  REJ-CNT                PIC  9(006)      VALUE ZERO.
+       01  W-NG                   PIC  9(006)      VALUE ZERO.
+       01  W-NGD   REDEFINES W-NG.
+           02  W-NEN              PIC  9(004).
+           02  W-NENL  REDEFINES W-NEN.
+             03  W-NEN1           PIC  9(002).
+             03  W-NEN2           PIC  9(002).
+           02  W-GET              PIC  9(002).
+       01  W-AMT-TOTAL             PIC S9(008)      VALUE ZERO.
+       01  W-IX                    PIC  9(002)      VALUE ZERO.
+      *    period close/lock override -- the same OVR=1/9 convention
+      *    as KBY100's PLK-OVR-RTN, since this job is now the second
+      *    code path that writes to SIWAKH.
+       01  PLK-OVR-W              PIC  9(001)      VALUE ZERO.
+       01  WORK-PLK-MSG.
+           02  F                  PIC  X(15)  VALUE
+                "PERIOD LOCKED ".
+           02  WORK-PLK-PER       PIC  9(006).
+      *    reject report print fields -- printed once at end of run,
+      *    the same PR_Open/PR_Write/PR_Close idiom as JTO35L's
+      *    EXCP-RTN and KBY100's ROLL-RTN.
+       01  PRN-R                  PIC  X(132).
+       77  RESP                   PIC  9(001).
+       01  WORK-REJ-HD            PIC  X(050)      VALUE
+            "*** JT-W170 POSTING EXCEPTION LIST ***".
+       01  WORK-REJ-COLHD         PIC  X(060)      VALUE
+            "JTW-01  JTW-02    JTW-03 JTW-04  JTW-05  REASON".
+       01  WORK-REJ.
+           02  F                  PIC  X(02).
+           02  WORK-REJ-01        PIC  9(006).
+           02  F                  PIC  X(02).
+           02  WORK-REJ-02        PIC  9(008).
+           02  F                  PIC  X(02).
+           02  WORK-REJ-03        PIC  9(002).
+           02  F                  PIC  X(02).
+           02  WORK-REJ-04        PIC  9(006).
+           02  F                  PIC  X(02).
+           02  WORK-REJ-05        PIC  9(001).
+           02  F                  PIC  X(02).
+           02  WORK-REJ-RSN       PIC  X(030).
+       01  WORK-REJ-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  WORK-REJ-TOTCNT    PIC  9(006).
+           02  F                  PIC  X(02)  VALUE  "/".
+           02  WORK-REJ-POSTCNT   PIC  9(006).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *
+           COPY LIBFDD.
+      *
+      *FD  JT-W170
+      *    journal work records produced by an upstream step --
+      *    the work file's own wrapper group leaves PNAME1/PNAME2
+      *    blank for the caller to fill in, so JTK170 sets the
+      *    physical name to the file's LNAME before opening it.
+           COPY LJT170.
+      *FD  JTKLOG
+      *    already-posted JTW-KEY1 log -- a JTW-R line whose key is
+      *    already on file here was posted by a prior run, so this
+      *    run rejects it instead of posting it again under a new
+      *    voucher number.
+       01  JTKLOG_JTK170.
+           02  JTKLOG_PNAME1      PIC  X(006) VALUE "JTKLOG".
+           02  F                  PIC  X(001).
+           02  JTKLOG_LNAME       PIC  X(013) VALUE "JTKLOG_JTK170".
+           02  F                  PIC  X(001).
+           02  JTKLOG_KEY1        PIC  X(100) VALUE SPACE.
+           02  JTKLOG_SORT        PIC  X(100) VALUE SPACE.
+           02  JTKLOG_IDLST       PIC  X(100) VALUE SPACE.
+           02  JTKLOG_RES         USAGE  POINTER.
+       01  JTKLOG-REC.
+           02  JTKLOG-KEY.
+               03  JTKLOG-01      PIC  9(006)  COMP-3.
+               03  JTKLOG-02      PIC  9(008)  COMP-3.
+               03  JTKLOG-03      PIC  9(002).
+               03  JTKLOG-04      PIC  9(006)  COMP-3.
+               03  JTKLOG-05      PIC  9(001).
+           02  JTKLOG-JUNLNO      PIC  9(006).
+           02  JTKLOG-PSTDATE     PIC  9(008).
+           02  JTKLOG-USER        PIC  X(006).
+           02  JTKLOG-PLKPER      PIC  9(006)      VALUE ZERO.
+           02  JTKLOG-PLKOVR      PIC  9(001)      VALUE ZERO.
+       77  F                      PIC  X(001).
+      *
+           COPY L-JCON.
+           COPY LIBPLK.
+      *FD  SIWAKH
+      *    general-ledger journal history -- POST-RTN inserts one
+      *    SH-REC per posted JTW-R line (SIWAKH.cob carries no
+      *    FD-style group of its own, so this program declares its
+      *    own SIWAKH_JTK170 group and COPYs the record, the same
+      *    way KBY100/SWB100 do).
+       01  SIWAKH_JTK170.
+           02  SIWAKH_PNAME1      PIC  X(006) VALUE "SIWAKH".
+           02  F                  PIC  X(001).
+           02  SIWAKH_LNAME       PIC  X(013) VALUE "SIWAKH_JTK170".
+           02  F                  PIC  X(001).
+           02  SIWAKH_KEY1        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_SORT        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_IDLST       PIC  X(100) VALUE SPACE.
+           02  SIWAKH_RES         USAGE  POINTER.
+           COPY SIWAKH.
+       77  F                      PIC  X(001).
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  POSTING COMPLETE      ***".
+             03  E-PLK   PIC  X(021).
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "58" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "58" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-PLK" "X" "24" "46" "21" "E-ME1" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-PLK" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+      *    pick up finance's fiscal-year century window from FDC-M if
+      *    one has been keyed in; otherwise the LIBFDD defaults stand,
+      *    same precedent as KBY100/SWB100.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" FDC-M_PNAME1 " " BY REFERENCE FDC-M_IDLST "0".
+           MOVE SPACE TO FDC-KEY.
+           MOVE "01" TO FDC-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" FDC-M_PNAME1 BY REFERENCE FDC-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  FDC-NF1  TO DATE-NF1
+               MOVE  FDC-NT1  TO DATE-NT1
+               MOVE  FDC-NC1  TO DATE-NC1
+               MOVE  FDC-NF2  TO DATE-NF2
+               MOVE  FDC-NT2  TO DATE-NT2
+               MOVE  FDC-NC2  TO DATE-NC2
+           END-IF
+           CALL "DB_F_Close" USING
+            BY REFERENCE FDC-M_IDLST FDC-M_PNAME1.
+      *
+       P-05.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           MOVE  ZERO  TO POST-LINENO POST-CNT REJ-CNT W-AMT-TOTAL.
+           ACCEPT  POST-YMD  FROM  DATE.
+           MOVE  ZERO       TO W-NG.
+           MOVE  POST-YY    TO W-NEN2.
+           MOVE  POST-MM    TO W-GET.
+           IF  W-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO W-NEN
+           END-IF
+           IF  W-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO W-NEN
+           END-IF
+           MOVE  W-NG    TO POST-CCYYMM.
+           MOVE  POST-DD TO POST-DD2.
+           ACCEPT  POST-JUNLNO  FROM  TIME.
+      *
+      *    Period-lock check -- refuse (unless explicitly overridden)
+      *    to post into a month PLK-M carries as closed, the same
+      *    safeguard KBY100's POST-RTN applies before it writes to
+      *    SIWAKH.
+      *
+           MOVE  0  TO PLK-OVR-W.
+           CALL "DB_F_Open" USING
+            "INPUT" PLK-M_PNAME1 " " BY REFERENCE PLK-M_IDLST "0".
+           MOVE  POST-CCYYMM  TO PLK-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" PLK-M_PNAME1 BY REFERENCE PLK-R " "
+            RETURNING RET.
+           CALL "DB_F_Close" USING
+            BY REFERENCE PLK-M_IDLST PLK-M_PNAME1.
+           IF  RET = 0  AND  PLK-STAT = 1
+               PERFORM  PLK-OVR-RTN  THRU  PLK-OVR-RTN-EXIT
+               IF  PLK-OVR-W = 9
+                   CALL "DB_Close"
+                   STOP RUN
+               END-IF
+           END-IF.
+           GO TO P-10.
+      *
+      *    PLK-OVR-RTN  -  warns that the posting month is closed in
+      *    PLK-M, and makes the operator explicitly key OVR=1 to post
+      *    anyway or OVR=9 to skip posting for this run, the same
+      *    OVR=1/9 convention as KBY100's PLK-OVR-RTN.
+      *
+       PLK-OVR-RTN.
+           MOVE  POST-CCYYMM   TO  WORK-PLK-PER.
+           MOVE  WORK-PLK-MSG  TO  E-PLK.
+           CALL "SD_Output" USING
+            "E-PLK" E-PLK "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+       PLK-OVR-010.
+           CALL "SD_Accept" USING BY REFERENCE PLK-OVR-W "E-PLK" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO PLK-OVR-010
+           END-IF
+           IF  PLK-OVR-W NOT = 1  AND  9
+               GO TO PLK-OVR-010
+           END-IF.
+       PLK-OVR-RTN-EXIT.
+           EXIT.
+      *
+       P-10.
+           MOVE  JT-W170_LNAME  TO  JT-W170_PNAME1.
+           CALL "DB_F_Open" USING
+            "INPUT" JT-W170_PNAME1 " " BY REFERENCE JT-W170_IDLST "0".
+           CALL "DB_F_Open" USING
+            "I-O" JTKLOG_PNAME1 "SHARED" BY REFERENCE JTKLOG_IDLST "1"
+            "JTKLOG-KEY" BY REFERENCE JTKLOG-KEY.
+           CALL "DB_F_Open" USING
+            "INPUT" JCON_PNAME1 "SHARED" BY REFERENCE JCON_IDLST "1"
+            "JCON2-KEY" BY REFERENCE JCON2-KEY.
+           CALL "DB_F_Open" USING
+            "I-O" SIWAKH_PNAME1 "SHARED" BY REFERENCE SIWAKH_IDLST "1"
+            "SH-KEY3" BY REFERENCE SH-KEY3.
+       P-20.
+           CALL "DB_Read" USING
+            "AT END" JT-W170_PNAME1 BY REFERENCE JTW-R " " RETURNING RET.
+           IF  RET = 1
+               GO TO P-30
+           END-IF
+      *
+      *    reject a JTW-R whose key has already been posted in a
+      *    prior run, instead of posting a duplicate voucher line.
+      *
+           MOVE  JTW-KEY1  TO  JTKLOG-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" JTKLOG_PNAME1 BY REFERENCE JTKLOG-REC "UNLOCK"
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  JTW-01  TO  WORK-REJ-01
+               MOVE  JTW-02  TO  WORK-REJ-02
+               MOVE  JTW-03  TO  WORK-REJ-03
+               MOVE  JTW-04  TO  WORK-REJ-04
+               MOVE  JTW-05  TO  WORK-REJ-05
+               MOVE  "ALREADY POSTED"  TO  WORK-REJ-RSN
+               PERFORM  REJ-PRT-RTN  THRU  REJ-PRT-RTN-EXIT
+               ADD  1  TO  REJ-CNT
+               GO TO P-20
+           END-IF
+      *
+           ADD  1  TO POST-LINENO.
+           PERFORM  SUM-RTN  THRU  SUM-RTN-EXIT.
+      *
+           MOVE  7         TO  JCON7-01.
+           MOVE  JTW-03    TO  JCON7-02.
+           CALL "DB_Read" USING
+            "INVALID KEY" JCON_PNAME1 BY REFERENCE JCON-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               MOVE  9999  TO JCON7-ACCT JCON7-OPPACCT
+               MOVE  0     TO JCON7-HOACCT JCON7-HOOPPACCT JCON7-DEPT
+           END-IF
+      *
+           INITIALIZE SH-REC.
+           MOVE  JCON7-ACCT      TO HACCNTCD.
+           MOVE  JCON7-HOACCT    TO HHOACCNT.
+           MOVE  POST-DATE       TO HTRDATE.
+           MOVE  POST-JUNLNO     TO HJUNLNO.
+           MOVE  POST-LINENO     TO HLINENO.
+           MOVE  JTW-14          TO HDR-CR.
+           MOVE  JCON7-DEPT      TO HSECTCD.
+           MOVE  "0"             TO HTAXKB.
+           MOVE  W-AMT-TOTAL     TO HAMOUNT.
+      *
+      *    HAMOUNT is always a positive magnitude, with the debit/
+      *    credit direction carried separately in HDR-CR (from
+      *    JTW-14) -- the same convention KBY100's POST-RTN and
+      *    TAP100's posting routine keep, that SWB100's TB-/DP-/TX-
+      *    accumulators rely on.
+      *
+           IF  HAMOUNT < 0
+               COMPUTE HAMOUNT = 0 - HAMOUNT
+           END-IF
+           MOVE  JCON7-OPPACCT   TO HOPPCD.
+           MOVE  JCON7-HOOPPACCT TO HHOOPPCD.
+           MOVE  700             TO HTEKICD.
+           MOVE  HACCNTCD        TO HACCNTCD2.
+           MOVE  HTRDATE         TO HTRDATE2.
+           MOVE  HJUNLNO         TO HJUNLNO2.
+           MOVE  HLINENO         TO HLINENO2.
+           MOVE  HDR-CR          TO HDR-CR2.
+           CALL "DB_Insert" USING
+            SIWAKH_PNAME1 SIWAKH_LNAME SH-REC RETURNING RET.
+      *
+           MOVE  JTW-KEY1      TO  JTKLOG-KEY.
+           MOVE  POST-JUNLNO   TO  JTKLOG-JUNLNO.
+           MOVE  POST-DATE     TO  JTKLOG-PSTDATE.
+           MOVE  USER_ID       TO  JTKLOG-USER.
+           MOVE  POST-CCYYMM   TO  JTKLOG-PLKPER.
+           MOVE  PLK-OVR-W     TO  JTKLOG-PLKOVR.
+           CALL "DB_Insert" USING
+            JTKLOG_PNAME1 JTKLOG_LNAME JTKLOG-REC RETURNING RET.
+           ADD  1  TO POST-CNT.
+           GO TO P-20.
+      *
+      *    SUM-RTN  -  sums the 10 JTW-081 size-bucket amounts into
+      *    W-AMT-TOTAL for the current JTW-R line.
+      *
+       SUM-RTN.
+           MOVE  ZERO  TO W-AMT-TOTAL.
+           MOVE  1     TO W-IX.
+       SUM-010.
+           IF  W-IX > 10
+               GO TO SUM-RTN-EXIT
+           END-IF
+           ADD  JTW-081(W-IX)  TO W-AMT-TOTAL.
+           ADD  1  TO W-IX.
+           GO TO SUM-010.
+       SUM-RTN-EXIT.
+           EXIT.
+       P-30.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JT-W170_IDLST JT-W170_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JTKLOG_IDLST JTKLOG_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JCON_IDLST JCON_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           IF  REJ-CNT > 0
+               PERFORM  REJ-TOT-RTN  THRU  REJ-TOT-RTN-EXIT
+           END-IF
+           CALL "SD_Output" USING
+            "E-ME1" E-ME1 "p" RETURNING RESU.
+           CALL "SD_Output" USING
+            "E-ME99" E-ME99 "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
+      *
+      *    REJ-PRT-RTN  -  prints the exception list header the first
+      *    time a rejected JTW-R line is found, then the line itself.
+      *
+       REJ-PRT-RTN.
+           IF  REJ-CNT = 0
+               CALL "PR_Open" RETURNING RESP
+               MOVE  WORK-REJ-HD      TO  PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  WORK-REJ-COLHD   TO  PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           MOVE  WORK-REJ  TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       REJ-PRT-RTN-EXIT.
+           EXIT.
+      *
+      *    REJ-TOT-RTN  -  closes out the exception list with the
+      *    rejected/posted counts for the run.
+      *
+       REJ-TOT-RTN.
+           MOVE  REJ-CNT   TO  WORK-REJ-TOTCNT.
+           MOVE  POST-CNT  TO  WORK-REJ-POSTCNT.
+           MOVE  WORK-REJ-TOT  TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+       REJ-TOT-RTN-EXIT.
+           EXIT.
