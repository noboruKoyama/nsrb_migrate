@@ -0,0 +1,241 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TAM100.
+      *********************************************************
+      *    PROGRAM         :  TANAM PHYSICAL COUNT ENTRY       *
+      *    PRINTER TYPE    :  ------                           *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    M-FOUND remembers whether the keyed read (by item code /
+      *    reason code / store number) located an existing TANAM-R
+      *    (1=another count on top of one already on file) or not
+      *    (0=first count for this item/reason/store), the same
+      *    found/not-found switch technique as BUM100's M-FOUND.
+       01  M-FOUND                PIC  9(001)      VALUE ZERO.
+       01  M-DMM                  PIC  9(001)      VALUE ZERO.
+       01  A-TANM051             PIC  9(006).
+       01  A-TANM052             PIC  9(006).
+      *    today's date, split out of ACCEPT FROM DATE (2-digit year)
+      *    so TANAM-04 can be stamped CCYYMMDD -- TANAM-041 takes the
+      *    century the same pragmatic way LOG-RTN style paragraphs in
+      *    this system leave century out of a 6-digit log date, except
+      *    TANAM-04 is a master field meant to be read back by TAR100
+      *    and TAP100 long after the count, so it carries the century.
+       01  WORK-TODATE.
+           02  WORK-TD-YY         PIC  9(002).
+           02  WORK-TD-MM         PIC  9(002).
+           02  WORK-TD-DD         PIC  9(002).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  TANAM
+      *    physical-count adjustment master -- maintained one item
+      *    code/reason code/store number at a time by this screen, the
+      *    same single-record random-keyed maintenance style as
+      *    BUM100's BU-F, opened I-O so the record can be inserted or
+      *    updated in place.  Each save here records only the current
+      *    period's book/counted quantities and clears TANAM-07 back
+      *    to unposted -- TAP100 is what rolls a posted variance into
+      *    the TANAM-06R history and advances TANAM-08.
+           COPY TANAM.
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "TANAM PHYSICAL INVENTORY COUNT ENTRY".
+           02  FILLER  PIC  X(020) VALUE
+                "ITEM CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "REASON CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "STORE NUMBER".
+           02  FILLER  PIC  X(020) VALUE
+                "BOOK QUANTITY".
+           02  FILLER  PIC  X(020) VALUE
+                "COUNTED QUANTITY".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-TANAM01  PIC  9(006).
+           02  A-TANAM02  PIC  9(001).
+           02  A-TANAM03  PIC  9(003).
+           02  A-DMM      PIC  9(001).
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "140" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "5" "10" "20" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "6" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "7" "10" "20" "03C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "05C-MID" "X" "8" "10" "20" "04C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "06C-MID" "X" "9" "10" "20" "05C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "07C-MID" "X" "11" "10" "20" "06C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "11" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TANAM01" "9" "5" "31" "6" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TANAM01" BY REFERENCE TANAM-01 "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TANAM02" "9" "6" "31" "1" "A-TANAM01" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TANAM02" BY REFERENCE TANAM-02 "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TANAM03" "9" "7" "31" "3" "A-TANAM02" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TANAM03" BY REFERENCE TANAM-03 "3" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TANM051" "9" "8" "31" "6" "A-TANAM03" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TANM051" BY REFERENCE A-TANM051 "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TANM052" "9" "9" "31" "6" "A-TANM051" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TANM052" BY REFERENCE A-TANM052 "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "11" "31" "1" "A-TANM052" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE M-DMM "1" "0" RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" TANAM_PNAME1 "SHARED" BY REFERENCE TANAM_IDLST "1".
+      *
+       M-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO   TO M-FOUND  M-DMM.
+           INITIALIZE TANAM-R.
+       M-10.
+           CALL "SD_Accept" USING BY REFERENCE A-TANAM01 "A-TANAM01" "9"
+            "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO M-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-10
+           END-IF
+           IF  TANAM-01 = ZERO
+               GO TO M-10
+           END-IF.
+       M-11.
+           CALL "SD_Accept" USING BY REFERENCE A-TANAM02 "A-TANAM02" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-11
+           END-IF.
+       M-12.
+           CALL "SD_Accept" USING BY REFERENCE A-TANAM03 "A-TANAM03" "9"
+            "3" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-11
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-12
+           END-IF
+           CALL "DB_Read" USING
+            "INVALID KEY" TANAM_PNAME1 BY REFERENCE TANAM-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  1  TO M-FOUND
+           ELSE
+               MOVE  0  TO M-FOUND
+           END-IF
+           MOVE  ZERO  TO A-TANM051 A-TANM052.
+       M-20.
+           CALL "SD_Accept" USING BY REFERENCE A-TANM051 "A-TANM051"
+            "9" "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-12
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-20
+           END-IF.
+       M-21.
+           CALL "SD_Accept" USING BY REFERENCE A-TANM052 "A-TANM052"
+            "9" "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-20
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-21
+           END-IF.
+       M-30.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-21
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-30
+           END-IF
+           IF  M-DMM NOT = 1  AND  9
+               GO TO M-30
+           END-IF
+           IF  M-DMM = 9
+               GO TO M-05
+           END-IF
+           MOVE  A-TANM051  TO TANAM-051.
+           MOVE  A-TANM052  TO TANAM-052.
+           ACCEPT  WORK-TODATE  FROM  DATE.
+           COMPUTE  TANAM-041 = 2000 + WORK-TD-YY.
+           COMPUTE  TANAM-042 = (WORK-TD-MM * 100) + WORK-TD-DD.
+           MOVE  0  TO TANAM-07.
+           IF  M-FOUND = 1
+               CALL "DB_Update" USING
+                TANAM_PNAME1 TANAM_LNAME TANAM-R RETURNING RET
+           ELSE
+               MOVE  0  TO TANAM-08
+               MOVE  0  TO TANAM-061 TANAM-062 TANAM-063 TANAM-064
+                            TANAM-065 TANAM-066 TANAM-067 TANAM-068
+               CALL "DB_Insert" USING
+                TANAM_PNAME1 TANAM_LNAME TANAM-R RETURNING RET
+           END-IF.
+           GO TO M-05.
+       M-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TANAM_IDLST TANAM_PNAME1.
+           CALL "DB_Close".
+           STOP RUN.
