@@ -0,0 +1,1731 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SWB100.
+      *********************************************************
+      *    PROGRAM         :  SIWAKH LEDGER REPORTS            *
+      *    PRINTER TYPE    :  JIPS                            *
+      *    SCREEN          :  ******                          *
+      *        CHANGE      :  26/08/09                        *
+      *        CHANGE      :  26/08/09  ADD CUSTOMER SUBLEDGER*
+      *    COMPILE TYPE    :  COBOL                           *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    date-range entry work fields -- TB-005 thru TB-26 prompt
+      *    for a from/to date (2-digit year, century-extended the
+      *    same way KBY100's W-SNG/W-ENG are) and pack each into a
+      *    full CCYYMMDD so the SIWAKH scan can compare HTRDATE
+      *    directly against TB-FROMD/TB-TOD.
+       01  TB-NG                  PIC  9(006).
+       01  TB-NGD   REDEFINES TB-NG.
+           02  TB-NEN             PIC  9(004).
+           02  TB-NENL  REDEFINES TB-NEN.
+             03  TB-NEN1          PIC  9(002).
+             03  TB-NEN2          PIC  9(002).
+           02  TB-GET             PIC  9(002).
+       01  TB-NGL   REDEFINES TB-NG.
+           02  F                  PIC  9(002).
+           02  TB-NGS             PIC  9(004).
+       01  TB-FNEN                PIC  9(002).
+       01  TB-FGET                PIC  9(002).
+       01  TB-FDAY                PIC  9(002).
+       01  TB-TNEN                PIC  9(002).
+       01  TB-TGET                PIC  9(002).
+       01  TB-TDAY                PIC  9(002).
+       01  TB-FROM-DATE.
+           02  TB-FROM-CCYYMM     PIC  9(006).
+           02  TB-FROM-DD         PIC  9(002).
+       01  TB-TO-DATE.
+           02  TB-TO-CCYYMM       PIC  9(006).
+           02  TB-TO-DD           PIC  9(002).
+       01  TB-FROMD               PIC  9(008)      VALUE ZERO.
+       01  TB-TOD                 PIC  9(008)      VALUE ZERO.
+       01  TB-DMM                 PIC  9(001).
+      *    TB-MODE selects which SIWAKH report this run produces --
+      *    1=trial balance, 2=customer subledger, 3=department P&L
+      *    summary, 4=tax reconciliation, 5=voucher listing, 6=budget
+      *    variance -- the same one-program/mode-menu design JTO35L
+      *    uses (SRT-W) to pick among its own several report routines,
+      *    rather than a new PROGRAM-ID per closely-related SIWAKH
+      *    report.
+       01  TB-MODE                PIC  9(001).
+       01  SUB-CUST               PIC  9(005)      VALUE ZERO.
+       01  SUB-CNT                PIC  9(006)      VALUE ZERO.
+       01  SUB-AMT                PIC S9(012)      VALUE ZERO.
+      *    department/account debit-credit accumulation table for the
+      *    P&L summary -- HSECTCD/HACCNTCD combinations are as open-
+      *    ended a domain as HACCNTCD alone, so DP-TBL is the same
+      *    find-or-insert OCCURS 200 table, keyed on both fields, as
+      *    TB-TBL, re-sequenced by the same selection-sort technique
+      *    before printing.
+       01  DP-CNT                 PIC  9(003)      VALUE ZERO.
+       01  DP-IX                  PIC  9(003)      VALUE ZERO.
+       01  DP-JX                  PIC  9(003)      VALUE ZERO.
+       01  DP-LIMIT               PIC  9(003)      VALUE ZERO.
+       01  DP-FOUND               PIC  9(001)      VALUE ZERO.
+       01  DP-TBL.
+           02  DP-ENT   OCCURS  200.
+               03  DP-SECT        PIC  9(004).
+               03  DP-ACCT        PIC  9(004).
+               03  DP-DR          PIC S9(010).
+               03  DP-CR          PIC S9(010).
+       01  DP-TMP.
+           02  DP-TMP-SECT        PIC  9(004).
+           02  DP-TMP-ACCT        PIC  9(004).
+           02  DP-TMP-DR          PIC S9(010).
+           02  DP-TMP-CR          PIC S9(010).
+       01  DP-GRAND-DR            PIC S9(012)      VALUE ZERO.
+       01  DP-GRAND-CR            PIC S9(012)      VALUE ZERO.
+       01  DP-CURR-SECT           PIC  9(004)      VALUE ZERO.
+      *    tax reconciliation accumulation table -- HTAXKB/HCOM are a
+      *    small bounded domain, but the same find-or-insert OCCURS
+      *    200 table and selection-sort technique as TB-TBL/DP-TBL is
+      *    reused here too, to keep all three SIWAKH summary reports
+      *    built the same way.
+       01  TX-CNT                 PIC  9(003)      VALUE ZERO.
+       01  TX-IX                  PIC  9(003)      VALUE ZERO.
+       01  TX-JX                  PIC  9(003)      VALUE ZERO.
+       01  TX-LIMIT               PIC  9(003)      VALUE ZERO.
+       01  TX-FOUND               PIC  9(001)      VALUE ZERO.
+       01  TX-TBL.
+           02  TX-ENT   OCCURS  200.
+               03  TX-TAXKB       PIC  X(001).
+               03  TX-COM         PIC  9(001).
+               03  TX-DR          PIC S9(010).
+               03  TX-CR          PIC S9(010).
+       01  TX-TMP.
+           02  TX-TMP-TAXKB       PIC  X(001).
+           02  TX-TMP-COM         PIC  9(001).
+           02  TX-TMP-DR          PIC S9(010).
+           02  TX-TMP-CR          PIC S9(010).
+       01  TX-GRAND-DR            PIC S9(012)      VALUE ZERO.
+       01  TX-GRAND-CR            PIC S9(012)      VALUE ZERO.
+      *    voucher listing -- given one HTRDATE/HJUNLNO, VCH-TBL
+      *    buffers every matching SH-REC line (one voucher is always a
+      *    handful of lines), then VCH-SORT-RTN re-sequences the
+      *    buffer into ascending HLINENO order the same way JTO35L's
+      *    PICK-SORT-RTN re-sequences PICK-TBL, since SIWAKH is not
+      *    stored in voucher-line order.
+       01  VCH-JUNLNO             PIC  9(006)      VALUE ZERO.
+       01  VCH-CNT                PIC  9(003)      VALUE ZERO.
+       01  VCH-IX                 PIC  9(003)      VALUE ZERO.
+       01  VCH-JX                 PIC  9(003)      VALUE ZERO.
+       01  VCH-LIMIT              PIC  9(003)      VALUE ZERO.
+       01  VCH-TBL.
+           02  VCH-ENT  OCCURS  99.
+               03  VCH-LINENO     PIC  9(002).
+               03  VCH-ACCT       PIC  9(004).
+               03  VCH-DRCR       PIC  9(001).
+               03  VCH-AMT        PIC S9(010).
+               03  VCH-TEKIYO     PIC  N(20).
+       01  VCH-TMP.
+           02  VCH-TMP-LINENO     PIC  9(002).
+           02  VCH-TMP-ACCT       PIC  9(004).
+           02  VCH-TMP-DRCR       PIC  9(001).
+           02  VCH-TMP-AMT        PIC S9(010).
+           02  VCH-TMP-TEKIYO     PIC  N(20).
+      *    account/debit-credit accumulation table -- HACCNTCD is an
+      *    open-ended domain (unlike a fixed 10-warehouse breakdown),
+      *    so totals are built into a find-or-insert OCCURS 200
+      *    table (the same capacity JTO35L's EXC-TC-TBL/EXC-AVG-TBL
+      *    use for an unbounded exception list) and re-sequenced into
+      *    ascending account-code order with the same selection-sort
+      *    technique as JTO35L's PICK-SORT-RTN before printing.
+       01  TB-CNT                 PIC  9(003)      VALUE ZERO.
+       01  TB-IX                  PIC  9(003)      VALUE ZERO.
+       01  TB-JX                  PIC  9(003)      VALUE ZERO.
+       01  TB-LIMIT               PIC  9(003)      VALUE ZERO.
+       01  TB-FOUND               PIC  9(001)      VALUE ZERO.
+       01  TB-TBL.
+           02  TB-ENT   OCCURS  200.
+               03  TB-ACCT        PIC  9(004).
+               03  TB-DR          PIC S9(010).
+               03  TB-CR          PIC S9(010).
+       01  TB-TMP.
+           02  TB-TMP-ACCT        PIC  9(004).
+           02  TB-TMP-DR          PIC S9(010).
+           02  TB-TMP-CR          PIC S9(010).
+       01  TB-GRAND-DR            PIC S9(012)      VALUE ZERO.
+       01  TB-GRAND-CR            PIC S9(012)      VALUE ZERO.
+       01  TB-REC-CNT             PIC  9(006)      VALUE ZERO.
+      *    printed-report work fields
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-TB-HD             PIC  X(050)      VALUE
+            "*** TRIAL BALANCE REPORT ***".
+       01  WORK-TB-RNG.
+           02  F                  PIC  X(07)  VALUE  "PERIOD ".
+           02  WORK-TB-FROM       PIC  9(008).
+           02  F                  PIC  X(03)  VALUE  " - ".
+           02  WORK-TB-TO         PIC  9(008).
+       01  WORK-TB-COLHD          PIC  X(040)      VALUE
+            "ACCOUNT         DEBIT        CREDIT".
+       01  WORK-TB.
+           02  F                  PIC  X(06).
+           02  WORK-TB-ACCT       PIC  9(004).
+           02  F                  PIC  X(04).
+           02  WORK-TB-DR         PIC -9(10).
+           02  F                  PIC  X(04).
+           02  WORK-TB-CR         PIC -9(10).
+       01  WORK-TB-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  F                  PIC  X(04).
+           02  WORK-TOT-DR        PIC -9(12).
+           02  F                  PIC  X(02).
+           02  WORK-TOT-CR        PIC -9(12).
+      *    customer-subledger detail-line print fields -- WORK-SUB
+      *    embeds HTEKIYO's PIC N(20) description the same way
+      *    JTO35L's PICK-HD mixes a PIC N field into an otherwise
+      *    X/9 group and MOVEs the whole group to PRN-R.
+       01  WORK-SUB-HD            PIC  X(050)      VALUE
+            "*** CUSTOMER SUBLEDGER INQUIRY ***".
+       01  WORK-SUB-RNG.
+           02  F                  PIC  X(07)  VALUE  "PERIOD ".
+           02  WORK-SUB-FROM      PIC  9(008).
+           02  F                  PIC  X(03)  VALUE  " - ".
+           02  WORK-SUB-TO        PIC  9(008).
+           02  F                  PIC  X(08)  VALUE  "  CUST  ".
+           02  WORK-SUB-CUST      PIC  9(005).
+       01  WORK-SUB-COLHD         PIC  X(060)      VALUE
+            "VOUCHER  ACCOUNT        AMOUNT  DESCRIPTION".
+       01  WORK-SUB.
+           02  F                  PIC  X(02).
+           02  WORK-SUB-JUNLNO    PIC  9(006).
+           02  F                  PIC  X(02).
+           02  WORK-SUB-ACCT      PIC  9(004).
+           02  F                  PIC  X(02).
+           02  WORK-SUB-DRCR      PIC  X(001).
+           02  WORK-SUB-AMT       PIC -9(10).
+           02  F                  PIC  X(02).
+           02  WORK-SUB-TEKIYO    PIC  N(20).
+       01  WORK-SUB-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  F                  PIC  X(04).
+           02  WORK-SUB-TOTAMT    PIC -9(12).
+      *    department P&L summary print fields
+       01  WORK-DP-HD             PIC  X(050)      VALUE
+            "*** DEPARTMENT P&L SUMMARY ***".
+       01  WORK-DP-RNG.
+           02  F                  PIC  X(07)  VALUE  "PERIOD ".
+           02  WORK-DP-FROM       PIC  9(008).
+           02  F                  PIC  X(03)  VALUE  " - ".
+           02  WORK-DP-TO         PIC  9(008).
+       01  WORK-DP-DEPTHD.
+           02  F                  PIC  X(05)  VALUE  "DEPT ".
+           02  WORK-DP-SECTNO     PIC  9(004).
+       01  WORK-DP-COLHD          PIC  X(040)      VALUE
+            "ACCOUNT         DEBIT        CREDIT".
+       01  WORK-DP.
+           02  F                  PIC  X(06).
+           02  WORK-DP-ACCT       PIC  9(004).
+           02  F                  PIC  X(04).
+           02  WORK-DP-DR         PIC -9(10).
+           02  F                  PIC  X(04).
+           02  WORK-DP-CR         PIC -9(10).
+       01  WORK-DP-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  F                  PIC  X(04).
+           02  WORK-DPTOT-DR      PIC -9(12).
+           02  F                  PIC  X(02).
+           02  WORK-DPTOT-CR      PIC -9(12).
+      *    tax reconciliation print fields
+       01  WORK-TX-HD              PIC  X(050)      VALUE
+            "*** TAX RECONCILIATION REPORT ***".
+       01  WORK-TX-RNG.
+           02  F                  PIC  X(07)  VALUE  "PERIOD ".
+           02  WORK-TX-FROM       PIC  9(008).
+           02  F                  PIC  X(03)  VALUE  " - ".
+           02  WORK-TX-TO         PIC  9(008).
+       01  WORK-TX-COLHD            PIC  X(040)      VALUE
+            "TAXKB COM       DEBIT        CREDIT".
+       01  WORK-TX.
+           02  F                  PIC  X(02).
+           02  WORK-TX-TAXKB      PIC  X(001).
+           02  F                  PIC  X(04).
+           02  WORK-TX-COM        PIC  9(001).
+           02  F                  PIC  X(04).
+           02  WORK-TX-DR         PIC -9(10).
+           02  F                  PIC  X(04).
+           02  WORK-TX-CR         PIC -9(10).
+       01  WORK-TX-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  F                  PIC  X(04).
+           02  WORK-TXTOT-DR      PIC -9(12).
+           02  F                  PIC  X(02).
+           02  WORK-TXTOT-CR      PIC -9(12).
+      *    voucher-listing print fields -- WORK-VCH embeds HTEKIYO's
+      *    PIC N(20) the same mixed-PIC-N/X way WORK-SUB does.
+       01  WORK-VCH-HD            PIC  X(050)      VALUE
+            "*** VOUCHER LISTING REPORT ***".
+       01  WORK-VCH-RNG.
+           02  F                  PIC  X(05)  VALUE  "DATE ".
+           02  WORK-VCH-DATE      PIC  9(008).
+           02  F                  PIC  X(05)  VALUE  " VCH ".
+           02  WORK-VCH-JUNLNO    PIC  9(006).
+       01  WORK-VCH-COLHD         PIC  X(060)      VALUE
+            "LINE ACCOUNT DR/CR      AMOUNT  DESCRIPTION".
+       01  WORK-VCH.
+           02  F                  PIC  X(02).
+           02  WORK-VCH-LINENO    PIC  9(002).
+           02  F                  PIC  X(02).
+           02  WORK-VCH-ACCT      PIC  9(004).
+           02  F                  PIC  X(03).
+           02  WORK-VCH-DRCR      PIC  X(001).
+           02  WORK-VCH-AMT       PIC -9(10).
+           02  F                  PIC  X(02).
+           02  WORK-VCH-TEKIYO    PIC  N(20).
+      *    budget-variance accumulation table -- BU-ACCTCD is the GL
+      *    account code BUPL carries against BU-KMKNM, the same code
+      *    SIWAKH postings carry in HACCNTCD, so the actual side of the
+      *    comparison is accumulated by account code into VB-TBL the
+      *    same find-or-insert OCCURS 200 technique as TB-TBL, then
+      *    looked up (not re-sorted -- BU-F is already in department/
+      *    account order) while BU-F is scanned for the budget side.
+      *    VB-LINE-CNT counts the budget lines printed, kept separate
+      *    from VB-CNT (the VB-TBL find-or-insert table's own size)
+      *    so the two unrelated counts don't corrupt each other.
+       01  VB-CNT                 PIC  9(003)      VALUE ZERO.
+       01  VB-IX                  PIC  9(003)      VALUE ZERO.
+       01  VB-FOUND               PIC  9(001)      VALUE ZERO.
+       01  VB-LINE-CNT            PIC  9(003)      VALUE ZERO.
+       01  VB-TBL.
+           02  VB-ENT   OCCURS  200.
+               03  VB-ACCT        PIC  9(04).
+               03  VB-NET         PIC S9(010).
+       01  VB-CURR-BUCD            PIC  9(002)      VALUE ZERO.
+       01  VB-ACTUAL               PIC S9(010)      VALUE ZERO.
+       01  VB-VARIANCE             PIC S9(010)      VALUE ZERO.
+       01  VB-GRAND-BUD            PIC S9(012)      VALUE ZERO.
+       01  VB-GRAND-ACT            PIC S9(012)      VALUE ZERO.
+       01  VB-GRAND-VAR            PIC S9(012)      VALUE ZERO.
+      *    budget-variance print fields
+       01  WORK-VB-HD             PIC  X(050)      VALUE
+            "*** BUDGET VARIANCE REPORT ***".
+       01  WORK-VB-RNG.
+           02  F                  PIC  X(07)  VALUE  "PERIOD ".
+           02  WORK-VB-FROM       PIC  9(008).
+           02  F                  PIC  X(03)  VALUE  " - ".
+           02  WORK-VB-TO         PIC  9(008).
+       01  WORK-VB-DEPTHD.
+           02  F                  PIC  X(05)  VALUE  "DEPT ".
+           02  WORK-VB-BUCD       PIC  9(002).
+       01  WORK-VB-COLHD          PIC  X(060)      VALUE
+            "ACCOUNT             BUDGET       ACTUAL     VARIANCE".
+       01  WORK-VB.
+           02  WORK-VB-NAME       PIC  N(10).
+           02  F                  PIC  X(02).
+           02  WORK-VB-BUD        PIC -9(10).
+           02  F                  PIC  X(02).
+           02  WORK-VB-ACT        PIC -9(10).
+           02  F                  PIC  X(02).
+           02  WORK-VB-VAR        PIC -9(10).
+       01  WORK-VB-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  F                  PIC  X(06).
+           02  WORK-VBTOT-BUD     PIC -9(12).
+           02  F                  PIC  X(02).
+           02  WORK-VBTOT-ACT     PIC -9(12).
+           02  F                  PIC  X(02).
+           02  WORK-VBTOT-VAR     PIC -9(12).
+      *    department budget rollup accumulation table -- find-or-
+      *    insert on BU-BUCD alone, the same TB-TBL technique, summing
+      *    all four BU-F money fields per department across every line
+      *    (every BU-LINNO) on file for the requested budget year.
+       01  BR-CNT                 PIC  9(003)      VALUE ZERO.
+       01  BR-IX                  PIC  9(003)      VALUE ZERO.
+       01  BR-JX                  PIC  9(003)      VALUE ZERO.
+       01  BR-LIMIT               PIC  9(003)      VALUE ZERO.
+       01  BR-FOUND               PIC  9(001)      VALUE ZERO.
+       01  BR-TBL.
+           02  BR-ENT   OCCURS  200.
+               03  BR-BUCD        PIC  9(002).
+               03  BR-ZENKI       PIC S9(012).
+               03  BR-TOUKI       PIC S9(012).
+               03  BR-DOGET       PIC S9(012).
+               03  BR-TOGET       PIC S9(012).
+       01  BR-TMP.
+           02  BR-TMP-BUCD        PIC  9(002).
+           02  BR-TMP-ZENKI       PIC S9(012).
+           02  BR-TMP-TOUKI       PIC S9(012).
+           02  BR-TMP-DOGET       PIC S9(012).
+           02  BR-TMP-TOGET       PIC S9(012).
+       01  BR-GRAND-ZENKI          PIC S9(013)      VALUE ZERO.
+       01  BR-GRAND-TOUKI          PIC S9(013)      VALUE ZERO.
+       01  BR-GRAND-DOGET          PIC S9(013)      VALUE ZERO.
+       01  BR-GRAND-TOGET          PIC S9(013)      VALUE ZERO.
+      *    department budget rollup print fields
+       01  WORK-BR-HD             PIC  X(050)      VALUE
+            "*** DEPARTMENT BUDGET ROLLUP REPORT ***".
+       01  WORK-BR-YR.
+           02  F                  PIC  X(05)  VALUE  "YEAR ".
+           02  WORK-BR-FNEN       PIC  9(002).
+       01  WORK-BR-COLHD          PIC  X(060)      VALUE
+            "DEPT   LAST-YR      THIS-YR      THIS-MO      TO-DATE".
+       01  WORK-BR.
+           02  WORK-BR-BUCD       PIC  9(002).
+           02  F                  PIC  X(03).
+           02  WORK-BR-ZENKI      PIC -9(11).
+           02  F                  PIC  X(02).
+           02  WORK-BR-TOUKI      PIC -9(11).
+           02  F                  PIC  X(02).
+           02  WORK-BR-DOGET      PIC -9(11).
+           02  F                  PIC  X(02).
+           02  WORK-BR-TOGET      PIC -9(11).
+       01  WORK-BR-TOT.
+           02  F                  PIC  X(06)  VALUE  "TOTAL ".
+           02  WORK-BRTOT-ZENKI   PIC -9(12).
+           02  F                  PIC  X(01).
+           02  WORK-BRTOT-TOUKI   PIC -9(12).
+           02  F                  PIC  X(01).
+           02  WORK-BRTOT-DOGET   PIC -9(12).
+           02  F                  PIC  X(01).
+           02  WORK-BRTOT-TOGET   PIC -9(12).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *
+           COPY LIBFDD.
+      *    budget master (BU-F) -- annual/to-date department budget
+      *    figures maintained by the budget office, joined against
+      *    SIWAKH actuals for the VB-SCAN budget-variance report.
+           COPY BUPL.
+      *FD  SIWAKH
+      *    general-ledger journal history (same record SIWAKH.cob
+      *    carries no FD-style group of its own, so this program
+      *    declares its own SIWAKH_SWB100 group and COPYs the record,
+      *    the same way KBY100 does for its SIWAKH_KBY100 writer).
+       01  SIWAKH_SWB100.
+           02  SIWAKH_PNAME1      PIC  X(006) VALUE "SIWAKH".
+           02  F                  PIC  X(001).
+           02  SIWAKH_LNAME       PIC  X(013) VALUE "SIWAKH_SWB100".
+           02  F                  PIC  X(001).
+           02  SIWAKH_KEY1        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_SORT        PIC  X(100) VALUE SPACE.
+           02  SIWAKH_IDLST       PIC  X(100) VALUE SPACE.
+           02  SIWAKH_RES         USAGE  POINTER.
+           COPY SIWAKH.
+       77  F                      PIC  X(001).
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "SIWAKH LEDGER REPORTS".
+           02  FILLER  PIC  X(032) VALUE
+                "MODE TB1 SB2 DP3 TX4 VC5 BV6 BR7".
+           02  FILLER  PIC  X(020) VALUE
+                "FROM DATE  YY MM DD".
+           02  FILLER  PIC  X(020) VALUE
+                "TO DATE    YY MM DD".
+           02  FILLER  PIC  X(020) VALUE
+                "CUST CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "VOUCHER NO".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  FILLER.
+             03  A-MODE   PIC  9(001).
+             03  A-FNEN   PIC  9(002).
+             03  A-FGET   PIC  9(002).
+             03  A-FDAY   PIC  9(002).
+             03  A-TNEN   PIC  9(002).
+             03  A-TGET   PIC  9(002).
+             03  A-TDAY   PIC  9(002).
+             03  A-CUST   PIC  9(005).
+             03  A-VCHNO  PIC  9(006).
+           02  A-DMM   PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO MATCHING RECORDS  ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "164" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "32" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "14" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "15" "10" "20" "03C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "05C-MID" "X" "16" "10" "20" "04C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "07C-MID" "X" "17" "10" "20" "05C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "06C-MID" "X" "18" "10" "20" "07C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "10" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ACP" " " "12" "0" "8" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-MODE" "9" "12" "31" "1" " " "01C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-MODE" BY REFERENCE TB-MODE "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-FNEN" "9" "14" "31" "2" "A-MODE" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-FNEN" BY REFERENCE TB-FNEN "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-FGET" "9" "14" "34" "2" "A-FNEN" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-FGET" BY REFERENCE TB-FGET "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-FDAY" "9" "14" "37" "2" "A-FGET" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-FDAY" BY REFERENCE TB-FDAY "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TNEN" "9" "15" "31" "2" "01C-ACP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TNEN" BY REFERENCE TB-TNEN "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TGET" "9" "15" "34" "2" "A-TNEN" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TGET" BY REFERENCE TB-TGET "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TDAY" "9" "15" "37" "2" "A-TGET" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TDAY" BY REFERENCE TB-TDAY "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-CUST" "9" "16" "31" "5" "A-TDAY" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-CUST" BY REFERENCE SUB-CUST "5" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-VCHNO" "9" "17" "31" "6" "A-CUST" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-VCHNO" BY REFERENCE VCH-JUNLNO "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "18" "31" "1" "A-VCHNO" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE TB-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+      *    pick up finance's fiscal-year century window from FDC-M if
+      *    one has been keyed in; otherwise the LIBFDD defaults stand,
+      *    same precedent as KBY100.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" FDC-M_PNAME1 " " BY REFERENCE FDC-M_IDLST "0".
+           MOVE SPACE TO FDC-KEY.
+           MOVE "01" TO FDC-KEY.
+           CALL "DB_Read" USING
+            "INVALID KEY" FDC-M_PNAME1 BY REFERENCE FDC-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  FDC-NF1  TO DATE-NF1
+               MOVE  FDC-NT1  TO DATE-NT1
+               MOVE  FDC-NC1  TO DATE-NC1
+               MOVE  FDC-NF2  TO DATE-NF2
+               MOVE  FDC-NT2  TO DATE-NT2
+               MOVE  FDC-NC2  TO DATE-NC2
+           END-IF
+           CALL "DB_F_Close" USING
+            BY REFERENCE FDC-M_IDLST FDC-M_PNAME1.
+      *
+       T-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO TB-FROMD TB-TOD TB-CNT.
+           MOVE  ZERO  TO TB-GRAND-DR TB-GRAND-CR TB-REC-CNT.
+           MOVE  ZERO  TO SUB-CUST SUB-CNT SUB-AMT.
+           MOVE  ZERO  TO DP-CNT DP-GRAND-DR DP-GRAND-CR DP-CURR-SECT.
+           MOVE  ZERO  TO TX-CNT TX-GRAND-DR TX-GRAND-CR.
+           MOVE  ZERO  TO VCH-JUNLNO VCH-CNT.
+           MOVE  ZERO  TO VB-CNT VB-GRAND-BUD VB-GRAND-ACT VB-GRAND-VAR.
+           MOVE  ZERO  TO VB-LINE-CNT.
+           MOVE  ZERO  TO VB-CURR-BUCD.
+           MOVE  ZERO  TO BR-CNT.
+           MOVE  ZERO  TO BR-GRAND-ZENKI BR-GRAND-TOUKI
+                          BR-GRAND-DOGET BR-GRAND-TOGET.
+           INITIALIZE TB-TBL DP-TBL TX-TBL VCH-TBL VB-TBL BR-TBL.
+       T-06.
+           CALL "SD_Accept" USING BY REFERENCE A-MODE "A-MODE" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO T-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-06
+           END-IF
+           IF  TB-MODE NOT = 1  AND  2  AND  3  AND  4  AND  5  AND  6
+               AND  7
+               GO TO T-06
+           END-IF.
+       T-10.
+           CALL "SD_Accept" USING BY REFERENCE A-FNEN "A-FNEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-06
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-10
+           END-IF.
+       T-15.
+           CALL "SD_Accept" USING BY REFERENCE A-FGET "A-FGET" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-15
+           END-IF
+           IF  TB-FGET < 1 OR > 12
+               GO TO T-15
+           END-IF.
+       T-16.
+           CALL "SD_Accept" USING BY REFERENCE A-FDAY "A-FDAY" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-15
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-16
+           END-IF
+           IF  TB-FDAY < 1 OR > 31
+               GO TO T-16
+           END-IF
+           MOVE  ZERO    TO TB-NG.
+           MOVE  TB-FNEN TO TB-NEN2.
+           MOVE  TB-FGET TO TB-GET.
+           IF  TB-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO TB-NEN
+           END-IF
+           IF  TB-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO TB-NEN
+           END-IF
+           MOVE  TB-NG    TO TB-FROM-CCYYMM.
+           MOVE  TB-FDAY  TO TB-FROM-DD.
+           MOVE  TB-FROM-DATE  TO TB-FROMD.
+           IF  TB-MODE = 5
+               GO TO T-28
+           END-IF
+           IF  TB-MODE = 7
+               GO TO T-30
+           END-IF.
+       T-20.
+           CALL "SD_Accept" USING BY REFERENCE A-TNEN "A-TNEN" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-16
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-20
+           END-IF.
+       T-25.
+           CALL "SD_Accept" USING BY REFERENCE A-TGET "A-TGET" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-20
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-25
+           END-IF
+           IF  TB-TGET < 1 OR > 12
+               GO TO T-25
+           END-IF.
+       T-26.
+           CALL "SD_Accept" USING BY REFERENCE A-TDAY "A-TDAY" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-25
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-26
+           END-IF
+           IF  TB-TDAY < 1 OR > 31
+               GO TO T-26
+           END-IF
+           MOVE  ZERO    TO TB-NG.
+           MOVE  TB-TNEN TO TB-NEN2.
+           MOVE  TB-TGET TO TB-GET.
+           IF  TB-NEN2 >= DATE-NF1 AND <= DATE-NT1
+               ADD DATE-NC1 TO TB-NEN
+           END-IF
+           IF  TB-NEN2 >= DATE-NF2 AND <= DATE-NT2
+               ADD DATE-NC2 TO TB-NEN
+           END-IF
+           MOVE  TB-NG   TO TB-TO-CCYYMM.
+           MOVE  TB-TDAY TO TB-TO-DD.
+           MOVE  TB-TO-DATE  TO TB-TOD.
+           IF  TB-TOD < TB-FROMD
+               GO TO T-20
+           END-IF
+           IF  TB-MODE = 2
+               GO TO T-27
+           END-IF.
+       T-27.
+           CALL "SD_Accept" USING BY REFERENCE A-CUST "A-CUST" "9" "5"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-26
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-27
+           END-IF
+           IF  TB-MODE = 2
+               IF  SUB-CUST = ZERO
+                   GO TO T-27
+               END-IF
+           END-IF.
+       T-28.
+           CALL "SD_Accept" USING BY REFERENCE A-VCHNO "A-VCHNO" "9"
+            "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO T-16
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-28
+           END-IF
+           IF  TB-MODE = 5
+               IF  VCH-JUNLNO = ZERO
+                   GO TO T-28
+               END-IF
+           END-IF.
+       T-30.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               IF  TB-MODE = 2
+                   GO TO T-27
+               ELSE
+               IF  TB-MODE = 5
+                   GO TO T-28
+               ELSE
+               IF  TB-MODE = 7
+                   GO TO T-16
+               ELSE
+                   GO TO T-26
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO T-30
+           END-IF
+           IF  TB-DMM NOT = 1  AND  9
+               GO TO T-30
+           END-IF
+           IF  TB-DMM = 9
+               GO TO T-06
+           END-IF
+           IF  TB-MODE = 2
+               GO TO SUB-SCAN-START
+           END-IF
+           IF  TB-MODE = 3
+               GO TO DP-SCAN-START
+           END-IF
+           IF  TB-MODE = 4
+               GO TO TX-SCAN-START
+           END-IF
+           IF  TB-MODE = 5
+               GO TO VCH-SCAN-START
+           END-IF
+           IF  TB-MODE = 6
+               GO TO VB-SCAN-START
+           END-IF
+           IF  TB-MODE = 7
+               GO TO BR-SCAN-START
+           END-IF.
+      *
+      *    TB-SCAN  -  sequential scan of SIWAKH for the requested
+      *    date range, accumulating HAMOUNT by HACCNTCD/HDR-CR via
+      *    TB-ACC-RTN.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+       TB-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO TB-SCAN-020
+           END-IF
+           IF  HTRDATE < TB-FROMD OR > TB-TOD
+               GO TO TB-SCAN-010
+           END-IF
+           PERFORM  TB-ACC-RTN  THRU  TB-ACC-RTN-EXIT.
+           ADD  1  TO TB-REC-CNT.
+           GO TO TB-SCAN-010.
+       TB-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           PERFORM  TB-SORT-RTN  THRU  TB-SORT-RTN-EXIT.
+           PERFORM  TB-PRT-RTN   THRU  TB-PRT-RTN-EXIT.
+           GO TO T-95.
+      *
+      *    SUB-SCAN  -  customer subledger inquiry -- sequential scan
+      *    of SIWAKH for the requested date range AND HCUSTCD, printing
+      *    each matching journal line (voucher/account/amount/HTEKIYO)
+      *    as it is found, rather than accumulating into a summary
+      *    table first -- this is a detail listing in file order, the
+      *    same print-as-you-scan style as JTO35L's TEST-RTN.
+      *
+       SUB-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-SUB-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD   TO WORK-SUB-FROM.
+           MOVE  TB-TOD     TO WORK-SUB-TO.
+           MOVE  SUB-CUST   TO WORK-SUB-CUST.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-SUB-RNG   TO PRN-R (11:37).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-SUB-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       SUB-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO SUB-SCAN-020
+           END-IF
+           IF  HTRDATE < TB-FROMD OR > TB-TOD
+               GO TO SUB-SCAN-010
+           END-IF
+           IF  HCUSTCD NOT = SUB-CUST
+               GO TO SUB-SCAN-010
+           END-IF
+           MOVE  SPACE            TO PRN-R  WORK-SUB.
+           MOVE  HJUNLNO          TO WORK-SUB-JUNLNO.
+           MOVE  HACCNTCD         TO WORK-SUB-ACCT.
+           MOVE  HAMOUNT          TO WORK-SUB-AMT.
+           MOVE  HTEKIYO          TO WORK-SUB-TEKIYO.
+           IF  HDR-CR = 0
+               MOVE  "D"  TO WORK-SUB-DRCR
+           ELSE
+               MOVE  "C"  TO WORK-SUB-DRCR
+           END-IF
+           MOVE  WORK-SUB         TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1        TO SUB-CNT.
+           ADD  HAMOUNT  TO SUB-AMT.
+           GO TO SUB-SCAN-010.
+       SUB-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           IF  SUB-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           ELSE
+               MOVE  SPACE          TO PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE          TO PRN-R  WORK-SUB-TOT
+               MOVE  SUB-AMT        TO WORK-SUB-TOTAMT
+               MOVE  WORK-SUB-TOT   TO PRN-R (11:22)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           CALL "PR_Close" RETURNING RESP.
+           GO TO T-95.
+      *
+      *    DP-SCAN  -  department P&L summary -- sequential scan of
+      *    SIWAKH for the requested date range, accumulating HAMOUNT
+      *    by HSECTCD/HACCNTCD/HDR-CR into DP-TBL via DP-ACC-RTN, the
+      *    same find-or-insert/sort/print technique as the TB- trial
+      *    balance, keyed on the department/account pair instead of
+      *    account alone.
+      *
+       DP-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+       DP-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO DP-SCAN-020
+           END-IF
+           IF  HTRDATE < TB-FROMD OR > TB-TOD
+               GO TO DP-SCAN-010
+           END-IF
+           PERFORM  DP-ACC-RTN  THRU  DP-ACC-RTN-EXIT.
+           GO TO DP-SCAN-010.
+       DP-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           PERFORM  DP-SORT-RTN  THRU  DP-SORT-RTN-EXIT.
+           PERFORM  DP-PRT-RTN   THRU  DP-PRT-RTN-EXIT.
+           GO TO T-95.
+      *
+      *    DP-ACC-RTN  -  find-or-insert HSECTCD/HACCNTCD into DP-TBL
+      *    and add HAMOUNT to DP-DR (HDR-CR=0, debit) or DP-CR
+      *    (HDR-CR=1, credit).  A combination that has filled all 200
+      *    slots is silently dropped from the report, the same
+      *    capacity ceiling TB-ACC-RTN accepts.
+      *
+       DP-ACC-RTN.
+           MOVE  ZERO  TO DP-FOUND.
+           MOVE  1     TO DP-IX.
+       DP-ACC-010.
+           IF  DP-IX > DP-CNT
+               GO TO DP-ACC-020
+           END-IF
+           IF  DP-SECT(DP-IX) = HSECTCD  AND
+               DP-ACCT(DP-IX) = HACCNTCD
+               MOVE  1  TO DP-FOUND
+               GO TO DP-ACC-030
+           END-IF
+           ADD  1  TO DP-IX.
+           GO TO DP-ACC-010.
+       DP-ACC-020.
+           IF  DP-CNT < 200
+               ADD  1         TO DP-CNT
+               MOVE  DP-CNT   TO DP-IX
+               MOVE  HSECTCD  TO DP-SECT(DP-IX)
+               MOVE  HACCNTCD TO DP-ACCT(DP-IX)
+               MOVE  ZERO     TO DP-DR(DP-IX) DP-CR(DP-IX)
+           ELSE
+               GO TO DP-ACC-RTN-EXIT
+           END-IF.
+       DP-ACC-030.
+           IF  HDR-CR = 0
+               ADD  HAMOUNT  TO DP-DR(DP-IX)
+           ELSE
+               ADD  HAMOUNT  TO DP-CR(DP-IX)
+           END-IF.
+       DP-ACC-RTN-EXIT.
+           EXIT.
+      *
+      *    DP-SORT-RTN  -  selection sort of DP-TBL(1:DP-CNT) into
+      *    ascending DP-SECT/DP-ACCT order, the same technique as
+      *    TB-SORT-RTN.
+      *
+       DP-SORT-RTN.
+           IF  DP-CNT < 2
+               GO TO DP-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  DP-LIMIT = DP-CNT - 1.
+           MOVE  1  TO DP-IX.
+       DP-SORT-010.
+           IF  DP-IX > DP-LIMIT
+               GO TO DP-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  DP-JX = DP-IX + 1.
+       DP-SORT-020.
+           IF  DP-JX > DP-CNT
+               ADD  1  TO DP-IX
+               GO TO DP-SORT-010
+           END-IF
+           IF  DP-SECT(DP-JX) < DP-SECT(DP-IX)
+               MOVE  DP-ENT(DP-IX)  TO DP-TMP
+               MOVE  DP-ENT(DP-JX)  TO DP-ENT(DP-IX)
+               MOVE  DP-TMP         TO DP-ENT(DP-JX)
+           ELSE
+           IF  DP-SECT(DP-JX) = DP-SECT(DP-IX)  AND
+               DP-ACCT(DP-JX) < DP-ACCT(DP-IX)
+               MOVE  DP-ENT(DP-IX)  TO DP-TMP
+               MOVE  DP-ENT(DP-JX)  TO DP-ENT(DP-IX)
+               MOVE  DP-TMP         TO DP-ENT(DP-JX)
+           END-IF
+           END-IF.
+           ADD  1  TO DP-JX.
+           GO TO DP-SORT-020.
+       DP-SORT-RTN-EXIT.
+           EXIT.
+      *
+      *    DP-PRT-RTN  -  prints the sorted department P&L summary on
+      *    the physical printer, breaking to a new department header
+      *    whenever DP-SECT changes, the same PR_Open/PR_Write/
+      *    PR_Close idiom as TB-PRT-RTN.
+      *
+       DP-PRT-RTN.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-DP-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD  TO WORK-DP-FROM.
+           MOVE  TB-TOD    TO WORK-DP-TO.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-DP-RNG   TO PRN-R (11:21).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  DP-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               GO TO DP-PRT-RTN-EXIT
+           END-IF
+           MOVE  1  TO DP-IX.
+       DP-PRT-010.
+           IF  DP-IX > DP-CNT
+               GO TO DP-PRT-020
+           END-IF
+           IF  DP-SECT(DP-IX) NOT = DP-CURR-SECT
+               MOVE  DP-SECT(DP-IX)  TO DP-CURR-SECT
+               MOVE  SPACE           TO PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE           TO PRN-R  WORK-DP-DEPTHD
+               MOVE  DP-CURR-SECT    TO WORK-DP-SECTNO
+               MOVE  WORK-DP-DEPTHD  TO PRN-R (11:9)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE           TO PRN-R
+               MOVE  WORK-DP-COLHD   TO PRN-R (11:40)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           MOVE  SPACE            TO PRN-R  WORK-DP.
+           MOVE  DP-ACCT(DP-IX)   TO WORK-DP-ACCT.
+           MOVE  DP-DR(DP-IX)     TO WORK-DP-DR.
+           MOVE  DP-CR(DP-IX)     TO WORK-DP-CR.
+           ADD   DP-DR(DP-IX)     TO DP-GRAND-DR.
+           ADD   DP-CR(DP-IX)     TO DP-GRAND-CR.
+           MOVE  WORK-DP          TO PRN-R (11:38).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO DP-IX.
+           GO TO DP-PRT-010.
+       DP-PRT-020.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE        TO PRN-R  WORK-DP-TOT.
+           MOVE  DP-GRAND-DR  TO WORK-DPTOT-DR.
+           MOVE  DP-GRAND-CR  TO WORK-DPTOT-CR.
+           MOVE  WORK-DP-TOT  TO PRN-R (11:44).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       DP-PRT-RTN-EXIT.
+           CALL "PR_Close" RETURNING RESP.
+           EXIT.
+      *
+      *    TX-SCAN  -  tax reconciliation report -- sequential scan of
+      *    SIWAKH for the requested filing period, accumulating
+      *    HAMOUNT by HTAXKB/HCOM/HDR-CR into TX-TBL via TX-ACC-RTN,
+      *    the same find-or-insert/sort/print technique as TB-/DP-.
+      *
+       TX-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+       TX-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO TX-SCAN-020
+           END-IF
+           IF  HTRDATE < TB-FROMD OR > TB-TOD
+               GO TO TX-SCAN-010
+           END-IF
+           PERFORM  TX-ACC-RTN  THRU  TX-ACC-RTN-EXIT.
+           GO TO TX-SCAN-010.
+       TX-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           PERFORM  TX-SORT-RTN  THRU  TX-SORT-RTN-EXIT.
+           PERFORM  TX-PRT-RTN   THRU  TX-PRT-RTN-EXIT.
+           GO TO T-95.
+      *
+      *    TX-ACC-RTN  -  find-or-insert HTAXKB/HCOM into TX-TBL and
+      *    add HAMOUNT to TX-DR (HDR-CR=0, debit) or TX-CR (HDR-CR=1,
+      *    credit).  A combination that has filled all 200 slots is
+      *    silently dropped from the report, the same capacity
+      *    ceiling TB-ACC-RTN/DP-ACC-RTN accept.
+      *
+       TX-ACC-RTN.
+           MOVE  ZERO  TO TX-FOUND.
+           MOVE  1     TO TX-IX.
+       TX-ACC-010.
+           IF  TX-IX > TX-CNT
+               GO TO TX-ACC-020
+           END-IF
+           IF  TX-TAXKB(TX-IX) = HTAXKB  AND
+               TX-COM(TX-IX) = HCOM
+               MOVE  1  TO TX-FOUND
+               GO TO TX-ACC-030
+           END-IF
+           ADD  1  TO TX-IX.
+           GO TO TX-ACC-010.
+       TX-ACC-020.
+           IF  TX-CNT < 200
+               ADD  1         TO TX-CNT
+               MOVE  TX-CNT   TO TX-IX
+               MOVE  HTAXKB   TO TX-TAXKB(TX-IX)
+               MOVE  HCOM     TO TX-COM(TX-IX)
+               MOVE  ZERO     TO TX-DR(TX-IX) TX-CR(TX-IX)
+           ELSE
+               GO TO TX-ACC-RTN-EXIT
+           END-IF.
+       TX-ACC-030.
+           IF  HDR-CR = 0
+               ADD  HAMOUNT  TO TX-DR(TX-IX)
+           ELSE
+               ADD  HAMOUNT  TO TX-CR(TX-IX)
+           END-IF.
+       TX-ACC-RTN-EXIT.
+           EXIT.
+      *
+      *    TX-SORT-RTN  -  selection sort of TX-TBL(1:TX-CNT) into
+      *    ascending TX-TAXKB/TX-COM order, the same technique as
+      *    DP-SORT-RTN.
+      *
+       TX-SORT-RTN.
+           IF  TX-CNT < 2
+               GO TO TX-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  TX-LIMIT = TX-CNT - 1.
+           MOVE  1  TO TX-IX.
+       TX-SORT-010.
+           IF  TX-IX > TX-LIMIT
+               GO TO TX-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  TX-JX = TX-IX + 1.
+       TX-SORT-020.
+           IF  TX-JX > TX-CNT
+               ADD  1  TO TX-IX
+               GO TO TX-SORT-010
+           END-IF
+           IF  TX-TAXKB(TX-JX) < TX-TAXKB(TX-IX)
+               MOVE  TX-ENT(TX-IX)  TO TX-TMP
+               MOVE  TX-ENT(TX-JX)  TO TX-ENT(TX-IX)
+               MOVE  TX-TMP         TO TX-ENT(TX-JX)
+           ELSE
+           IF  TX-TAXKB(TX-JX) = TX-TAXKB(TX-IX)  AND
+               TX-COM(TX-JX) < TX-COM(TX-IX)
+               MOVE  TX-ENT(TX-IX)  TO TX-TMP
+               MOVE  TX-ENT(TX-JX)  TO TX-ENT(TX-IX)
+               MOVE  TX-TMP         TO TX-ENT(TX-JX)
+           END-IF
+           END-IF.
+           ADD  1  TO TX-JX.
+           GO TO TX-SORT-020.
+       TX-SORT-RTN-EXIT.
+           EXIT.
+      *
+      *    TX-PRT-RTN  -  prints the sorted tax reconciliation summary
+      *    on the physical printer, the same PR_Open/PR_Write/
+      *    PR_Close idiom as TB-PRT-RTN/DP-PRT-RTN.
+      *
+       TX-PRT-RTN.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TX-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD  TO WORK-TX-FROM.
+           MOVE  TB-TOD    TO WORK-TX-TO.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TX-RNG   TO PRN-R (11:21).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  TX-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               GO TO TX-PRT-RTN-EXIT
+           END-IF
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-TX-COLHD  TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO TX-IX.
+       TX-PRT-010.
+           IF  TX-IX > TX-CNT
+               GO TO TX-PRT-020
+           END-IF
+           MOVE  SPACE            TO PRN-R  WORK-TX.
+           MOVE  TX-TAXKB(TX-IX)  TO WORK-TX-TAXKB.
+           MOVE  TX-COM(TX-IX)    TO WORK-TX-COM.
+           MOVE  TX-DR(TX-IX)     TO WORK-TX-DR.
+           MOVE  TX-CR(TX-IX)     TO WORK-TX-CR.
+           ADD   TX-DR(TX-IX)     TO TX-GRAND-DR.
+           ADD   TX-CR(TX-IX)     TO TX-GRAND-CR.
+           MOVE  WORK-TX          TO PRN-R (11:30).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO TX-IX.
+           GO TO TX-PRT-010.
+       TX-PRT-020.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE        TO PRN-R  WORK-TX-TOT.
+           MOVE  TX-GRAND-DR  TO WORK-TXTOT-DR.
+           MOVE  TX-GRAND-CR  TO WORK-TXTOT-CR.
+           MOVE  WORK-TX-TOT  TO PRN-R (11:44).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       TX-PRT-RTN-EXIT.
+           CALL "PR_Close" RETURNING RESP.
+           EXIT.
+      *
+      *    VCH-SCAN  -  voucher listing report -- buffers every SH-REC
+      *    line matching the requested HTRDATE/HJUNLNO into VCH-TBL
+      *    (one voucher is always a handful of lines), re-sequences
+      *    the buffer into ascending HLINENO order via VCH-SORT-RTN
+      *    the same way JTO35L's PICK-SORT-RTN re-sequences PICK-TBL,
+      *    then prints it for the auditor's sample package.
+      *
+       VCH-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+       VCH-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO VCH-SCAN-020
+           END-IF
+           IF  HTRDATE NOT = TB-FROMD
+               GO TO VCH-SCAN-010
+           END-IF
+           IF  HJUNLNO NOT = VCH-JUNLNO
+               GO TO VCH-SCAN-010
+           END-IF
+           IF  VCH-CNT < 99
+               ADD  1            TO VCH-CNT
+               MOVE  HLINENO     TO VCH-LINENO(VCH-CNT)
+               MOVE  HACCNTCD    TO VCH-ACCT(VCH-CNT)
+               MOVE  HDR-CR      TO VCH-DRCR(VCH-CNT)
+               MOVE  HAMOUNT     TO VCH-AMT(VCH-CNT)
+               MOVE  HTEKIYO     TO VCH-TEKIYO(VCH-CNT)
+           END-IF
+           GO TO VCH-SCAN-010.
+       VCH-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           PERFORM  VCH-SORT-RTN  THRU  VCH-SORT-RTN-EXIT.
+           PERFORM  VCH-PRT-RTN   THRU  VCH-PRT-RTN-EXIT.
+           GO TO T-95.
+      *
+      *    VCH-SORT-RTN  -  selection sort of VCH-TBL(1:VCH-CNT) into
+      *    ascending VCH-LINENO order, the same technique as JTO35L's
+      *    PICK-SORT-RTN.
+      *
+       VCH-SORT-RTN.
+           IF  VCH-CNT < 2
+               GO TO VCH-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  VCH-LIMIT = VCH-CNT - 1.
+           MOVE  1  TO VCH-IX.
+       VCH-SORT-010.
+           IF  VCH-IX > VCH-LIMIT
+               GO TO VCH-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  VCH-JX = VCH-IX + 1.
+       VCH-SORT-020.
+           IF  VCH-JX > VCH-CNT
+               ADD  1  TO VCH-IX
+               GO TO VCH-SORT-010
+           END-IF
+           IF  VCH-LINENO(VCH-JX) < VCH-LINENO(VCH-IX)
+               MOVE  VCH-ENT(VCH-IX)  TO VCH-TMP
+               MOVE  VCH-ENT(VCH-JX)  TO VCH-ENT(VCH-IX)
+               MOVE  VCH-TMP          TO VCH-ENT(VCH-JX)
+           END-IF
+           ADD  1  TO VCH-JX.
+           GO TO VCH-SORT-020.
+       VCH-SORT-RTN-EXIT.
+           EXIT.
+      *
+      *    VCH-PRT-RTN  -  prints the sorted voucher listing on the
+      *    physical printer, the same PR_Open/PR_Write/PR_Close idiom
+      *    as SUB-SCAN/TB-PRT-RTN.
+      *
+       VCH-PRT-RTN.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE           TO PRN-R.
+           MOVE  WORK-VCH-HD     TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD    TO WORK-VCH-DATE.
+           MOVE  VCH-JUNLNO  TO WORK-VCH-JUNLNO.
+           MOVE  SPACE           TO PRN-R.
+           MOVE  WORK-VCH-RNG    TO PRN-R (11:24).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  VCH-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               GO TO VCH-PRT-RTN-EXIT
+           END-IF
+           MOVE  SPACE           TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE           TO PRN-R.
+           MOVE  WORK-VCH-COLHD  TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO VCH-IX.
+       VCH-PRT-010.
+           IF  VCH-IX > VCH-CNT
+               GO TO VCH-PRT-RTN-EXIT
+           END-IF
+           MOVE  SPACE               TO PRN-R  WORK-VCH.
+           MOVE  VCH-LINENO(VCH-IX)  TO WORK-VCH-LINENO.
+           MOVE  VCH-ACCT(VCH-IX)    TO WORK-VCH-ACCT.
+           MOVE  VCH-AMT(VCH-IX)     TO WORK-VCH-AMT.
+           MOVE  VCH-TEKIYO(VCH-IX)  TO WORK-VCH-TEKIYO.
+           IF  VCH-DRCR(VCH-IX) = 0
+               MOVE  "D"  TO WORK-VCH-DRCR
+           ELSE
+               MOVE  "C"  TO WORK-VCH-DRCR
+           END-IF
+           MOVE  WORK-VCH            TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO VCH-IX.
+           GO TO VCH-PRT-010.
+       VCH-PRT-RTN-EXIT.
+           CALL "PR_Close" RETURNING RESP.
+           EXIT.
+      *
+      *    VB-SCAN  -  budget variance report -- first scans SIWAKH for
+      *    the requested date range, accumulating actuals by account
+      *    code (HACCNTCD) into VB-TBL via VB-ACC-RTN, then scans BU-F
+      *    for the budget year matching TB-FNEN, printing one line per
+      *    budget account and breaking to a new department header
+      *    whenever BU-BUCD changes, the same break-on-change technique
+      *    as DP-PRT-RTN.
+      *
+       VB-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" SIWAKH_PNAME1 " " BY REFERENCE SIWAKH_IDLST "0".
+       VB-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" SIWAKH_PNAME1 BY REFERENCE SH-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO VB-SCAN-020
+           END-IF
+           IF  HTRDATE < TB-FROMD OR > TB-TOD
+               GO TO VB-SCAN-010
+           END-IF
+           PERFORM  VB-ACC-RTN  THRU  VB-ACC-RTN-EXIT.
+           GO TO VB-SCAN-010.
+       VB-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SIWAKH_IDLST SIWAKH_PNAME1.
+           CALL "DB_F_Open" USING
+            "INPUT" BU-F_PNAME1 " " BY REFERENCE BU-F_IDLST "0".
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-VB-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD  TO WORK-VB-FROM.
+           MOVE  TB-TOD    TO WORK-VB-TO.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-VB-RNG   TO PRN-R (11:21).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       VB-SCAN-030.
+           CALL "DB_Read" USING
+            "AT END" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO VB-SCAN-040
+           END-IF
+           IF  BU-YOBI NOT = TB-FNEN
+               GO TO VB-SCAN-030
+           END-IF
+           IF  BU-BUCD NOT = VB-CURR-BUCD
+               MOVE  BU-BUCD        TO VB-CURR-BUCD
+               MOVE  SPACE          TO PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE          TO PRN-R  WORK-VB-DEPTHD
+               MOVE  VB-CURR-BUCD   TO WORK-VB-BUCD
+               MOVE  WORK-VB-DEPTHD TO PRN-R (11:7)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE          TO PRN-R
+               MOVE  WORK-VB-COLHD  TO PRN-R (11:60)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           PERFORM  VB-FIND-RTN  THRU  VB-FIND-RTN-EXIT.
+           COMPUTE  VB-VARIANCE = VB-ACTUAL - BU-TOGET.
+           MOVE  SPACE           TO PRN-R  WORK-VB.
+           MOVE  BU-KMKNM        TO WORK-VB-NAME.
+           MOVE  BU-TOGET        TO WORK-VB-BUD.
+           MOVE  VB-ACTUAL       TO WORK-VB-ACT.
+           MOVE  VB-VARIANCE     TO WORK-VB-VAR.
+           MOVE  WORK-VB         TO PRN-R (11:46).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  BU-TOGET    TO VB-GRAND-BUD.
+           ADD  VB-ACTUAL   TO VB-GRAND-ACT.
+           ADD  VB-VARIANCE TO VB-GRAND-VAR.
+           ADD  1  TO VB-LINE-CNT.
+           GO TO VB-SCAN-030.
+       VB-SCAN-040.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           IF  VB-LINE-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           ELSE
+               MOVE  SPACE         TO PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               MOVE  SPACE         TO PRN-R  WORK-VB-TOT
+               MOVE  VB-GRAND-BUD  TO WORK-VBTOT-BUD
+               MOVE  VB-GRAND-ACT  TO WORK-VBTOT-ACT
+               MOVE  VB-GRAND-VAR  TO WORK-VBTOT-VAR
+               MOVE  WORK-VB-TOT   TO PRN-R (11:50)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           CALL "PR_Close" RETURNING RESP.
+           GO TO T-95.
+      *
+      *    VB-ACC-RTN  -  find-or-insert HACCNTCD into VB-TBL and add
+      *    HAMOUNT to VB-NET (HDR-CR=0, debit, adds) or subtracts it
+      *    (HDR-CR=1, credit), the same find-or-insert technique as
+      *    TB-ACC-RTN keyed on the same account code.
+      *
+       VB-ACC-RTN.
+           MOVE  ZERO  TO VB-FOUND.
+           MOVE  1     TO VB-IX.
+       VB-ACC-010.
+           IF  VB-IX > VB-CNT
+               GO TO VB-ACC-020
+           END-IF
+           IF  VB-ACCT(VB-IX) = HACCNTCD
+               MOVE  1  TO VB-FOUND
+               GO TO VB-ACC-030
+           END-IF
+           ADD  1  TO VB-IX.
+           GO TO VB-ACC-010.
+       VB-ACC-020.
+           IF  VB-CNT < 200
+               ADD  1           TO VB-CNT
+               MOVE  VB-CNT     TO VB-IX
+               MOVE  HACCNTCD   TO VB-ACCT(VB-IX)
+               MOVE  ZERO       TO VB-NET(VB-IX)
+           ELSE
+               GO TO VB-ACC-RTN-EXIT
+           END-IF.
+       VB-ACC-030.
+           IF  HDR-CR = 0
+               ADD  HAMOUNT       TO VB-NET(VB-IX)
+           ELSE
+               SUBTRACT  HAMOUNT  FROM VB-NET(VB-IX)
+           END-IF.
+       VB-ACC-RTN-EXIT.
+           EXIT.
+      *
+      *    VB-FIND-RTN  -  looks up BU-ACCTCD in VB-TBL (find-only, no
+      *    insert -- VB-TBL was already fully populated by the SIWAKH
+      *    scan) and returns the accumulated net into VB-ACTUAL,
+      *    defaulting to zero for an account with no journal activity
+      *    in the period.
+      *
+       VB-FIND-RTN.
+           MOVE  ZERO  TO VB-FOUND  VB-ACTUAL.
+           MOVE  1     TO VB-IX.
+       VB-FIND-010.
+           IF  VB-IX > VB-CNT
+               GO TO VB-FIND-RTN-EXIT
+           END-IF
+           IF  VB-ACCT(VB-IX) = BU-ACCTCD
+               MOVE  1              TO VB-FOUND
+               MOVE  VB-NET(VB-IX)  TO VB-ACTUAL
+               GO TO VB-FIND-RTN-EXIT
+           END-IF
+           ADD  1  TO VB-IX.
+           GO TO VB-FIND-010.
+       VB-FIND-RTN-EXIT.
+           EXIT.
+      *
+      *    BR-SCAN  -  department budget rollup -- sequential scan of
+      *    BU-F for the requested budget year (TB-FNEN), accumulating
+      *    all four money fields by BU-BUCD alone into BR-TBL via
+      *    BR-ACC-RTN, the same find-or-insert/sort/print technique as
+      *    the TB- trial balance, keyed on department instead of
+      *    account.
+      *
+       BR-SCAN-START.
+           CALL "DB_F_Open" USING
+            "INPUT" BU-F_PNAME1 " " BY REFERENCE BU-F_IDLST "0".
+       BR-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO BR-SCAN-020
+           END-IF
+           IF  BU-YOBI NOT = TB-FNEN
+               GO TO BR-SCAN-010
+           END-IF
+           PERFORM  BR-ACC-RTN  THRU  BR-ACC-RTN-EXIT.
+           GO TO BR-SCAN-010.
+       BR-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           PERFORM  BR-SORT-RTN  THRU  BR-SORT-RTN-EXIT.
+           PERFORM  BR-PRT-RTN   THRU  BR-PRT-RTN-EXIT.
+           GO TO T-95.
+      *
+      *    BR-ACC-RTN  -  find-or-insert BU-BUCD into BR-TBL and add
+      *    BU-ZENKI/BU-TOUKI/BU-DOGET/BU-TOGET into the matching
+      *    department slot.  A department that has filled all 200
+      *    slots is silently dropped from the report, the same
+      *    capacity ceiling TB-ACC-RTN accepts.
+      *
+       BR-ACC-RTN.
+           MOVE  ZERO  TO BR-FOUND.
+           MOVE  1     TO BR-IX.
+       BR-ACC-010.
+           IF  BR-IX > BR-CNT
+               GO TO BR-ACC-020
+           END-IF
+           IF  BR-BUCD(BR-IX) = BU-BUCD
+               MOVE  1  TO BR-FOUND
+               GO TO BR-ACC-030
+           END-IF
+           ADD  1  TO BR-IX.
+           GO TO BR-ACC-010.
+       BR-ACC-020.
+           IF  BR-CNT < 200
+               ADD  1        TO BR-CNT
+               MOVE  BR-CNT  TO BR-IX
+               MOVE  BU-BUCD TO BR-BUCD(BR-IX)
+               MOVE  ZERO    TO BR-ZENKI(BR-IX) BR-TOUKI(BR-IX)
+                                BR-DOGET(BR-IX) BR-TOGET(BR-IX)
+           ELSE
+               GO TO BR-ACC-RTN-EXIT
+           END-IF.
+       BR-ACC-030.
+           ADD  BU-ZENKI  TO BR-ZENKI(BR-IX).
+           ADD  BU-TOUKI  TO BR-TOUKI(BR-IX).
+           ADD  BU-DOGET  TO BR-DOGET(BR-IX).
+           ADD  BU-TOGET  TO BR-TOGET(BR-IX).
+       BR-ACC-RTN-EXIT.
+           EXIT.
+      *
+      *    BR-SORT-RTN  -  selection sort of BR-TBL(1:BR-CNT) into
+      *    ascending BR-BUCD order, the same technique as TB-SORT-RTN.
+      *
+       BR-SORT-RTN.
+           IF  BR-CNT < 2
+               GO TO BR-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  BR-LIMIT = BR-CNT - 1.
+           MOVE  1  TO BR-IX.
+       BR-SORT-010.
+           IF  BR-IX > BR-LIMIT
+               GO TO BR-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  BR-JX = BR-IX + 1.
+       BR-SORT-020.
+           IF  BR-JX > BR-CNT
+               ADD  1  TO BR-IX
+               GO TO BR-SORT-010
+           END-IF
+           IF  BR-BUCD(BR-JX) < BR-BUCD(BR-IX)
+               MOVE  BR-ENT(BR-IX)  TO BR-TMP
+               MOVE  BR-ENT(BR-JX)  TO BR-ENT(BR-IX)
+               MOVE  BR-TMP         TO BR-ENT(BR-JX)
+           END-IF
+           ADD  1  TO BR-JX.
+           GO TO BR-SORT-020.
+       BR-SORT-RTN-EXIT.
+           EXIT.
+      *
+      *    BR-PRT-RTN  -  prints BR-TBL in ascending department order
+      *    with a grand total line, the same PR_Open/PR_Write/PR_Close
+      *    idiom as TB-PRT-RTN.
+      *
+       BR-PRT-RTN.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-BR-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FNEN       TO WORK-BR-FNEN.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-BR-YR    TO PRN-R (11:7).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  BR-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               GO TO BR-PRT-RTN-EXIT
+           END-IF
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-BR-COLHD  TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO BR-IX.
+       BR-PRT-010.
+           IF  BR-IX > BR-CNT
+               GO TO BR-PRT-020
+           END-IF
+           MOVE  SPACE            TO PRN-R  WORK-BR.
+           MOVE  BR-BUCD(BR-IX)   TO WORK-BR-BUCD.
+           MOVE  BR-ZENKI(BR-IX)  TO WORK-BR-ZENKI.
+           MOVE  BR-TOUKI(BR-IX)  TO WORK-BR-TOUKI.
+           MOVE  BR-DOGET(BR-IX)  TO WORK-BR-DOGET.
+           MOVE  BR-TOGET(BR-IX)  TO WORK-BR-TOGET.
+           MOVE  WORK-BR          TO PRN-R (11:56).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  BR-ZENKI(BR-IX)  TO BR-GRAND-ZENKI.
+           ADD  BR-TOUKI(BR-IX)  TO BR-GRAND-TOUKI.
+           ADD  BR-DOGET(BR-IX)  TO BR-GRAND-DOGET.
+           ADD  BR-TOGET(BR-IX)  TO BR-GRAND-TOGET.
+           ADD  1  TO BR-IX.
+           GO TO BR-PRT-010.
+       BR-PRT-020.
+           MOVE  SPACE         TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-BR-TOT.
+           MOVE  BR-GRAND-ZENKI TO WORK-BRTOT-ZENKI.
+           MOVE  BR-GRAND-TOUKI TO WORK-BRTOT-TOUKI.
+           MOVE  BR-GRAND-DOGET TO WORK-BRTOT-DOGET.
+           MOVE  BR-GRAND-TOGET TO WORK-BRTOT-TOGET.
+           MOVE  WORK-BR-TOT    TO PRN-R (11:58).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       BR-PRT-RTN-EXIT.
+           CALL "PR_Close" RETURNING RESP.
+           EXIT.
+      *
+      *    TB-ACC-RTN  -  find-or-insert HACCNTCD into TB-TBL and add
+      *    HAMOUNT to TB-DR (HDR-CR=0, debit) or TB-CR (HDR-CR=1,
+      *    credit).  A classification that has filled all 200 slots
+      *    is silently dropped from the report -- the same capacity
+      *    ceiling JTO35L's EXC-TC-TBL/EXC-AVG-TBL accept for an
+      *    unbounded exception list.
+      *
+       TB-ACC-RTN.
+           MOVE  ZERO  TO TB-FOUND.
+           MOVE  1     TO TB-IX.
+       TB-ACC-010.
+           IF  TB-IX > TB-CNT
+               GO TO TB-ACC-020
+           END-IF
+           IF  TB-ACCT(TB-IX) = HACCNTCD
+               MOVE  1  TO TB-FOUND
+               GO TO TB-ACC-030
+           END-IF
+           ADD  1  TO TB-IX.
+           GO TO TB-ACC-010.
+       TB-ACC-020.
+           IF  TB-CNT < 200
+               ADD  1         TO TB-CNT
+               MOVE  TB-CNT   TO TB-IX
+               MOVE  HACCNTCD TO TB-ACCT(TB-IX)
+               MOVE  ZERO     TO TB-DR(TB-IX) TB-CR(TB-IX)
+           ELSE
+               GO TO TB-ACC-RTN-EXIT
+           END-IF.
+       TB-ACC-030.
+           IF  HDR-CR = 0
+               ADD  HAMOUNT  TO TB-DR(TB-IX)
+           ELSE
+               ADD  HAMOUNT  TO TB-CR(TB-IX)
+           END-IF.
+       TB-ACC-RTN-EXIT.
+           EXIT.
+      *
+      *    TB-SORT-RTN  -  selection sort of TB-TBL(1:TB-CNT) into
+      *    ascending TB-ACCT order, the same technique as JTO35L's
+      *    PICK-SORT-RTN.
+      *
+       TB-SORT-RTN.
+           IF  TB-CNT < 2
+               GO TO TB-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  TB-LIMIT = TB-CNT - 1.
+           MOVE  1  TO TB-IX.
+       TB-SORT-010.
+           IF  TB-IX > TB-LIMIT
+               GO TO TB-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  TB-JX = TB-IX + 1.
+       TB-SORT-020.
+           IF  TB-JX > TB-CNT
+               ADD  1  TO TB-IX
+               GO TO TB-SORT-010
+           END-IF
+           IF  TB-ACCT(TB-JX) < TB-ACCT(TB-IX)
+               MOVE  TB-ENT(TB-IX)  TO TB-TMP
+               MOVE  TB-ENT(TB-JX)  TO TB-ENT(TB-IX)
+               MOVE  TB-TMP         TO TB-ENT(TB-JX)
+           END-IF
+           ADD  1  TO TB-JX.
+           GO TO TB-SORT-020.
+       TB-SORT-RTN-EXIT.
+           EXIT.
+      *
+      *    TB-PRT-RTN  -  prints the sorted trial balance on the
+      *    physical printer, following the same PR_Open/PR_Write/
+      *    PR_Close idiom as KBY100's ROLL-RTN and JTO35L's
+      *    PICK-PRT-RTN/SUMM-RTN.
+      *
+       TB-PRT-RTN.
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TB-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  TB-FROMD  TO WORK-TB-FROM.
+           MOVE  TB-TOD    TO WORK-TB-TO.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TB-RNG   TO PRN-R (11:21).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TB-COLHD TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  TB-CNT = 0
+               MOVE  SPACE  TO PRN-R
+               MOVE  E-ME1  TO PRN-R (11:30)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               GO TO TB-PRT-RTN-EXIT
+           END-IF
+           MOVE  1  TO TB-IX.
+       TB-PRT-010.
+           IF  TB-IX > TB-CNT
+               GO TO TB-PRT-020
+           END-IF
+           MOVE  SPACE            TO PRN-R  WORK-TB.
+           MOVE  TB-ACCT(TB-IX)   TO WORK-TB-ACCT.
+           MOVE  TB-DR(TB-IX)     TO WORK-TB-DR.
+           MOVE  TB-CR(TB-IX)     TO WORK-TB-CR.
+           ADD   TB-DR(TB-IX)     TO TB-GRAND-DR.
+           ADD   TB-CR(TB-IX)     TO TB-GRAND-CR.
+           MOVE  WORK-TB          TO PRN-R (11:38).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO TB-IX.
+           GO TO TB-PRT-010.
+       TB-PRT-020.
+           MOVE  SPACE  TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE        TO PRN-R  WORK-TB-TOT.
+           MOVE  TB-GRAND-DR  TO WORK-TOT-DR.
+           MOVE  TB-GRAND-CR  TO WORK-TOT-CR.
+           MOVE  WORK-TB-TOT  TO PRN-R (11:44).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       TB-PRT-RTN-EXIT.
+           CALL "PR_Close" RETURNING RESP.
+           EXIT.
+       T-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
