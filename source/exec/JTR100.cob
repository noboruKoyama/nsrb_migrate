@@ -0,0 +1,372 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         JTR100.
+      *********************************************************
+      *    PROGRAM         :  JSJDRF/STY-F SHIPMENT RECON RPT  *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    reconciles JSJDRF shipment detail against STY-F's posted
+      *    inventory movement for an operator-entered CCYYMM range,
+      *    by warehouse (JSJD-01 / STY-KEY1 -- the same 0-9 domain
+      *    JTO35L's own GR-PAIRS warehouse grand-total table and
+      *    KBY100's POST-RTN JCON8 classification map both key on).
+      *    JSJDRF carries no period field of its own narrower than a
+      *    slip date, so JSJD-NGP (CCYYMMDD) is truncated to its
+      *    CCYYMM portion the same way POST-CCYYMM is built elsewhere
+      *    in this area, before it is compared against the range.
+       01  R-SNG                  PIC  9(006)      VALUE ZERO.
+       01  R-ENG                  PIC  9(006)      VALUE ZERO.
+       01  R-DMM                  PIC  9(001)      VALUE ZERO.
+       01  R-NGP8                 PIC  9(008)      VALUE ZERO.
+       01  R-NG6                  PIC  9(006)      VALUE ZERO.
+       01  WH-IX                  PIC  9(002)      VALUE ZERO.
+       01  WH-TBL.
+           02  WH-ENT   OCCURS  10.
+               03  WH-JSJD        PIC S9(009)      VALUE ZERO.
+               03  WH-STY         PIC S9(009)      VALUE ZERO.
+               03  WH-VAR         PIC S9(009)      VALUE ZERO.
+       01  WH-DIFCNT              PIC  9(002)      VALUE ZERO.
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-JTR-HD            PIC  X(050)      VALUE
+            "*** JSJDRF / STY-F SHIPMENT RECONCILIATION ***".
+       01  WORK-JTR-RNG.
+           02  F                  PIC  X(08)  VALUE  "PERIOD  ".
+           02  WORK-JTR-SNG       PIC  9(006).
+           02  F                  PIC  X(04)  VALUE  " -  ".
+           02  WORK-JTR-ENG       PIC  9(006).
+       01  WORK-JTR-COLHD         PIC  X(060)      VALUE
+            "WH  JSJDRF PAIRS   STY-F TSK      VARIANCE".
+       01  WORK-JTR.
+           02  WORK-JTR-WH        PIC  9(001).
+           02  F                  PIC  X(04).
+           02  WORK-JTR-JSJD      PIC  -9(09).
+           02  F                  PIC  X(03).
+           02  WORK-JTR-STY       PIC  -9(09).
+           02  F                  PIC  X(03).
+           02  WORK-JTR-VAR       PIC  -9(09).
+       01  WORK-JTR-TOT.
+           02  F                  PIC  X(23)  VALUE
+                "WAREHOUSES OUT OF BAL :".
+           02  WORK-JTR-DIFCNT    PIC  Z9.
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  JSJDRF
+       01  JSJDRF_JTR100.
+           02  JSJDRF_PNAME1      PIC  X(006) VALUE "JSJDRF".
+           02  F                  PIC  X(001).
+           02  JSJDRF_LNAME       PIC  X(013) VALUE "JSJDRF_JTR100".
+           02  F                  PIC  X(001).
+           02  JSJDRF_KEY1        PIC  X(100) VALUE SPACE.
+           02  JSJDRF_SORT        PIC  X(100) VALUE SPACE.
+           02  JSJDRF_IDLST       PIC  X(100) VALUE SPACE.
+           02  JSJDRF_RES         USAGE  POINTER.
+      *    only the fields this reconciliation actually reads are
+      *    named here -- the rest of the JSJDRF record layout lives
+      *    in JTO35L -- but the record must be the same length and
+      *    shape to land on the right byte offsets.
+       01  JSJD-REC.
+           02  JSJD-KEY.
+               03  JSJD-01        PIC 9(01).
+               03  JSJD-02.
+                   04  JSJD-021   PIC 9(04).
+                   04  JSJD-022   PIC 9(03).
+               03  JSJD-KEY2.
+                   04  JSJD-03    PIC 9(06).
+                   04  JSJD-04    PIC 9(01).
+           02  JSJD-05            PIC 9(01).
+           02  JSJD-06            PIC 9(08).
+           02  JSJD-07            PIC 9(08).
+           02  JSJD-08            PIC 9(07).
+           02  JSJD-09            PIC 9(06).
+           02  JSJD-10            PIC 9(01).
+           02  JSJD-11.
+               03  JSJD-111   OCCURS  10.
+                   04  JSJD-1111      PIC S9(04).
+               03  JSJD-112       PIC S9(05).
+           02  JSJD-12.
+               03  JSJD-121   OCCURS  10.
+                   04  JSJD-1211      PIC S9(04).
+               03  JSJD-122       PIC S9(05).
+           02  JSJD-13            PIC 9(01).
+           02  JSJD-14            PIC 9(01).
+           02  JSJD-14A           PIC 9(03).
+           02  JSJD-14B           PIC 9(06).
+           02  JSJD-14C           PIC 9(02).
+           02  JSJD-14D           PIC N(09).
+           02  JSJD-15            PIC N(23).
+           02  JSJD-20            PIC X(10).
+           02  JSJD-15A           PIC S9(03).
+           02  FILLER             PIC X(18).
+           02  JSJD-NGP           PIC 9(08).
+           02  JSJD-19            PIC X(01).
+           02  JSJD-158           PIC 9(01).
+           02  JSJD-16            PIC 9(01).
+           02  JSJD-17            PIC 9(01).
+       77  F                      PIC X(01).
+      *FD  STY-F
+       01  STY-F_JTR100.
+           02  STY-F_PNAME1   PIC  X(004) VALUE "STYF".
+           02  F              PIC  X(001).
+           02  STY-F_LNAME    PIC  X(012) VALUE "STY-F_JTR100".
+           02  F              PIC  X(001).
+           02  STY-F_KEY1     PIC  X(100) VALUE SPACE.
+           02  STY-F_SORT     PIC  X(100) VALUE SPACE.
+           02  STY-F_IDLST    PIC  X(100) VALUE SPACE.
+           02  STY-F_RES      USAGE  POINTER.
+       01  STY-R.
+           02  STY-KEY.
+             03  STY-KEY1     PIC  9(001).
+             03  STY-KEY2     PIC  9(003).
+           02  STY-ZKZ        PIC S9(009).
+           02  STY-ZKZZ       PIC S9(008).
+           02  STY-KZ         PIC S9(009).
+           02  STY-KZZ        PIC S9(008).
+           02  STY-TSK        PIC S9(009).
+           02  STY-TSKZ       PIC S9(008).
+           02  STY-THK        PIC S9(009).
+           02  STY-THKZ       PIC S9(008).
+           02  STY-PC         PIC  9(004).
+           02  F              PIC  X(003).
+           02  STY-NG         PIC  9(006).
+       77  F                  PIC  X(001).
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "JSJDRF / STY-F SHIPMENT RECONCILIATION".
+           02  FILLER  PIC  X(020) VALUE
+                "START PERIOD CCYYMM".
+           02  FILLER  PIC  X(020) VALUE
+                "END   PERIOD CCYYMM".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-SNG      PIC  9(006).
+           02  A-ENG      PIC  9(006).
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  END < START PERIOD   ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "100" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "20" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "13" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "15" "10" "20" "03C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "13" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SNG" "9" "12" "31" "6" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SNG" BY REFERENCE R-SNG "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-ENG" "9" "13" "31" "6" "A-SNG" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-ENG" BY REFERENCE R-ENG "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "15" "31" "1" "A-ENG" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE R-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO WH-TBL WH-DIFCNT.
+       R-10.
+           CALL "SD_Accept" USING BY REFERENCE A-SNG "A-SNG" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-10
+           END-IF.
+       R-15.
+           CALL "SD_Accept" USING BY REFERENCE A-ENG "A-ENG" "9" "6"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO R-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-15
+           END-IF
+           IF  R-ENG < R-SNG
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-15
+           END-IF.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO R-15
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  R-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  R-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+      *    JSJD-SCAN  -  accumulates JSJD-122 (the shipped-pair total
+      *    already used the same way by JTO35L's own GOKEI/GR-PAIRS
+      *    accumulation) into WH-JSJD by warehouse (JSJD-01), for
+      *    every slip whose truncated CCYYMM falls in the range and
+      *    whose item code is a real item rather than a non-stock
+      *    line (JSJD-09 < 999900, the same filter JTO35L applies
+      *    before adding into GOKEI).
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" JSJDRF_PNAME1 " " BY REFERENCE JSJDRF_IDLST "0".
+       JSJD-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" JSJDRF_PNAME1 BY REFERENCE JSJD-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO JSJD-SCAN-020
+           END-IF
+           MOVE  JSJD-NGP  TO  R-NGP8.
+           COMPUTE  R-NG6 = R-NGP8 / 100.
+           IF  R-NG6 < R-SNG  OR  > R-ENG
+               GO TO JSJD-SCAN-010
+           END-IF
+           IF  JSJD-09  NOT <  999900
+               GO TO JSJD-SCAN-010
+           END-IF
+           COMPUTE  WH-IX = JSJD-01 + 1.
+           ADD  JSJD-122  TO  WH-JSJD(WH-IX).
+           GO TO JSJD-SCAN-010.
+       JSJD-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JSJDRF_IDLST JSJDRF_PNAME1.
+      *
+      *    STY-SCAN  -  accumulates STY-TSK (the posted inventory-
+      *    movement total POST-RTN later carries into the SIWAKH
+      *    journal as HAMOUNT) into WH-STY by the same warehouse key
+      *    (STY-KEY1), for every STY-F record whose period falls in
+      *    the range.
+      *
+           CALL "DB_F_Open" USING
+            "INPUT" STY-F_PNAME1 " " BY REFERENCE STY-F_IDLST "0".
+       STY-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" STY-F_PNAME1 BY REFERENCE STY-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO STY-SCAN-020
+           END-IF
+           IF  STY-NG < R-SNG  OR  > R-ENG
+               GO TO STY-SCAN-010
+           END-IF
+           COMPUTE  WH-IX = STY-KEY1 + 1.
+           ADD  STY-TSK  TO  WH-STY(WH-IX).
+           GO TO STY-SCAN-010.
+       STY-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE STY-F_IDLST STY-F_PNAME1.
+      *
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-JTR-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-JTR-RNG.
+           MOVE  R-SNG          TO WORK-JTR-SNG.
+           MOVE  R-ENG          TO WORK-JTR-ENG.
+           MOVE  WORK-JTR-RNG   TO PRN-R (11:18).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  WORK-JTR-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO WH-IX.
+       JTR-PRT-010.
+           IF  WH-IX > 10
+               GO TO JTR-PRT-020
+           END-IF
+           COMPUTE  WH-VAR(WH-IX) = WH-JSJD(WH-IX) - WH-STY(WH-IX).
+           IF  WH-VAR(WH-IX) NOT = 0
+               ADD  1  TO WH-DIFCNT
+           END-IF
+           MOVE  SPACE           TO PRN-R WORK-JTR.
+           COMPUTE  WORK-JTR-WH = WH-IX - 1.
+           MOVE  WH-JSJD(WH-IX)  TO WORK-JTR-JSJD.
+           MOVE  WH-STY(WH-IX)   TO WORK-JTR-STY.
+           MOVE  WH-VAR(WH-IX)   TO WORK-JTR-VAR.
+           MOVE  WORK-JTR        TO PRN-R (11:44).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO WH-IX.
+           GO TO JTR-PRT-010.
+       JTR-PRT-020.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-JTR-TOT.
+           MOVE  WH-DIFCNT       TO WORK-JTR-DIFCNT.
+           MOVE  WORK-JTR-TOT    TO PRN-R (11:25).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
