@@ -0,0 +1,183 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         KBR100.
+      *********************************************************
+      *    PROGRAM         :  KBNO-M PERIOD NUMBER MASTER LIST  *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    lists every KBNO-M record in ascending BNO-KEYD (period
+      *    code) order -- KBNO-M has no more than a handful of
+      *    records on file, so a straight DB_Read scan in on-disk
+      *    key order is enough with no buffer/sort pass needed, the
+      *    same report-confirm-then-print shape as TAR100's/BUR100's
+      *    R-05/R-20 but without TAR100's accumulation tables, since
+      *    this listing has nothing to total.
+       01  R-DMM                  PIC  9(001)      VALUE ZERO.
+       01  R-CNT                  PIC  9(003)      VALUE ZERO.
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-KBR-HD            PIC  X(050)      VALUE
+            "*** PERIOD NUMBER MASTER LIST ***".
+       01  WORK-KBR-COLHD         PIC  X(060)      VALUE
+            "CD  PERIOD NAME            START   END".
+       01  WORK-KBR.
+           02  WORK-KBR-CD        PIC  X(002).
+           02  F                  PIC  X(03).
+           02  WORK-KBR-NM        PIC  N(10).
+           02  F                  PIC  X(03).
+           02  WORK-KBR-SNG       PIC  9(006).
+           02  F                  PIC  X(03).
+           02  WORK-KBR-ENG       PIC  9(006).
+       01  WORK-KBR-TOT.
+           02  F                  PIC  X(20)  VALUE
+                "PERIOD CODES LISTED:".
+           02  WORK-KBR-CNT       PIC  ZZ9.
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  KBNO-M
+           COPY LIKBNO.
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "PERIOD NUMBER MASTER LIST".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "** NO PERIOD CODES ON FILE **".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "60" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "20" "01C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "1" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "12" "31" "1" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE R-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO R-CNT.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  R-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  R-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-KBR-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  WORK-KBR-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "DB_F_Open" USING
+            "INPUT" KBNO-M_PNAME1 " " BY REFERENCE KBNO-M_IDLST "0".
+       KBR-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" KBNO-M_PNAME1 BY REFERENCE KBNO-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO KBR-SCAN-020
+           END-IF
+           ADD  1  TO R-CNT.
+           MOVE  SPACE            TO PRN-R WORK-KBR.
+           MOVE  BNO-KEYD         TO WORK-KBR-CD.
+           MOVE  BNO-NAME         TO WORK-KBR-NM.
+           MOVE  BNO-SNG          TO WORK-KBR-SNG.
+           MOVE  BNO-ENG          TO WORK-KBR-ENG.
+           MOVE  WORK-KBR         TO PRN-R (11:47).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           GO TO KBR-SCAN-010.
+       KBR-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE KBNO-M_IDLST KBNO-M_PNAME1.
+           IF  R-CNT = 0
+               CALL "PR_Close" RETURNING RESP
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-05
+           END-IF
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-KBR-TOT.
+           MOVE  R-CNT          TO WORK-KBR-CNT.
+           MOVE  WORK-KBR-TOT   TO PRN-R (11:23).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
