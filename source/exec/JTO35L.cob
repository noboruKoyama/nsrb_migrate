@@ -13,6 +13,7 @@
        01  END-SW                PIC 9      VALUE 0.
        01  RED-SW                PIC 9      VALUE 0.
        01  TCM-SW                PIC 9      VALUE 0.
+       01  LOG-SW                PIC 9      VALUE 0.
        01  WORK-1.
            02  F                 PIC X(102).
            02  WORK-11           PIC 9(6).
@@ -91,6 +92,7 @@
                03  WORK-652      PIC ------.
            02  WORK-66           PIC X(01).
            02  WORK-67           PIC X.
+           02  WORK-68           PIC X.
        01  WORK-6A.
            02  F                 PIC X(101).
            02  WORK-61A          PIC ----.
@@ -132,9 +134,12 @@
                03  W-GET         PIC 9(2).
                03  W-PEY         PIC 9(2).
        01  TEST-W                PIC 9.
+       01  SGL-W                 PIC 9.
+       01  SRT-W                 PIC 9.
        01  DEN-W                 PIC 9(6).
        01  W-TCD                 PIC 9(4).
        01  W-TAN                 PIC 9(5).
+       01  W-SHMSZ-IX             PIC 9(2).
        01  FROM-WK.
            02  KURA-W1           PIC 9(1).
            02  TKU-W1.
@@ -148,7 +153,125 @@
                03  TKU-W22       PIC 9(3).
            02  DEN-W2            PIC 9(6).
        01  KAKU-W                PIC 9.
+       01  RUN-MODE              PIC  X(01)  VALUE  SPACE.
+       01  BATCH-PARM.
+           02  BATCH-NGP         PIC 9(8).
+           02  BATCH-JS          PIC 9(1).
+           02  BATCH-FROM-WK.
+               03  BATCH-KURA-W1 PIC 9(1).
+               03  BATCH-TKU-W1  PIC 9(7).
+               03  BATCH-DEN-W1  PIC 9(6).
+           02  BATCH-TO-WK.
+               03  BATCH-KURA-W2 PIC 9(1).
+               03  BATCH-TKU-W2  PIC 9(7).
+               03  BATCH-DEN-W2  PIC 9(6).
        01  ERR-STAT              PIC X(2).
+       01  EXC-JCON3-TBL.
+           02  EXC-JCON3         OCCURS  10  PIC 9.
+       01  EXC-JCON3-CNT         PIC 9(02)  VALUE  0.
+       01  EXC-IX                PIC 9.
+       01  WORK-EXC.
+           02  F                 PIC X(10).
+           02  WORK-EXC-LBL      PIC X(30).
+           02  WORK-EXC-CD       PIC 9(01).
+       01  EXC-TC-CNT            PIC 9(03)  VALUE  0.
+       01  EXC-TC-TBL.
+           02  EXC-TC-ENT        OCCURS  200.
+               03  EXC-TC-021    PIC 9(04).
+               03  EXC-TC-022    PIC 9(03).
+       01  EXC-TC-IX             PIC 9(03).
+       01  WORK-EXC-TC.
+           02  F                 PIC X(10).
+           02  WORK-EXC-TC-LBL   PIC X(22).
+           02  WORK-EXC-TC-021   PIC 9(04).
+           02  F                 PIC X(01).
+           02  WORK-EXC-TC-022   PIC 9(03).
+       01  CHK-AVG-SZ            PIC 9(02).
+       01  CHK-AVG-SHORT         PIC S9(04).
+       01  EXC-AVG-CNT           PIC 9(03)  VALUE  0.
+       01  EXC-AVG-TBL.
+           02  EXC-AVG-ENT       OCCURS  200.
+               03  EXC-AVG-01    PIC 9(01).
+               03  EXC-AVG-03    PIC 9(06).
+               03  EXC-AVG-SZ    PIC 9(02).
+               03  EXC-AVG-SHORT PIC S9(04).
+       01  EXC-AVG-IX            PIC 9(03).
+       01  WORK-EXC-AVG.
+           02  F                   PIC X(10).
+           02  WORK-EXC-AVG-LBL    PIC X(12)  VALUE "UNDERCOUNT:".
+           02  F                   PIC X(01).
+           02  WORK-EXC-AVG-01     PIC 9(01).
+           02  F                   PIC X(01).
+           02  WORK-EXC-AVG-03     PIC 9(06).
+           02  F                   PIC X(08)  VALUE  " SIZE # ".
+           02  WORK-EXC-AVG-SZ     PIC 9(02).
+           02  F                   PIC X(10)  VALUE  " SHORTED: ".
+           02  WORK-EXC-AVG-SHT    PIC -9(04).
+       01  GR-TOTAL-TBL.
+           02  GR-TOTAL-ENT      OCCURS  10.
+               03  GR-PAIRS      PIC S9(7).
+               03  GR-SETSU      PIC S9(5).
+       01  GR-IX                 PIC 9(02).
+       01  WORK-GR-GRAND-P       PIC S9(7).
+       01  WORK-GR-GRAND-S       PIC S9(5).
+       01  WORK-SUMM-HD          PIC X(40)
+             VALUE  "*** WAREHOUSE GRAND-TOTAL SUMMARY ***".
+       01  WORK-GR.
+           02  F                 PIC X(10).
+           02  WORK-GR-LBL       PIC X(11)  VALUE  "WAREHOUSE #".
+           02  WORK-GR-KURA      PIC 9(01).
+           02  F                 PIC X(09)  VALUE  "  PAIRS: ".
+           02  WORK-GR-PAIRS     PIC -9(7).
+           02  F                 PIC X(09)  VALUE  "  SETSU: ".
+           02  WORK-GR-SETSU     PIC -9(5).
+       01  WORK-GRAND.
+           02  F                 PIC X(10).
+           02  WORK-GRAND-LBL   PIC X(20)  VALUE "TOTAL ALL WAREHOUSES".
+           02  F                 PIC X(09)  VALUE  "  PAIRS: ".
+           02  WORK-GRAND-PAIRS PIC -9(7).
+           02  F                 PIC X(09)  VALUE  "  SETSU: ".
+           02  WORK-GRAND-SETSU PIC -9(5).
+       01  PICK-CNT              PIC 9(04)  VALUE 0.
+       01  PICK-I                PIC 9(04).
+       01  PICK-J                PIC 9(04).
+       01  PICK-LIMIT             PIC 9(04).
+       01  PICK-TBL.
+           02  PICK-ENT          OCCURS  2000.
+               03  PICK-01       PIC 9(01).
+               03  PICK-021      PIC 9(04).
+               03  PICK-022      PIC 9(03).
+               03  PICK-03       PIC 9(06).
+               03  PICK-09       PIC 9(06).
+               03  PICK-1211     OCCURS  10.
+                   04  PICK-1211-N   PIC S9(04).
+       01  PICK-TMP.
+           02  PICK-TMP-01       PIC 9(01).
+           02  PICK-TMP-021      PIC 9(04).
+           02  PICK-TMP-022      PIC 9(03).
+           02  PICK-TMP-03       PIC 9(06).
+           02  PICK-TMP-09       PIC 9(06).
+           02  PICK-TMP-1211     OCCURS  10.
+               03  PICK-TMP-1211-N   PIC S9(04).
+       01  PICK-NAME             PIC N(24).
+       01  PICK-HD.
+           02  F                 PIC X(10).
+           02  PICK-HD-LBL       PIC X(11)  VALUE  "ITEM CODE:".
+           02  PICK-HD-CD        PIC 9(06).
+           02  F                 PIC X(02).
+           02  PICK-HD-NAME      PIC N(24).
+       01  PICK-DT.
+           02  F                 PIC X(10).
+           02  PICK-DT-LBL1      PIC X(10)  VALUE  "WAREHOUSE ".
+           02  PICK-DT-KURA      PIC 9(01).
+           02  F                 PIC X(04)  VALUE  "  C ".
+           02  PICK-DT-TCD       PIC 9(04).
+           02  F                 PIC X(01)  VALUE  "-".
+           02  PICK-DT-CCD       PIC 9(03).
+           02  F                 PIC X(06)  VALUE  "  NO. ".
+           02  PICK-DT-DEN       PIC 9(06).
+           02  F                 PIC X(03)  VALUE  "  S".
+           02  PICK-DT-SZ        OCCURS  10.
+               03  PICK-DT-SZN   PIC -----.
        01  WYMD                  PIC 9(6).
        01  KEY-WK.
            02  KEY-W1            PIC 9(1).
@@ -156,15 +279,24 @@
            02  KEY-W3            PIC 9(6).
        01  OLD-OKNO              PIC 9(6)  VALUE 0.
        01  SETSU                 PIC S9(3).
+       01  WORK-DLVKBN           PIC 9(01)  VALUE 0.
+       01  WORK-MAIL             PIC X(19)  VALUE SPACE.
       **********************
            COPY  LWMSG.
       **********************
            COPY  L-JCON.
+      *    persistent error/exception log -- DB-ERROR-RTN (LPERR)
+      *    inserts one ERRLOG record here before it stops the run.
+           COPY  LERRLOG.
            COPY  LITCM.
            COPY  LIHIM2.
            COPY  LITM.
            COPY  LITHTM.
            COPY  LJMSTD.
+      *    product master -- read by item code in SHM-SIZE-CHK-RTN to
+      *    confirm the shipped size position is one SHM actually
+      *    carries for that item, before TAN-RTN prices it off THTM.
+           COPY  SHM.
       *FD  JSJDRF
        01  JSJDRF_JTO35L.
            02  JSJDRF_PNAME1      PIC  X(006) VALUE "JSJDRF".
@@ -236,6 +368,67 @@
        77  F                      PIC X(01).
       *FD  PRN-F
        01  PRN-R                  PIC X(180).
+      *FD  JSJDCSV
+       01  JSJDCSV_JTO35L.
+           02  JSJDCSV_PNAME1     PIC  X(007) VALUE "JSJDCSV".
+           02  F                  PIC  X(001).
+           02  JSJDCSV_LNAME      PIC  X(014) VALUE "JSJDCSV_JTO35L".
+           02  F                  PIC  X(001).
+           02  JSJDCSV_KEY1       PIC  X(100) VALUE SPACE.
+           02  JSJDCSV_SORT       PIC  X(100) VALUE SPACE.
+           02  JSJDCSV_IDLST      PIC  X(100) VALUE SPACE.
+           02  JSJDCSV_RES        USAGE  POINTER.
+       01  CSV-HDR                PIC X(160) VALUE
+           "WAREHOUSE,CUST-CD,SUB-CD,SLIP-NO,SLIP-SEQ,ITEM-CD,
+      -    "DEST-CNT,SIZE1,SIZE2,SIZE3,SIZE4,SIZE5,SIZE6,SIZE7,SIZE8,
+      -    "SIZE9,SIZE10,LINE-TOTAL".
+       01  CSV-REC.
+           02  CSV-01             PIC 9(01).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-021            PIC 9(04).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-022            PIC 9(03).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-03             PIC 9(06).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-04             PIC 9(01).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-09             PIC 9(06).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-14A            PIC 9(03).
+           02  FILLER             PIC X(01) VALUE ",".
+           02  CSV-SIZE           OCCURS 10.
+               03  CSV-SIZE-N     PIC -9999.
+               03  FILLER         PIC X(01) VALUE ",".
+           02  CSV-TOTAL          PIC -999999.
+      *FD  JSJDLOG
+       01  JSJDLOG_JTO35L.
+           02  JSJDLOG_PNAME1     PIC  X(007) VALUE "JSJDLOG".
+           02  F                  PIC  X(001).
+           02  JSJDLOG_LNAME      PIC  X(014) VALUE "JSJDLOG_JTO35L".
+           02  F                  PIC  X(001).
+           02  JSJDLOG_KEY1       PIC  X(100) VALUE SPACE.
+           02  JSJDLOG_SORT       PIC  X(100) VALUE SPACE.
+           02  JSJDLOG_IDLST      PIC  X(100) VALUE SPACE.
+           02  JSJDLOG_RES        USAGE  POINTER.
+       01  JSJDLOG-REC.
+           02  LOG-KEY.
+               03  LOG-DATE           PIC 9(06).
+               03  LOG-TIME           PIC 9(06).
+           02  LOG-FROM-WK.
+               04  LOG-KURA-W1   PIC 9(1).
+               04  LOG-TKU-W1.
+                   05  LOG-TKU-W11  PIC 9(4).
+                   05  LOG-TKU-W12  PIC 9(3).
+               04  LOG-DEN-W1    PIC 9(6).
+           02  LOG-TO-WK.
+               04  LOG-KURA-W2   PIC 9(1).
+               04  LOG-TKU-W2.
+                   05  LOG-TKU-W21  PIC 9(4).
+                   05  LOG-TKU-W22  PIC 9(3).
+               04  LOG-DEN-W2    PIC 9(6).
+           02  LOG-USER           PIC X(06).
+           02  LOG-KBN            PIC X(01).
       **********************
       *
        77  END-STS                PIC  X(002).
@@ -245,6 +438,9 @@
        77  LINAGECOUNTER          PIC  9(003).
        77  USER_ID                PIC  X(006) VALUE SPACE.
        77  COMPLETION_CODE        PIC  X(003) VALUE ZERO.
+      *    identifies the failing program in an ERRLOG entry --
+      *    DB-ERROR-RTN (LPERR) moves this into ERRLOG-PGM.
+       77  PGM-ID                 PIC  X(008) VALUE "JTO35L".
       *
        01  ACP-NYURYOKU.
            02  ACP-JS.
@@ -255,6 +451,10 @@
                03  ACP-PEY   PIC 9(2).
            02  ACP-TEST.
                03  01ACP-TEST   PIC 9 .
+           02  ACP-SGL.
+               03  01ACP-SGL    PIC 9 .
+           02  ACP-SRT.
+               03  01ACP-SRT    PIC 9 .
            02  ACP-KURA1.
                03  01ACP-KURA1  PIC 9(1).
            02  ACP-KURA2.
@@ -275,9 +475,12 @@
            02  FILLER  PIC  X(20) VALUE
                  " o×w}iŔŃj ".
            02  FILLER.
-               03  FILLER  PIC  X(25) VALUE "ł@ç=0 , ę@Ę=1 ...  ".
-           02  FILLER  PIC  X(18) VALUE "'  N      ú Ş".
-           02  FILLER  PIC  X(18) VALUE  "eXgvgó".
+               03  FILLER  PIC  X(25) VALUE
+                      "ł@ç=0 , ę@Ę=1 ...  ".
+           02  FILLER  PIC  X(18) VALUE
+                  "'  N      ú Ş".
+           02  FILLER  PIC  X(18) VALUE
+                  "eXgvgó".
            02  FILLER.
                03  FILLER  PIC  X(14) VALUE   "(YES=1,NO=2) [".
                03  FILLER  PIC  X(01) VALUE   "]".
@@ -479,23 +682,52 @@
       *
            ACCEPT USER_ID FROM ARGUMENT-VALUE.
            ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+      *    a non-blank ERR-STAT here means DB_Initialize could not
+      *    bring the runtime up at all -- persist it through
+      *    DB-ERROR-RTN (LPERR) rather than just flashing the error
+      *    bar and stopping silently.
+           IF  ERR-STAT NOT = SPACE
+               PERFORM  DB-ERROR-RTN  THRU  DB-ERROR-RTN-EXIT
+           END-IF.
+      *
+      *    RUN-MODE = "B" : unattended run, parameters follow on the
+      *    job stream in place of the operator screen (SLCT-RTN).
+           ACCEPT  RUN-MODE  FROM  ARGUMENT-VALUE.
+           IF  RUN-MODE  =  "B"
+               ACCEPT  BATCH-NGP      FROM  ARGUMENT-VALUE
+               ACCEPT  BATCH-JS       FROM  ARGUMENT-VALUE
+               ACCEPT  BATCH-FROM-WK  FROM  ARGUMENT-VALUE
+               ACCEPT  BATCH-TO-WK    FROM  ARGUMENT-VALUE
+           END-IF.
       *
        MAINLINE-ROUTINE.
            PERFORM  INIT-RTN  THRU  INIT-RTN-EXIT.
-           PERFORM  SLCT-RTN  THRU  SLCT-RTN-EXIT.
+           IF  RUN-MODE  =  "B"
+               PERFORM  SLCT-BATCH-RTN  THRU  SLCT-BATCH-RTN-EXIT
+           ELSE
+               PERFORM  SLCT-RTN  THRU  SLCT-RTN-EXIT
+           END-IF
            IF  END-STS  =  "P9"
                CALL "DB_Close"
                STOP  RUN
            END-IF
            PERFORM  OPEN-RTN  THRU  OPEN-RTN-EXIT.
-           PERFORM  PROC-RTN  THRU  PROC-RTN-EXIT
-                    UNTIL  NOT  (END-SW  NOT  =  9).
-           IF  PAGE-C  NOT =  1
-               MOVE     SPACE     TO    PRN-R
-               CALL "PR_Write" USING PRN-R RETURNING RESP
-               CALL "PR_NewPage" RETURNING RESP
-           END-IF
+           PERFORM  LOG-RTN   THRU  LOG-RTN-EXIT.
+           IF  SRT-W  =  2
+               PERFORM  PICK-RTN  THRU  PICK-RTN-EXIT
+           ELSE
+               PERFORM  PROC-RTN  THRU  PROC-RTN-EXIT
+                        UNTIL  NOT  (END-SW  NOT  =  9)
+               IF  PAGE-C  NOT =  1
+                   MOVE     SPACE     TO    PRN-R
+                   CALL "PR_Write" USING PRN-R RETURNING RESP
+                   CALL "PR_NewPage" RETURNING RESP
+               END-IF
       *
+               PERFORM  SUMM-RTN  THRU  SUMM-RTN-EXIT
+               PERFORM  EXCP-RTN  THRU  EXCP-RTN-EXIT
+           END-IF
            PERFORM  CLSE-RTN  THRU  CLSE-RTN-EXIT.
        MAINLINE-END.
            CALL "DB_Close".
@@ -603,10 +835,34 @@
                GO  TO  SLCT-030
            END-IF
            IF  TEST-W  =  2
-               GO  TO  SLCT-040
+               GO  TO  SLCT-035
            ELSE
                GO  TO  SLCT-030
            END-IF.
+       SLCT-035.
+           CALL "SD_Accept" USING BY REFERENCE 01ACP-SGL "01ACP-SGL"
+            "9" "1" BY REFERENCE END-STS RETURNING RESU.
+           IF  END-STS       =  "09"
+               GO  TO  SLCT-030
+           END-IF
+           IF  END-STS  NOT  =  "01"  AND  "06"
+               GO  TO  SLCT-035
+           END-IF
+           IF  SGL-W  NOT  =  0  AND  1
+               GO  TO  SLCT-035
+           END-IF.
+       SLCT-036.
+           CALL "SD_Accept" USING BY REFERENCE 01ACP-SRT "01ACP-SRT"
+            "9" "1" BY REFERENCE END-STS RETURNING RESU.
+           IF  END-STS       =  "09"
+               GO  TO  SLCT-035
+           END-IF
+           IF  END-STS  NOT  =  "01"  AND  "06"
+               GO  TO  SLCT-036
+           END-IF
+           IF  SRT-W  NOT  =  1  AND  2
+               GO  TO  SLCT-036
+           END-IF.
        SLCT-040.
            CALL "SD_Accept" USING BY REFERENCE 01ACP-KURA1 "01ACP-KURA1"
             "9" "1" BY REFERENCE END-STS RETURNING RESU.
@@ -615,7 +871,7 @@
                 "DSP-CLER2" DSP-CLER2 "p" RETURNING RESU
            END-IF
            IF  END-STS       =  "09"
-               GO  TO  SLCT-030
+               GO  TO  SLCT-036
            END-IF
            IF  END-STS  NOT  =  "01"  AND  "06"
                GO  TO  SLCT-040
@@ -643,6 +899,10 @@
            END-IF
            IF  END-STS  NOT  =  "01"  AND  "06"
                GO  TO  SLCT-060
+           END-IF
+           IF  SGL-W  =  1
+               MOVE  FROM-WK  TO  TO-WK
+               GO  TO  SLCT-100
            END-IF.
        SLCT-070.
            CALL "SD_Accept" USING BY REFERENCE 01ACP-KURA2 "01ACP-KURA2"
@@ -683,6 +943,9 @@
        SLCT-100.
            CALL "SD_Accept" USING BY REFERENCE 01ACP-KAKU "01ACP-KAKU"
             "9" "1" BY REFERENCE END-STS RETURNING RESU.
+           IF  END-STS       =  "09"  AND  SGL-W  =  1
+               GO  TO  SLCT-060
+           END-IF
            IF  END-STS       =  "09"
                GO  TO  SLCT-090
            END-IF
@@ -700,6 +963,30 @@
        SLCT-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    SLCT-BATCH-RTN  -  unattended equivalent of SLCT-RTN,
+      *    loads the selection range from BATCH-PARM instead of the
+      *    operator screen.
+      ******************************************************************
+       SLCT-BATCH-RTN.
+           MOVE  BATCH-NGP      TO  W-NGP.
+           MOVE  BATCH-JS       TO  W-JS.
+           MOVE  BATCH-KURA-W1  TO  KURA-W1.
+           MOVE  BATCH-TKU-W1   TO  TKU-W1.
+           MOVE  BATCH-DEN-W1   TO  DEN-W1.
+           MOVE  BATCH-KURA-W2  TO  KURA-W2.
+           MOVE  BATCH-TKU-W2   TO  TKU-W2.
+           MOVE  BATCH-DEN-W2   TO  DEN-W2.
+           MOVE  2              TO  TEST-W.
+           MOVE  0              TO  SGL-W.
+           MOVE  1              TO  SRT-W.
+           MOVE  1              TO  KAKU-W.
+           IF  FROM-WK  >  TO-WK
+               MOVE  9     TO  END-SW
+               MOVE  "P9"  TO  END-STS
+           END-IF.
+       SLCT-BATCH-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    qd`ciPj  iqd`cP|qsmj                  *
       ******************************************************************
        READ1-RTN.
@@ -731,7 +1018,14 @@
            IF  JSJD-16 NOT = W-JS
                GO  TO  READ1-040
            END-IF
-           IF  JSJD-021    = 5000  OR  9850
+           MOVE  9         TO  JCON2-01.
+           MOVE  JSJD-021  TO  JCON2-02.
+      *           READ  JCON      UNLOCK  INVALID
+      *///////////////
+           CALL "DB_Read" USING
+            "INVALID" JCON_PNAME1 BY REFERENCE JCON-R "UNLOCK"
+            RETURNING RET.
+           IF  RET  NOT  =  1
                GO  TO  READ1-040
            END-IF
            IF  JSJD-158  NOT  =  1
@@ -773,10 +1067,15 @@
            IF  RET = 1
                MOVE  JSJD-021  TO  WORK-41
                MOVE  SPACE     TO  WORK-42
+               MOVE  0         TO  WORK-DLVKBN
+               MOVE  SPACE     TO  WORK-MAIL
+               PERFORM  EXC-TC-LOG-RTN  THRU  EXC-TC-LOG-RTN-EXIT
                GO  TO  READ2-020
            END-IF
            MOVE  JSJD-021  TO  WORK-41.
            MOVE  TC-NAME   TO  WORK-42.
+           MOVE  TC-DLVKBN TO  WORK-DLVKBN.
+           MOVE  TC-MAIL   TO  WORK-MAIL.
        READ2-020.
            IF  JSJD-022  =  1
                MOVE  SPACE  TO  WORK-43
@@ -793,14 +1092,20 @@
                IF  RET = 1
                    MOVE  JSJD-022  TO  WORK-43
                    MOVE  SPACE     TO  WORK-44
+                   MOVE  0         TO  WORK-DLVKBN
+                   MOVE  SPACE     TO  WORK-MAIL
+                   PERFORM  EXC-TC-LOG-RTN  THRU  EXC-TC-LOG-RTN-EXIT
                    GO  TO  READ2-030
                END-IF
+               MOVE  TC-DLVKBN  TO  WORK-DLVKBN
+               MOVE  TC-MAIL    TO  WORK-MAIL
            END-IF
            MOVE  JSJD-022  TO  WORK-43.
            MOVE  TC-NAME   TO  WORK-44.
        READ2-030.
       *    (ËÝŇ˛ĽĎ˝Ŕ É Ř°ÄŢ)
            MOVE  SPACE    TO  WORK-67.
+           MOVE  SPACE    TO  WORK-68.
            MOVE  JSJD-09  TO  HI-MHCD HI-HCD.
       *           READ  HI2-M  UNLOCK  INVALID  KEY
       *///////////////
@@ -814,6 +1119,7 @@
            MOVE  HI-NAME TO  WORK-62.
        READ2-040.
            IF  JSJD-09     <  999900
+               PERFORM  SHM-SIZE-CHK-RTN  THRU  SHM-SIZE-CHK-RTN-EXIT
                PERFORM  TAN-RTN  THRU  TAN-EX
            END-IF
       *    (şÝÄŰ°ŮĽĚ§˛Ů É Ř°ÄŢ)
@@ -833,6 +1139,111 @@
        READ2-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    EXC-TC-LOG-RTN  -  records a JSJD-021/JSJD-022 pair (the
+      *    current TC-TCD/TC-CCD) that failed the TC-M lookup, for
+      *    the end-of-run customer-name exception list.
+      ******************************************************************
+       EXC-TC-LOG-RTN.
+           MOVE  1  TO  EXC-TC-IX.
+       EXC-TC-LOG-010.
+           IF  EXC-TC-IX  >  EXC-TC-CNT
+               GO  TO  EXC-TC-LOG-020
+           END-IF
+           IF  TC-TCD  =  EXC-TC-021(EXC-TC-IX)  AND
+               TC-CCD  =  EXC-TC-022(EXC-TC-IX)
+               GO  TO  EXC-TC-LOG-RTN-EXIT
+           END-IF
+           ADD  1  TO  EXC-TC-IX.
+           GO  TO  EXC-TC-LOG-010.
+       EXC-TC-LOG-020.
+           IF  EXC-TC-CNT  <  200
+               ADD  1                TO  EXC-TC-CNT
+               MOVE  TC-TCD  TO  EXC-TC-021(EXC-TC-CNT)
+               MOVE  TC-CCD  TO  EXC-TC-022(EXC-TC-CNT)
+           END-IF.
+       EXC-TC-LOG-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    CHK-AVG-RTN  -  checks each size bucket's per-destination
+      *    average (WORK-811) against JSJD-1211's original total;
+      *    COMPUTE truncation can silently drop a pair or two per
+      *    size, so any bucket that does not reconstitute is logged
+      *    for the end-of-run undercount exception list.
+      ******************************************************************
+       CHK-AVG-RTN.
+           IF  (WORK-811(1)  *  JSJD-14A)  NOT  =  JSJD-1211(1)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(1)  -  (WORK-811(1)  *  JSJD-14A)
+               MOVE  1  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(2)  *  JSJD-14A)  NOT  =  JSJD-1211(2)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(2)  -  (WORK-811(2)  *  JSJD-14A)
+               MOVE  2  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(3)  *  JSJD-14A)  NOT  =  JSJD-1211(3)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(3)  -  (WORK-811(3)  *  JSJD-14A)
+               MOVE  3  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(4)  *  JSJD-14A)  NOT  =  JSJD-1211(4)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(4)  -  (WORK-811(4)  *  JSJD-14A)
+               MOVE  4  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(5)  *  JSJD-14A)  NOT  =  JSJD-1211(5)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(5)  -  (WORK-811(5)  *  JSJD-14A)
+               MOVE  5  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(6)  *  JSJD-14A)  NOT  =  JSJD-1211(6)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(6)  -  (WORK-811(6)  *  JSJD-14A)
+               MOVE  6  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(7)  *  JSJD-14A)  NOT  =  JSJD-1211(7)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(7)  -  (WORK-811(7)  *  JSJD-14A)
+               MOVE  7  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(8)  *  JSJD-14A)  NOT  =  JSJD-1211(8)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(8)  -  (WORK-811(8)  *  JSJD-14A)
+               MOVE  8  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(9)  *  JSJD-14A)  NOT  =  JSJD-1211(9)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(9)  -  (WORK-811(9)  *  JSJD-14A)
+               MOVE  9  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF
+           IF  (WORK-811(10)  *  JSJD-14A)  NOT  =  JSJD-1211(10)
+               COMPUTE  CHK-AVG-SHORT  =
+                   JSJD-1211(10)  -  (WORK-811(10)  *  JSJD-14A)
+               MOVE  10  TO  CHK-AVG-SZ
+               PERFORM  CHK-AVG-LOG-RTN  THRU  CHK-AVG-LOG-RTN-EXIT
+           END-IF.
+       CHK-AVG-RTN-EXIT.
+           EXIT.
+       CHK-AVG-LOG-RTN.
+           IF  EXC-AVG-CNT  <  200
+               ADD  1                TO  EXC-AVG-CNT
+               MOVE  JSJD-01         TO  EXC-AVG-01(EXC-AVG-CNT)
+               MOVE  JSJD-03         TO  EXC-AVG-03(EXC-AVG-CNT)
+               MOVE  CHK-AVG-SZ      TO  EXC-AVG-SZ(EXC-AVG-CNT)
+               MOVE  CHK-AVG-SHORT   TO  EXC-AVG-SHORT(EXC-AVG-CNT)
+           END-IF.
+       CHK-AVG-LOG-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    ž×oÍ  icdsk|qsmj                          *
       ******************************************************************
        DETL-RTN.
@@ -847,8 +1258,10 @@
            MOVE  JSJD-03           TO  DEN-W.
            IF  JSJD-09  <  999900
                ADD   WORK-92           TO  GOKEI
+               ADD   WORK-92           TO  GR-PAIRS(JSJD-01 + 1)
            END-IF
            ADD   WORK-82           TO  SETSU.
+           ADD   WORK-82           TO  GR-SETSU(JSJD-01 + 1).
        DETL-RTN-EXIT.
            EXIT.
       ******************************************************************
@@ -865,8 +1278,11 @@
                MOVE   X"1A24212078"  TO  ST-CD4
                MOVE   X"1A24212474"  TO  ED-CD4
                MOVE WORK-7 TO PRN-R
-               CALL "PR_LineFeed" USING J RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING J RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
+               PERFORM  PDF-MAIL-RTN  THRU  PDF-MAIL-RTN-EXIT
                GO  TO  TOTL-RTN-EXIT
            END-IF
            IF  JSJD-03  NOT  =  DEN-W
@@ -875,13 +1291,43 @@
                MOVE   X"1A24212078"  TO  ST-CD4
                MOVE   X"1A24212474"  TO  ED-CD4
                MOVE WORK-7 TO PRN-R
-               CALL "PR_LineFeed" USING J RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING J RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
+               PERFORM  PDF-MAIL-RTN  THRU  PDF-MAIL-RTN-EXIT
                MOVE  0  TO  GOKEI
            END-IF.
        TOTL-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    PRN-OUT-RTN  -  common output routine for one shipment-slip
+      *    print line; routes to the physical printer or to the PDF
+      *    document opened for the current slip, according to the
+      *    customer's TC-DLVKBN setting (captured as WORK-DLVKBN).
+      ******************************************************************
+       PRN-OUT-RTN.
+           IF  WORK-DLVKBN  =  1
+               CALL "PDF_Write" USING PRN-R RETURNING RESP
+           ELSE
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF.
+       PRN-OUT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    PDF-MAIL-RTN  -  when the slip just finished was PDF-routed,
+      *    closes the PDF document and e-mails it to the customer's
+      *    TC-MAIL address in place of the physical printout.
+      ******************************************************************
+       PDF-MAIL-RTN.
+           IF  WORK-DLVKBN  NOT  =  1
+               GO  TO  PDF-MAIL-RTN-EXIT
+           END-IF
+           CALL "PDF_Close" RETURNING RESP.
+           CALL "MAIL_Send" USING WORK-MAIL RETURNING RESP.
+       PDF-MAIL-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    ZbgoÍ  isnskP|qsmj                    *
       ******************************************************************
        TOTL1-RTN.
@@ -890,12 +1336,16 @@
                MOVE  SETSU    TO  WORK-61A
                MOVE  "žŻÄ"    TO  WORK-62A
                MOVE WORK-6A TO PRN-R
-               CALL "PR_LineFeed" USING J RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING J RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
            ELSE
                MOVE  SPACE    TO  PRN-R
-               CALL "PR_LineFeed" USING J RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING J RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
            END-IF
            MOVE  0    TO  SETSU.
        TOTL1-EX.
@@ -903,10 +1353,14 @@
       *    ŠoľoÍ  igd`c|qsmj                        *
       ******************************************************************
        HEAD-RTN.
-           IF  PAGE-C  NOT  =  1
-               MOVE  SPACE  TO  PRN-R
-               CALL "PR_Write" USING PRN-R RETURNING RESP
-               CALL "PR_NewPage" RETURNING RESP
+           IF  WORK-DLVKBN  =  1
+               CALL "PDF_Open" RETURNING RESP
+           ELSE
+               IF  PAGE-C  NOT  =  1
+                   MOVE  SPACE  TO  PRN-R
+                   CALL "PR_Write" USING PRN-R RETURNING RESP
+                   CALL "PR_NewPage" RETURNING RESP
+               END-IF
            END-IF
            MOVE  X"1A24212078"  TO  ST-CD1.
            MOVE  X"1A24212474"  TO  ED-CD1.
@@ -933,6 +1387,10 @@
             RETURNING RET.
            IF  RET = 1
                MOVE ALL "@"  TO  JCON3-03
+               IF  EXC-JCON3(JSJD-01 + 1)  =  0
+                   MOVE  1  TO  EXC-JCON3(JSJD-01 + 1)
+                   ADD  1  TO  EXC-JCON3-CNT
+               END-IF
            END-IF
            MOVE  JCON3-03  TO  WORK-23.
            MOVE  JSJD-14B  TO  WORK-31.
@@ -947,20 +1405,30 @@
            MOVE  1         TO  I.
            ADD   1         TO  PAGE-C.
            MOVE WORK-1 TO PRN-R.
-           CALL "PR_LineFeed" USING "1" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "1" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
            MOVE WORK-2 TO PRN-R.
-           CALL "PR_LineFeed" USING "4" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "4" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
            MOVE WORK-3 TO PRN-R.
-           CALL "PR_LineFeed" USING "1" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "1" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
            MOVE WORK-3A TO PRN-R.
-           CALL "PR_LineFeed" USING "2" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "2" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
            MOVE WORK-4 TO PRN-R.
-           CALL "PR_LineFeed" USING "4" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "4" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
            IF  JSJD-14B  =  OLD-OKNO
                MOVE  SPACE     TO  WORK-70R
            ELSE
@@ -983,13 +1451,17 @@
                                      AND  (JSJD-08    =  ZERO)
                IF  I  =  1
                    MOVE WORK-5 TO PRN-R
-                   CALL "PR_LineFeed" USING "5" RETURNING RESP
-                   CALL "PR_Write" USING PRN-R RETURNING RESP
+                   IF  WORK-DLVKBN  =  0
+                       CALL "PR_LineFeed" USING "5" RETURNING RESP
+                   END-IF
+                   PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
                    GO  TO  WRITE-010
                ELSE
                    MOVE WORK-5 TO PRN-R
-                   CALL "PR_LineFeed" USING "1" RETURNING RESP
-                   CALL "PR_Write" USING PRN-R RETURNING RESP
+                   IF  WORK-DLVKBN  =  0
+                       CALL "PR_LineFeed" USING "1" RETURNING RESP
+                   END-IF
+                   PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
                    GO  TO  WRITE-010
                END-IF
            END-IF
@@ -1023,6 +1495,7 @@
                MOVE  WORK-82       TO  WORK-53
                MOVE  "X"           TO  WORK-54
                MOVE  JSJD-14A      TO  WORK-55
+               PERFORM  CHK-AVG-RTN  THRU  CHK-AVG-RTN-EXIT
            END-IF
            IF  JSJD-20    NOT =  SPACE
                MOVE  "["           TO  WORK-51F
@@ -1047,12 +1520,16 @@
        WRITE-005.
            IF  I  =  1
                MOVE WORK-5 TO PRN-R
-               CALL "PR_LineFeed" USING "5" RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING "5" RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
            ELSE
                MOVE WORK-5 TO PRN-R
-               CALL "PR_LineFeed" USING "1" RETURNING RESP
-               CALL "PR_Write" USING PRN-R RETURNING RESP
+               IF  WORK-DLVKBN  =  0
+                   CALL "PR_LineFeed" USING "1" RETURNING RESP
+               END-IF
+               PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT
            END-IF.
        WRITE-010.
            MOVE  JSJD-09       TO  WORK-61.
@@ -1082,12 +1559,69 @@
                MOVE  SPACE     TO  WORK-66
            END-IF
            MOVE WORK-6 TO PRN-R.
-           CALL "PR_LineFeed" USING "1" RETURNING RESP.
-           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  WORK-DLVKBN  =  0
+               CALL "PR_LineFeed" USING "1" RETURNING RESP
+           END-IF
+           PERFORM  PRN-OUT-RTN  THRU  PRN-OUT-RTN-EXIT.
+           PERFORM  CSV-WRITE-RTN  THRU  CSV-WRITE-RTN-EXIT.
            ADD  1  TO  I.
        WRITE-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    CSV-WRITE-RTN  -  writes the same per-line shipment detail
+      *    just printed out to the JSJDCSV extract file.
+      ******************************************************************
+       CSV-WRITE-RTN.
+           MOVE  JSJD-01       TO  CSV-01.
+           MOVE  JSJD-021      TO  CSV-021.
+           MOVE  JSJD-022      TO  CSV-022.
+           MOVE  JSJD-03       TO  CSV-03.
+           MOVE  JSJD-04       TO  CSV-04.
+           MOVE  JSJD-09       TO  CSV-09.
+           MOVE  JSJD-14A      TO  CSV-14A.
+           MOVE  JSJD-1211(1)  TO  CSV-SIZE-N(1).
+           MOVE  JSJD-1211(2)  TO  CSV-SIZE-N(2).
+           MOVE  JSJD-1211(3)  TO  CSV-SIZE-N(3).
+           MOVE  JSJD-1211(4)  TO  CSV-SIZE-N(4).
+           MOVE  JSJD-1211(5)  TO  CSV-SIZE-N(5).
+           MOVE  JSJD-1211(6)  TO  CSV-SIZE-N(6).
+           MOVE  JSJD-1211(7)  TO  CSV-SIZE-N(7).
+           MOVE  JSJD-1211(8)  TO  CSV-SIZE-N(8).
+           MOVE  JSJD-1211(9)  TO  CSV-SIZE-N(9).
+           MOVE  JSJD-1211(10) TO  CSV-SIZE-N(10).
+           MOVE  WORK-92       TO  CSV-TOTAL.
+           CALL "DB_Insert" USING
+            JSJDCSV_PNAME1 JSJDCSV_LNAME CSV-REC RETURNING RET.
+       CSV-WRITE-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    SHM-SIZE-CHK-RTN  -  confirms JSJD-10, the size position
+      *    being shipped, is one SHM-0411 flags as actually carried by
+      *    this item, before TAN-RTN goes and prices it off THTM.
+      *    JSJD-10 = 9 is TAN-RTN's own "no specific size, any-size
+      *    price" fallback, not a real size slot, so it is never
+      *    checked here.  An item not found on SHM at all has no size
+      *    range recorded to validate against, so WORK-68 is simply
+      *    left blank rather than flagged.
+      ******************************************************************
+       SHM-SIZE-CHK-RTN.
+           MOVE  JSJD-09  TO  SHM-01.
+           CALL "DB_Read" USING
+            "INVALID KEY" SHM_PNAME1 BY REFERENCE SHM-R "UNLOCK"
+            RETURNING RET.
+           IF  RET = 1
+               GO TO SHM-SIZE-CHK-RTN-EXIT
+           END-IF
+           IF  JSJD-10 = 9
+               GO TO SHM-SIZE-CHK-RTN-EXIT
+           END-IF
+           COMPUTE  W-SHMSZ-IX = JSJD-10 + 1.
+           IF  SHM-0411(W-SHMSZ-IX) = 0
+               MOVE  "*"  TO  WORK-68
+           END-IF.
+       SHM-SIZE-CHK-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    Pżo  is`m|qsmj                            *
       ******************************************************************
        TAN-RTN.
@@ -1215,6 +1749,283 @@
        TEST-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    EXCP-RTN  -  end-of-run exception list of JSJD-01 store
+      *    codes that failed the JCON3 warehouse/store-name lookup.
+      ******************************************************************
+       EXCP-RTN.
+           IF  EXC-JCON3-CNT  =  0  AND  EXC-TC-CNT  =  0
+                                    AND  EXC-AVG-CNT  =  0
+               GO  TO  EXCP-RTN-EXIT
+           END-IF
+           CALL "PR_NewPage" RETURNING RESP.
+           IF  EXC-JCON3-CNT  =  0
+               GO  TO  EXCP-020
+           END-IF
+           MOVE  SPACE            TO  PRN-R.
+           MOVE  "*** MISSING JCON3 STORE NAME EXCEPTIONS ***"
+                                  TO  WORK-EXC-LBL.
+           MOVE  WORK-EXC-LBL     TO  PRN-R (11:30).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  0                TO  EXC-IX.
+       EXCP-010.
+           IF  EXC-IX  >  9
+               GO  TO  EXCP-020
+           END-IF
+           IF  EXC-JCON3(EXC-IX + 1)  =  1
+               MOVE  SPACE               TO  PRN-R  WORK-EXC
+               MOVE  "JSJD-01 STORE CODE:"  TO  WORK-EXC-LBL
+               MOVE  EXC-IX              TO  WORK-EXC-CD
+               MOVE  WORK-EXC            TO  PRN-R (11:41)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+           END-IF
+           ADD  1  TO  EXC-IX.
+           GO  TO  EXCP-010.
+       EXCP-020.
+           IF  EXC-TC-CNT  =  0
+               GO  TO  EXCP-040
+           END-IF
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           MOVE  "*** MISSING CUSTOMER NAME EXCEPTIONS ***"
+                                  TO  WORK-EXC-LBL.
+           MOVE  WORK-EXC-LBL     TO  PRN-R (11:30).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1                TO  EXC-TC-IX.
+       EXCP-030.
+           IF  EXC-TC-IX  >  EXC-TC-CNT
+               GO  TO  EXCP-040
+           END-IF
+           MOVE  SPACE                       TO  PRN-R  WORK-EXC-TC.
+           MOVE  "JSJD-021/022 CUST CODE:"    TO  WORK-EXC-TC-LBL.
+           MOVE  EXC-TC-021(EXC-TC-IX)        TO  WORK-EXC-TC-021.
+           MOVE  EXC-TC-022(EXC-TC-IX)        TO  WORK-EXC-TC-022.
+           MOVE  WORK-EXC-TC                  TO  PRN-R (11:41).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO  EXC-TC-IX.
+           GO  TO  EXCP-030.
+       EXCP-040.
+           IF  EXC-AVG-CNT  =  0
+               GO  TO  EXCP-RTN-EXIT
+           END-IF
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           MOVE  "*** SIZE-COUNT AVERAGE UNDERCOUNT EXCEPTIONS ***"
+                                  TO  WORK-EXC-LBL.
+           MOVE  WORK-EXC-LBL     TO  PRN-R (11:30).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1                TO  EXC-AVG-IX.
+       EXCP-050.
+           IF  EXC-AVG-IX  >  EXC-AVG-CNT
+               GO  TO  EXCP-RTN-EXIT
+           END-IF
+           MOVE  SPACE                      TO  PRN-R  WORK-EXC-AVG.
+           MOVE  "UNDERCOUNT:"              TO  WORK-EXC-AVG-LBL.
+           MOVE  EXC-AVG-01(EXC-AVG-IX)     TO  WORK-EXC-AVG-01.
+           MOVE  EXC-AVG-03(EXC-AVG-IX)     TO  WORK-EXC-AVG-03.
+           MOVE  EXC-AVG-SZ(EXC-AVG-IX)     TO  WORK-EXC-AVG-SZ.
+           MOVE  EXC-AVG-SHORT(EXC-AVG-IX)  TO  WORK-EXC-AVG-SHT.
+           MOVE  WORK-EXC-AVG               TO  PRN-R (11:52).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO  EXC-AVG-IX.
+           GO  TO  EXCP-050.
+       EXCP-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    SUMM-RTN  -  end-of-run grand-total summary page: total
+      *    pairs shipped and total SETSU count for the whole selected
+      *    range, broken out by warehouse (KURA-W/JSJD-01).
+      ******************************************************************
+       SUMM-RTN.
+           MOVE  0  TO  WORK-GR-GRAND-P  WORK-GR-GRAND-S.
+           CALL "PR_NewPage" RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           MOVE  WORK-SUMM-HD     TO  PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1                TO  GR-IX.
+       SUMM-010.
+           IF  GR-IX  >  10
+               GO  TO  SUMM-020
+           END-IF
+           IF  GR-PAIRS(GR-IX) NOT = 0 OR GR-SETSU(GR-IX) NOT = 0
+               MOVE  SPACE              TO  PRN-R  WORK-GR
+               MOVE  "WAREHOUSE #"      TO  WORK-GR-LBL
+               COMPUTE  WORK-GR-KURA  =  GR-IX  -  1
+               MOVE  GR-PAIRS(GR-IX)    TO  WORK-GR-PAIRS
+               MOVE  GR-SETSU(GR-IX)    TO  WORK-GR-SETSU
+               MOVE  WORK-GR            TO  PRN-R (11:46)
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               ADD  GR-PAIRS(GR-IX)  TO  WORK-GR-GRAND-P
+               ADD  GR-SETSU(GR-IX)  TO  WORK-GR-GRAND-S
+           END-IF
+           ADD  1  TO  GR-IX.
+           GO  TO  SUMM-010.
+       SUMM-020.
+           MOVE  SPACE                TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE                TO  PRN-R  WORK-GRAND.
+           MOVE  "TOTAL ALL WAREHOUSES"  TO  WORK-GRAND-LBL.
+           MOVE  WORK-GR-GRAND-P      TO  WORK-GRAND-PAIRS.
+           MOVE  WORK-GR-GRAND-S      TO  WORK-GRAND-SETSU.
+           MOVE  WORK-GRAND          TO  PRN-R (11:55).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       SUMM-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    PICK-RTN  -  item-sequenced picking list (SRT-W = 2).
+      *    Buffers every record that passes READ1-RTN's filter into
+      *    PICK-TBL, re-sequences the buffer by item code (PICK-09)
+      *    via PICK-SORT-RTN, then prints it via PICK-PRT-RTN.  Runs
+      *    in place of PROC-RTN/DETL-RTN/TOTL-RTN -- the customer-slip
+      *    page layout, the CSV extract, the PDF/email routing, the
+      *    undercount check, and the warehouse grand-total page are
+      *    all keyed off that per-slip flow and do not apply here.
+      ******************************************************************
+       PICK-RTN.
+           MOVE  0  TO  PICK-CNT.
+           PERFORM  READ1-RTN  THRU  READ1-RTN-EXIT.
+       PICK-010.
+           IF  END-SW  =  9
+               GO  TO  PICK-030
+           END-IF
+           IF  PICK-CNT  <  2000
+               ADD  1              TO  PICK-CNT
+               MOVE  JSJD-01       TO  PICK-01(PICK-CNT)
+               MOVE  JSJD-021      TO  PICK-021(PICK-CNT)
+               MOVE  JSJD-022      TO  PICK-022(PICK-CNT)
+               MOVE  JSJD-03       TO  PICK-03(PICK-CNT)
+               MOVE  JSJD-09       TO  PICK-09(PICK-CNT)
+               MOVE  JSJD-1211(1)  TO  PICK-1211-N(PICK-CNT 1)
+               MOVE  JSJD-1211(2)  TO  PICK-1211-N(PICK-CNT 2)
+               MOVE  JSJD-1211(3)  TO  PICK-1211-N(PICK-CNT 3)
+               MOVE  JSJD-1211(4)  TO  PICK-1211-N(PICK-CNT 4)
+               MOVE  JSJD-1211(5)  TO  PICK-1211-N(PICK-CNT 5)
+               MOVE  JSJD-1211(6)  TO  PICK-1211-N(PICK-CNT 6)
+               MOVE  JSJD-1211(7)  TO  PICK-1211-N(PICK-CNT 7)
+               MOVE  JSJD-1211(8)  TO  PICK-1211-N(PICK-CNT 8)
+               MOVE  JSJD-1211(9)  TO  PICK-1211-N(PICK-CNT 9)
+               MOVE  JSJD-1211(10) TO  PICK-1211-N(PICK-CNT 10)
+           END-IF
+           PERFORM  READ1-RTN  THRU  READ1-RTN-EXIT.
+           GO  TO  PICK-010.
+       PICK-030.
+           PERFORM  PICK-SORT-RTN  THRU  PICK-SORT-RTN-EXIT.
+           PERFORM  PICK-PRT-RTN   THRU  PICK-PRT-RTN-EXIT.
+       PICK-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    PICK-SORT-RTN  -  selection sort of PICK-TBL(1:PICK-CNT)
+      *    into ascending PICK-09 (item code) order.
+      ******************************************************************
+       PICK-SORT-RTN.
+           IF  PICK-CNT  <  2
+               GO  TO  PICK-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  PICK-LIMIT  =  PICK-CNT  -  1.
+           MOVE  1  TO  PICK-I.
+       PICK-SORT-010.
+           IF  PICK-I  >  PICK-LIMIT
+               GO  TO  PICK-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  PICK-J  =  PICK-I  +  1.
+       PICK-SORT-020.
+           IF  PICK-J  >  PICK-CNT
+               ADD  1  TO  PICK-I
+               GO  TO  PICK-SORT-010
+           END-IF
+           IF  PICK-09(PICK-J)  <  PICK-09(PICK-I)
+               MOVE  PICK-ENT(PICK-I)  TO  PICK-TMP
+               MOVE  PICK-ENT(PICK-J)  TO  PICK-ENT(PICK-I)
+               MOVE  PICK-TMP          TO  PICK-ENT(PICK-J)
+           END-IF
+           ADD  1  TO  PICK-J.
+           GO  TO  PICK-SORT-020.
+       PICK-SORT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    PICK-PRT-RTN  -  prints the sorted PICK-TBL buffer: a new
+      *    item-code/item-name header line whenever PICK-09 changes,
+      *    then one detail line per buffered store/customer/slip with
+      *    its size-1 thru size-10 breakdown.  Stays on the physical
+      *    printer, like TEST-RTN and EXCP-RTN -- this is an internal
+      *    warehouse listing, not a customer-facing slip.  PR_Open/
+      *    PR_Close are not bracketed here -- OPEN-RTN/CLSE-RTN already
+      *    bracket the whole SRT-W=2 run.
+      ******************************************************************
+       PICK-PRT-RTN.
+           MOVE  1  TO  PAGE-C.
+           MOVE  ZERO  TO  OLD-OKNO.
+           MOVE  1  TO  PICK-I.
+       PICK-PRT-010.
+           IF  PICK-I  >  PICK-CNT
+               GO  TO  PICK-PRT-RTN-EXIT
+           END-IF
+           IF  PICK-09(PICK-I)  NOT  =  OLD-OKNO
+               MOVE  PICK-09(PICK-I)  TO  OLD-OKNO
+               PERFORM  PICK-HEAD-RTN  THRU  PICK-HEAD-RTN-EXIT
+           END-IF
+           MOVE  SPACE             TO  PRN-R  PICK-DT.
+           MOVE  "WAREHOUSE "      TO  PICK-DT-LBL1.
+           MOVE  PICK-01(PICK-I)   TO  PICK-DT-KURA.
+           MOVE  PICK-021(PICK-I)  TO  PICK-DT-TCD.
+           MOVE  PICK-022(PICK-I)  TO  PICK-DT-CCD.
+           MOVE  PICK-03(PICK-I)   TO  PICK-DT-DEN.
+           MOVE  PICK-1211-N(PICK-I 1)   TO  PICK-DT-SZN(1).
+           MOVE  PICK-1211-N(PICK-I 2)   TO  PICK-DT-SZN(2).
+           MOVE  PICK-1211-N(PICK-I 3)   TO  PICK-DT-SZN(3).
+           MOVE  PICK-1211-N(PICK-I 4)   TO  PICK-DT-SZN(4).
+           MOVE  PICK-1211-N(PICK-I 5)   TO  PICK-DT-SZN(5).
+           MOVE  PICK-1211-N(PICK-I 6)   TO  PICK-DT-SZN(6).
+           MOVE  PICK-1211-N(PICK-I 7)   TO  PICK-DT-SZN(7).
+           MOVE  PICK-1211-N(PICK-I 8)   TO  PICK-DT-SZN(8).
+           MOVE  PICK-1211-N(PICK-I 9)   TO  PICK-DT-SZN(9).
+           MOVE  PICK-1211-N(PICK-I 10)  TO  PICK-DT-SZN(10).
+           MOVE  PICK-DT            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO  PICK-I.
+           GO  TO  PICK-PRT-010.
+       PICK-PRT-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    PICK-HEAD-RTN  -  item-code header break for PICK-PRT-RTN,
+      *    looks the item name up on HI2-M the same way READ2-030 does.
+      ******************************************************************
+       PICK-HEAD-RTN.
+           IF  PAGE-C  NOT  =  1
+               MOVE  SPACE  TO  PRN-R
+               CALL "PR_Write" USING PRN-R RETURNING RESP
+               CALL "PR_NewPage" RETURNING RESP
+           END-IF
+           ADD  1  TO  PAGE-C.
+           MOVE  PICK-09(PICK-I)  TO  HI-MHCD  HI-HCD.
+           CALL "DB_Read" USING
+            "INVALID KEY" HI2-M_PNAME1 BY REFERENCE HI-R "UNLOCK"
+            RETURNING RET.
+           IF  RET  =  1
+               MOVE  SPACE  TO  PICK-NAME
+           ELSE
+               MOVE  HI-NAME  TO  PICK-NAME
+           END-IF
+           MOVE  SPACE            TO  PRN-R  PICK-HD.
+           MOVE  "ITEM CODE:"     TO  PICK-HD-LBL.
+           MOVE  PICK-09(PICK-I)  TO  PICK-HD-CD.
+           MOVE  PICK-NAME        TO  PICK-HD-NAME.
+           MOVE  PICK-HD          TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE            TO  PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+       PICK-HEAD-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    nodm  inodm|qsmj                        *
       ******************************************************************
        OPEN-RTN.
@@ -1241,10 +2052,60 @@
             "JMSTD-KEY1" BY REFERENCE JMSTD-KEY1 "JMSTD-KEY2"
             BY REFERENCE JMSTD-KEY2 "JMSTD-KEY3" BY REFERENCE
             JMSTD-KEY3.
+           CALL "DB_F_Open" USING
+            "INPUT" SHM_PNAME1 "SHARED" BY REFERENCE SHM_IDLST "1"
+            "SHM-KEY" BY REFERENCE SHM-KEY.
+           CALL "DB_F_Open" USING
+            "OUTPUT" JSJDCSV_PNAME1 " " BY REFERENCE JSJDCSV_IDLST "0".
+           CALL "DB_Insert" USING
+            JSJDCSV_PNAME1 JSJDCSV_LNAME CSV-HDR RETURNING RET.
+           CALL "DB_F_Open" USING
+            "I-O" JSJDLOG_PNAME1 "SHARED" BY REFERENCE JSJDLOG_IDLST "1"
+            "LOG-KEY" BY REFERENCE LOG-KEY.
            CALL "PR_Open" RETURNING RESP.
        OPEN-RTN-EXIT.
            EXIT.
       ******************************************************************
+      *    LOG-RTN  -  records this invocation (operator, selected
+      *    FROM-WK/TO-WK range, timestamp) to JSJDLOG, flagging it as
+      *    a reprint if the same range was already logged before.
+      *    LOG-KEY is the date/time this run was logged (it must be
+      *    unique per insert, the same as KBYLOG-REC/SHMLOG-REC), so
+      *    the "already logged before" check cannot be a keyed read
+      *    on LOG-KEY -- LOG-SCAN-RTN reads JSJDLOG from the start in
+      *    key sequence instead, comparing the FROM-WK/TO-WK payload
+      *    of every prior run against this run's range.
+      ******************************************************************
+       LOG-RTN.
+           MOVE  ZERO  TO  LOG-SW.
+       LOG-SCAN-RTN.
+           CALL "DB_Read" USING
+            "AT END" JSJDLOG_PNAME1 BY REFERENCE JSJDLOG-REC " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO LOG-SCAN-RTN-EXIT
+           END-IF
+           IF  LOG-FROM-WK = FROM-WK  AND  LOG-TO-WK = TO-WK
+               MOVE  1  TO  LOG-SW
+               GO TO LOG-SCAN-RTN-EXIT
+           END-IF
+           GO TO LOG-SCAN-RTN.
+       LOG-SCAN-RTN-EXIT.
+           IF  LOG-SW = 1
+               MOVE  "R"  TO  LOG-KBN
+           ELSE
+               MOVE  "P"  TO  LOG-KBN
+           END-IF
+           MOVE  FROM-WK    TO  LOG-FROM-WK.
+           MOVE  TO-WK      TO  LOG-TO-WK.
+           MOVE  USER_ID    TO  LOG-USER.
+           ACCEPT  LOG-DATE  FROM  DATE.
+           ACCEPT  LOG-TIME  FROM  TIME.
+           CALL "DB_Insert" USING
+            JSJDLOG_PNAME1 JSJDLOG_LNAME JSJDLOG-REC RETURNING RET.
+       LOG-RTN-EXIT.
+           EXIT.
+      ******************************************************************
       *    bknrd  ibkrd|qsmj                        *
       ******************************************************************
        CLSE-RTN.
@@ -1256,8 +2117,13 @@
             BY REFERENCE HI2-M_IDLST HI2-M_PNAME1.
            CALL "DB_F_Close" USING BY REFERENCE T-M_IDLST T-M_PNAME1.
            CALL "DB_F_Close" USING BY REFERENCE THTM_IDLST THTM_PNAME1.
+           CALL "DB_F_Close" USING BY REFERENCE SHM_IDLST SHM_PNAME1.
            CALL "DB_F_Close" USING
             BY REFERENCE JMSTD_IDLST JMSTD_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JSJDCSV_IDLST JSJDCSV_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE JSJDLOG_IDLST JSJDLOG_PNAME1.
            CALL "PR_Close" RETURNING RESP.
        CLSE-RTN-EXIT.
            EXIT.
