@@ -0,0 +1,428 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         BUM100.
+      *********************************************************
+      *    PROGRAM         :  BUPL BUDGET MASTER MAINTENANCE   *
+      *    PRINTER TYPE    :  ------                           *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    M-FOUND remembers whether M-12's keyed read located an
+      *    existing BU-REC (1=change) or not (0=add), so M-31's save
+      *    step knows DB_Update from DB_Insert, the same found/not-
+      *    found switch technique as SWB100's TB-FOUND/DP-FOUND.
+       01  M-FOUND                PIC  9(001)      VALUE ZERO.
+       01  M-DMM                  PIC  9(001)      VALUE ZERO.
+      *    cross-total validation -- a budget line's this-month figure
+      *    (BU-DOGET) cannot exceed its annual figure (BU-TOUKI), and
+      *    its to-date figure (BU-TOGET) cannot be less than this-
+      *    month's (BU-DOGET), so M-31 checks both cross-field totals
+      *    before it will DB_Insert/DB_Update the record, bouncing the
+      *    operator back to re-key the offending field on failure, the
+      *    same validate-and-reprompt idiom as SWB100's T-26 TB-TOD
+      *    check against TB-FROMD.
+       01  WORK-XTOT-MSG1         PIC  X(030)      VALUE
+            "DOGET EXCEEDS TOUKI -- RE-KEY ".
+       01  WORK-XTOT-MSG2         PIC  X(030)      VALUE
+            "TOGET LESS THAN DOGET -- REKEY".
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  BU-F
+      *    budget master -- maintained one BU-KEY (department/year/
+      *    line) at a time by this screen, the same single-record
+      *    random-keyed maintenance style as KBY100's KBNO-M lookups,
+      *    but here opened I-O so the record can be inserted or
+      *    updated in place.
+           COPY BUPL.
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "BUPL BUDGET MASTER MAINTENANCE".
+           02  FILLER  PIC  X(030) VALUE
+                "DEPT CODE   YEAR   LINE NO".
+           02  FILLER  PIC  X(020) VALUE
+                "KAIP KB  GOKBN KB".
+           02  FILLER  PIC  X(020) VALUE
+                "ACCOUNT NAME".
+           02  FILLER  PIC  X(020) VALUE
+                "LAST YEAR ACTUAL".
+           02  FILLER  PIC  X(020) VALUE
+                "THIS YEAR BUDGET".
+           02  FILLER  PIC  X(020) VALUE
+                "THIS MONTH BUDGET".
+           02  FILLER  PIC  X(020) VALUE
+                "TO-DATE BUDGET".
+           02  FILLER  PIC  X(020) VALUE
+                "SALE/PRINT/TBL KB".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+           02  FILLER  PIC  X(020) VALUE
+                "ACCOUNT CODE".
+       01  C-ACP.
+           02  FILLER.
+             03  A-BUCD   PIC  9(002).
+             03  A-YOBI   PIC  9(002).
+             03  A-LINNO  PIC  9(003).
+           02  FILLER.
+             03  A-KAIP   PIC  9(001).
+             03  A-GOKBN  PIC  9(001).
+           02  A-KMKNM    PIC  N(010).
+           02  A-ZENKI    PIC  9(011).
+           02  A-TOUKI    PIC  9(011).
+           02  A-DOGET    PIC  9(011).
+           02  A-TOGET    PIC  9(011).
+           02  FILLER.
+             03  A-URKBN  PIC  X(001).
+             03  A-PRKBN  PIC  9(001).
+             03  A-TBKBN  PIC  9(001).
+           02  A-DMM      PIC  9(001).
+           02  A-ACCTCD   PIC  9(004).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO SUCH BUDGET LINE  ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "250" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "5" "10" "30" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "7" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "8" "10" "20" "03C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "05C-MID" "X" "9" "10" "20" "04C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "06C-MID" "X" "10" "10" "20" "05C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "07C-MID" "X" "11" "10" "20" "06C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "08C-MID" "X" "12" "10" "20" "07C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "09C-MID" "X" "13" "10" "20" "08C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "10C-MID" "X" "15" "10" "20" "09C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "11C-MID" "X" "14" "10" "20" "10C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "10" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ACP" " " "5" "0" "7" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BUCD" "9" "5" "31" "2" " " "01C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BUCD" BY REFERENCE BU-BUCD "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-YOBI" "9" "5" "42" "2" "A-BUCD" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-YOBI" BY REFERENCE BU-YOBI "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-LINNO" "9" "5" "49" "3" "A-YOBI" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-LINNO" BY REFERENCE BU-LINNO "3" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-ACP" " " "7" "0" "2" " " "01C-ACP" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-KAIP" "9" "7" "31" "1" " " "02C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-KAIP" BY REFERENCE BU-KAIP "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-GOKBN" "9" "7" "42" "1" "A-KAIP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-GOKBN" BY REFERENCE BU-GOKBN "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-KMKNM" "N" "8" "31" "10" "02C-ACP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-KMKNM" BY REFERENCE BU-KMKNM "10" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-ZENKI" "9" "9" "31" "11" "A-KMKNM" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-ZENKI" BY REFERENCE BU-ZENKI "11" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TOUKI" "9" "10" "31" "11" "A-ZENKI" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TOUKI" BY REFERENCE BU-TOUKI "11" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DOGET" "9" "11" "31" "11" "A-TOUKI" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DOGET" BY REFERENCE BU-DOGET "11" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TOGET" "9" "12" "31" "11" "A-DOGET" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TOGET" BY REFERENCE BU-TOGET "11" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-ACP" " " "13" "0" "3" " " "A-TOGET" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-URKBN" "X" "13" "31" "1" " " "03C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-URKBN" BY REFERENCE BU-URKBN "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-PRKBN" "9" "13" "42" "1" "A-URKBN" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-PRKBN" BY REFERENCE BU-PRKBN "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-TBKBN" "9" "13" "53" "1" "A-PRKBN" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-TBKBN" BY REFERENCE BU-TBKBN "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "15" "31" "1" "03C-ACP" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE M-DMM "1" "0" RETURNING RESU.
+      *    BU-ACCTCD ties this budget line to the same GL account code
+      *    SIWAKH postings carry in HACCNTCD, so SWB100's budget-
+      *    variance report can match actuals to budget by account code
+      *    instead of by account name.
+       CALL "SD_Init" USING
+            "A-ACCTCD" "9" "14" "31" "4" "A-DMM" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-ACCTCD" BY REFERENCE BU-ACCTCD "4" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" BU-F_PNAME1 "SHARED" BY REFERENCE BU-F_IDLST "1".
+      *
+       M-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO   TO M-FOUND  M-DMM.
+           INITIALIZE BU-REC.
+       M-10.
+           CALL "SD_Accept" USING BY REFERENCE A-BUCD "A-BUCD" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO M-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-10
+           END-IF
+           IF  BU-BUCD = ZERO
+               GO TO M-10
+           END-IF.
+       M-11.
+           CALL "SD_Accept" USING BY REFERENCE A-YOBI "A-YOBI" "9" "2"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-11
+           END-IF.
+       M-12.
+           CALL "SD_Accept" USING BY REFERENCE A-LINNO "A-LINNO" "9"
+            "3" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-11
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-12
+           END-IF
+           IF  BU-LINNO = ZERO
+               GO TO M-12
+           END-IF
+           CALL "DB_Read" USING
+            "INVALID KEY" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  1  TO M-FOUND
+           ELSE
+               MOVE  0       TO M-FOUND
+               MOVE  ZERO    TO BU-KAIP BU-GOKBN
+               MOVE  SPACE   TO BU-KMKNM
+               MOVE  ZERO    TO BU-ACCTCD
+               MOVE  ZERO    TO BU-ZENKI BU-TOUKI BU-DOGET BU-TOGET
+               MOVE  SPACE   TO BU-URKBN
+               MOVE  ZERO    TO BU-PRKBN BU-TBKBN
+           END-IF.
+       M-20.
+           CALL "SD_Accept" USING BY REFERENCE A-KAIP "A-KAIP" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-12
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-20
+           END-IF.
+       M-21.
+           CALL "SD_Accept" USING BY REFERENCE A-GOKBN "A-GOKBN" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-20
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-21
+           END-IF.
+       M-22.
+           CALL "SD_Accept" USING BY REFERENCE A-KMKNM "A-KMKNM" "N"
+            "10" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-21
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-22
+           END-IF.
+       M-23.
+           CALL "SD_Accept" USING BY REFERENCE A-ZENKI "A-ZENKI" "9"
+            "11" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-22
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-23
+           END-IF.
+       M-24.
+           CALL "SD_Accept" USING BY REFERENCE A-TOUKI "A-TOUKI" "9"
+            "11" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-23
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-24
+           END-IF.
+       M-25.
+           CALL "SD_Accept" USING BY REFERENCE A-DOGET "A-DOGET" "9"
+            "11" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-24
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-25
+           END-IF.
+       M-26.
+           CALL "SD_Accept" USING BY REFERENCE A-TOGET "A-TOGET" "9"
+            "11" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-25
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-26
+           END-IF.
+       M-27.
+           CALL "SD_Accept" USING BY REFERENCE A-URKBN "A-URKBN" "X"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-26
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-27
+           END-IF.
+       M-28.
+           CALL "SD_Accept" USING BY REFERENCE A-PRKBN "A-PRKBN" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-27
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-28
+           END-IF.
+       M-29.
+           CALL "SD_Accept" USING BY REFERENCE A-TBKBN "A-TBKBN" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-28
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-29
+           END-IF.
+       M-30.
+           CALL "SD_Accept" USING BY REFERENCE A-ACCTCD "A-ACCTCD" "9"
+            "4" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-29
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-30
+           END-IF.
+       M-31.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-30
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-31
+           END-IF
+           IF  M-DMM NOT = 1  AND  9
+               GO TO M-31
+           END-IF
+           IF  M-DMM = 9
+               GO TO M-05
+           END-IF
+           IF  BU-DOGET > BU-TOUKI
+               MOVE  WORK-XTOT-MSG1  TO E-ME1
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO M-25
+           END-IF
+           IF  BU-TOGET < BU-DOGET
+               MOVE  WORK-XTOT-MSG2  TO E-ME1
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO M-26
+           END-IF
+           IF  M-FOUND = 1
+               CALL "DB_Update" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+           ELSE
+               CALL "DB_Insert" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+           END-IF
+           GO TO M-05.
+       M-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           CALL "DB_Close".
+           STOP RUN.
