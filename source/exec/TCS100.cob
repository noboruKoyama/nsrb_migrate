@@ -0,0 +1,258 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TCS100.
+      *********************************************************
+      *    PROGRAM         :  TC-M PHONETIC NAME SEARCH         *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+      *    the operator keys a furigana reading fragment and this
+      *    scans TC-M for every customer whose TC-KANA contains it
+      *    anywhere, printing the matches -- TC-M carries no existing
+      *    maintenance/lookup screen of its own to extend, so this is
+      *    a confirm-then-scan-then-print report the same shape as
+      *    BUR100/TAR100, with one entry field (the search reading)
+      *    ahead of the confirm step, the same combination BUM100's
+      *    M-10-then-confirm uses.  The character-by-character
+      *    substring match itself runs through LNAMW's WN-AREA.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  R-DMM                  PIC  9(001)      VALUE ZERO.
+       01  R-CNT                  PIC  9(006)      VALUE ZERO.
+       01  A-SRCH                 PIC  N(020)      VALUE SPACE.
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-TCS-HD            PIC  X(050)      VALUE
+            "*** TC-M PHONETIC NAME SEARCH RESULTS ***".
+       01  WORK-TCS-COLHD         PIC  X(060)      VALUE
+            "CUST  SUB  NAME".
+       01  WORK-TCS.
+           02  WORK-TCS-TCD       PIC  9(004).
+           02  F                  PIC  X(02).
+           02  WORK-TCS-CCD       PIC  9(003).
+           02  F                  PIC  X(02).
+           02  WORK-TCS-NAME      PIC  N(026).
+       01  WORK-TCS-TOT.
+           02  F                  PIC  X(16)  VALUE
+                "MATCHES FOUND :".
+           02  WORK-TCS-CNT       PIC  ZZZZZ9.
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  TC-M
+           COPY LITCM.
+      *
+           COPY LNAMW.
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "TC-M PHONETIC NAME SEARCH".
+           02  FILLER  PIC  X(030) VALUE
+                "SEARCH READING (FURIGANA)".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-SRCHF    PIC  N(020).
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO MATCHING CUSTOMERS ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "90" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "5" "10" "30" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "12" "10" "20" "02C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "21" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SRCHF" "N" "5" "31" "20" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SRCHF" BY REFERENCE A-SRCH "20" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "12" "31" "1" "A-SRCHF" " " RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO   TO R-CNT R-DMM.
+           MOVE  SPACE  TO A-SRCH.
+       R-10.
+           CALL "SD_Accept" USING BY REFERENCE A-SRCH "A-SRCHF" "N"
+            "20" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-10
+           END-IF
+           IF  A-SRCH = SPACE
+               GO TO R-10
+           END-IF.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO R-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  R-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  R-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+      *    the search key's character count only needs computing
+      *    once per run, not once per TC-M record scanned.
+      *
+           MOVE  ZERO  TO WN-CNT1.
+           MOVE  1     TO WN-CNT2.
+       TCS-KEYLEN-010.
+           IF  WN-CNT2 > 20
+               GO TO TCS-KEYLEN-020
+           END-IF
+           IF  WN-UNA(WN-CNT2) NOT = SPACE
+               MOVE  WN-CNT2  TO WN-CNT1
+           END-IF
+           ADD  1  TO WN-CNT2.
+           GO TO TCS-KEYLEN-010.
+       TCS-KEYLEN-020.
+           MOVE  A-SRCH  TO  WN-UNAME.
+      *
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-TCS-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  WORK-TCS-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "DB_F_Open" USING
+            "INPUT" TC-M_PNAME1 " " BY REFERENCE TC-M_IDLST "0".
+       TCS-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" TC-M_PNAME1 BY REFERENCE TC-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO TCS-SCAN-020
+           END-IF
+           MOVE  TC-KANA  TO  WN-ONAME.
+           PERFORM  NAME-MTCH-RTN  THRU  NAME-MTCH-RTN-EXIT.
+           IF  WN-DCHK = 0
+               GO TO TCS-SCAN-010
+           END-IF
+           ADD  1  TO R-CNT.
+           MOVE  SPACE             TO PRN-R WORK-TCS.
+           MOVE  TC-TCD            TO WORK-TCS-TCD.
+           MOVE  TC-CCD            TO WORK-TCS-CCD.
+           MOVE  TC-NAME           TO WORK-TCS-NAME.
+           MOVE  WORK-TCS          TO PRN-R (11:61).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           GO TO TCS-SCAN-010.
+       TCS-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TC-M_IDLST TC-M_PNAME1.
+           IF  R-CNT = 0
+               CALL "PR_Close" RETURNING RESP
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-05
+           END-IF
+           MOVE  SPACE         TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  R-CNT         TO WORK-TCS-CNT.
+           MOVE  WORK-TCS-TOT  TO PRN-R (11:31).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+      *
+      *    NAME-MTCH-RTN  -  tests whether the WN-CNT1-character search
+      *    reading in WN-UNAME occurs anywhere in the candidate's
+      *    furigana reading WN-ONAME, scanning every possible starting
+      *    position (WN-CNT2) in the candidate and counting how many
+      *    characters match in a row from there (WN-CNT3).  WN-DCHK
+      *    comes back 1 on the first starting position where all
+      *    WN-CNT1 characters match.
+      *
+       NAME-MTCH-RTN.
+           MOVE  0  TO WN-DCHK.
+           MOVE  1  TO WN-CNT2.
+       NMR-010.
+           IF  WN-CNT2 + WN-CNT1 - 1 > 20
+               GO TO NAME-MTCH-RTN-EXIT
+           END-IF
+           MOVE  0  TO WN-CNT3.
+       NMR-020.
+           IF  WN-CNT3 >= WN-CNT1
+               MOVE  1  TO WN-DCHK
+               GO TO NAME-MTCH-RTN-EXIT
+           END-IF
+           IF  WN-ONA(WN-CNT2 + WN-CNT3) NOT = WN-UNA(WN-CNT3 + 1)
+               ADD  1  TO WN-CNT2
+               GO TO NMR-010
+           END-IF
+           ADD  1  TO WN-CNT3.
+           GO TO NMR-020.
+       NAME-MTCH-RTN-EXIT.
+           EXIT.
+      *
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
