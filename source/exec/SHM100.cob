@@ -0,0 +1,442 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         SHM100.
+      *********************************************************
+      *    PROGRAM         :  SHM PRODUCT MASTER MAINTENANCE    *
+      *    PRINTER TYPE    :  ------                           *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    M-FOUND remembers whether the keyed read (by item code, or
+      *    by barcode via M-08/BARCD-FIND-RTN) located an existing
+      *    SHM-R (1=change) or not (0=add), the same found/not-found
+      *    switch technique as BUM100's M-FOUND.
+       01  M-FOUND                PIC  9(001)      VALUE ZERO.
+       01  M-DMM                  PIC  9(001)      VALUE ZERO.
+      *    barcode lookup work area -- A-BARCD doubles as the entry
+      *    field for an existing barcode (to locate an item without
+      *    knowing its item code) and for assigning/changing the
+      *    barcode on the record once found.
+       01  WORK-NOBAR-MSG         PIC  X(030)      VALUE
+            "***  NO SUCH BARCODE  ***".
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  SHM
+      *    product master -- maintained one SHM-01 item code at a
+      *    time by this screen, the same single-record random-keyed
+      *    maintenance style as BUM100's BU-F, opened I-O so the
+      *    record can be inserted or updated in place.  A barcode is
+      *    not an alternate DB_F_Open key here -- there is no proven
+      *    precedent anywhere in this system for a DB_Read against a
+      *    second key, so a barcode lookup is resolved the same way
+      *    any other open-ended, non-key search is resolved in this
+      *    system (SWB100's VB-FIND-RTN, for one) -- a sequential
+      *    scan, in BARCD-FIND-RTN below.
+           COPY SHM.
+      *FD  SHMLOG
+      *    product master change-history -- one record per add/change
+      *    posted by M-30, recording who changed which item and a
+      *    snapshot of the name/barcode as they stood right after the
+      *    change, the same run-audit-trail style as KBY100's KBYLOG
+      *    (date+time key, inserted, never updated or read back).
+       01  SHMLOG_SHM100.
+           02  SHMLOG_PNAME1  PIC  X(006) VALUE "SHMLOG".
+           02  F              PIC  X(001).
+           02  SHMLOG_LNAME   PIC  X(013) VALUE "SHMLOG_SHM100".
+           02  F              PIC  X(001).
+           02  SHMLOG_KEY1    PIC  X(100) VALUE SPACE.
+           02  SHMLOG_SORT    PIC  X(100) VALUE SPACE.
+           02  SHMLOG_IDLST   PIC  X(100) VALUE SPACE.
+           02  SHMLOG_RES     USAGE  POINTER.
+       01  SHMLOG-REC.
+           02  LOG-KEY3.
+               03  LOG-DATE3  PIC  9(006).
+               03  LOG-TIME3  PIC  9(006).
+           02  LOG-USER3      PIC  X(006).
+           02  LOG-SHM013     PIC  9(006).
+           02  LOG-ACT3       PIC  X(001).
+           02  LOG-SHM023     PIC  N(024).
+           02  LOG-SHM103     PIC  X(013).
+       77  F                  PIC  X(001).
+      *
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "SHM PRODUCT MASTER MAINTENANCE".
+           02  FILLER  PIC  X(030) VALUE
+                "BARCODE (BLANK=SKIP)".
+           02  FILLER  PIC  X(020) VALUE
+                "ITEM CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "ITEM NAME".
+           02  FILLER  PIC  X(020) VALUE
+                "STORAGE CLASS".
+           02  FILLER  PIC  X(020) VALUE
+                "CATEGORY CODE".
+           02  FILLER  PIC  X(020) VALUE
+                "SUB NAME".
+           02  FILLER  PIC  X(020) VALUE
+                "CLASS CODE 2".
+           02  FILLER  PIC  X(020) VALUE
+                "CASE QUANTITY".
+           02  FILLER  PIC  X(020) VALUE
+                "BARCODE (JAN)".
+           02  FILLER  PIC  X(030) VALUE
+                "DISCONTINUED   ACTIVE=0 DISC=1".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-BARCD    PIC  X(013).
+           02  A-SHM01    PIC  9(006).
+           02  A-SHM02    PIC  N(024).
+           02  A-SHM03    PIC  9(001).
+           02  A-SHM05    PIC  9(002).
+           02  A-SHM06    PIC  N(014).
+           02  A-SHM09    PIC  9(002).
+           02  A-SHM07    PIC  9(003).
+           02  A-SHM10    PIC  X(013).
+           02  A-SHM11    PIC  X(001).
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO SUCH PRODUCT  ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "230" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "5" "10" "30" "01C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "03C-MID" "X" "6" "10" "20" "02C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "04C-MID" "X" "7" "10" "20" "03C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "05C-MID" "X" "8" "10" "20" "04C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "06C-MID" "X" "9" "10" "20" "05C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "07C-MID" "X" "10" "10" "20" "06C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "08C-MID" "X" "11" "10" "20" "07C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "09C-MID" "X" "12" "10" "20" "08C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "10C-MID" "X" "13" "10" "20" "09C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "11C-MID" "X" "14" "10" "30" "10C-MID" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "12C-MID" "X" "16" "10" "20" "11C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "10" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-BARCD" "X" "5" "31" "13" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-BARCD" BY REFERENCE A-BARCD "13" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM01" "9" "6" "31" "6" "A-BARCD" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM01" BY REFERENCE SHM-01 "6" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM02" "N" "7" "31" "24" "A-SHM01" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM02" BY REFERENCE SHM-02 "24" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM03" "9" "8" "31" "1" "A-SHM02" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM03" BY REFERENCE SHM-03 "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM05" "9" "9" "31" "2" "A-SHM03" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM05" BY REFERENCE SHM-05 "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM06" "N" "10" "31" "14" "A-SHM05" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM06" BY REFERENCE SHM-06 "14" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM09" "9" "11" "31" "2" "A-SHM06" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM09" BY REFERENCE SHM-09 "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM07" "9" "12" "31" "3" "A-SHM09" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM07" BY REFERENCE SHM-07 "3" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM10" "X" "13" "31" "13" "A-SHM07" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM10" BY REFERENCE SHM-10 "13" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-SHM11" "X" "14" "31" "1" "A-SHM10" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-SHM11" BY REFERENCE SHM-11 "1" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "16" "31" "1" "A-SHM11" " " RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE M-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+           CALL "DB_F_Open" USING
+            "I-O" SHM_PNAME1 "SHARED" BY REFERENCE SHM_IDLST "1".
+           CALL "DB_F_Open" USING
+            "I-O" SHMLOG_PNAME1 "SHARED" BY REFERENCE SHMLOG_IDLST "1".
+      *
+       M-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO   TO M-FOUND  M-DMM.
+           MOVE  SPACE  TO A-BARCD.
+           INITIALIZE SHM-R.
+       M-08.
+           CALL "SD_Accept" USING BY REFERENCE A-BARCD "A-BARCD" "X"
+            "13" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO M-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-08
+           END-IF
+           IF  A-BARCD = SPACE
+               GO TO M-10
+           END-IF
+           PERFORM BARCD-FIND-RTN THRU BARCD-FIND-RTN-EXIT.
+           IF  M-FOUND = 0
+               MOVE  WORK-NOBAR-MSG  TO E-ME1
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO M-08
+           END-IF
+           MOVE  SHM-01  TO A-SHM01.
+           GO TO M-20.
+       M-10.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM01 "A-SHM01" "9"
+            "6" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO M-95
+           END-IF
+           IF  ESTAT = BTB
+               GO TO M-08
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-10
+           END-IF
+           IF  SHM-01 = ZERO
+               GO TO M-10
+           END-IF
+           CALL "DB_Read" USING
+            "INVALID KEY" SHM_PNAME1 BY REFERENCE SHM-R " "
+            RETURNING RET.
+           IF  RET = 0
+               MOVE  1  TO M-FOUND
+           ELSE
+               MOVE  0       TO M-FOUND
+               MOVE  SPACE   TO SHM-02 SHM-06
+               MOVE  ZERO    TO SHM-03 SHM-04 SHM-05 SHM-07 SHM-08
+                                SHM-09
+               MOVE  SPACE   TO SHM-10
+           END-IF.
+       M-20.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM02 "A-SHM02" "N"
+            "24" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-10
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-20
+           END-IF.
+       M-21.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM03 "A-SHM03" "9"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-20
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-21
+           END-IF.
+       M-22.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM05 "A-SHM05" "9"
+            "2" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-21
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-22
+           END-IF.
+       M-23.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM06 "A-SHM06" "N"
+            "14" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-22
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-23
+           END-IF.
+       M-24.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM09 "A-SHM09" "9"
+            "2" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-23
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-24
+           END-IF.
+       M-25.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM07 "A-SHM07" "9"
+            "3" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-24
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-25
+           END-IF.
+       M-26.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM10 "A-SHM10" "X"
+            "13" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-25
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-26
+           END-IF.
+       M-27.
+           CALL "SD_Accept" USING BY REFERENCE A-SHM11 "A-SHM11" "X"
+            "1" BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-26
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-27
+           END-IF
+           IF  SHM-11 NOT = "0" AND "1" AND SPACE
+               GO TO M-27
+           END-IF.
+       M-30.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = BTB
+               GO TO M-27
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO M-30
+           END-IF
+           IF  M-DMM NOT = 1  AND  9
+               GO TO M-30
+           END-IF
+           IF  M-DMM = 9
+               GO TO M-05
+           END-IF
+           IF  M-FOUND = 1
+               CALL "DB_Update" USING
+                SHM_PNAME1 SHM_LNAME SHM-R RETURNING RET
+               MOVE  "C"  TO LOG-ACT3
+           ELSE
+               CALL "DB_Insert" USING
+                SHM_PNAME1 SHM_LNAME SHM-R RETURNING RET
+               MOVE  "A"  TO LOG-ACT3
+           END-IF
+           PERFORM LOG-RTN THRU LOG-RTN-EXIT.
+           GO TO M-05.
+      ******************************************************************
+      *    LOG-RTN  -  posts one SHMLOG change-history record for the
+      *    add/change just committed, the same date+time-keyed audit-
+      *    trail technique as KBY100's LOG-RTN.
+      ******************************************************************
+       LOG-RTN.
+           ACCEPT  LOG-DATE3  FROM  DATE.
+           ACCEPT  LOG-TIME3  FROM  TIME.
+           MOVE  USER_ID   TO  LOG-USER3.
+           MOVE  SHM-01    TO  LOG-SHM013.
+           MOVE  SHM-02    TO  LOG-SHM023.
+           MOVE  SHM-10    TO  LOG-SHM103.
+           CALL "DB_Insert" USING
+            SHMLOG_PNAME1 SHMLOG_LNAME SHMLOG-REC RETURNING RET.
+       LOG-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    BARCD-FIND-RTN  -  sequential scan of SHM for a record
+      *    whose SHM-10 matches the entered A-BARCD, the same scan-
+      *    to-locate technique as SWB100's VB-FIND-RTN.  M-FOUND comes
+      *    back 1 with SHM-R already loaded on a match, 0 otherwise.
+      ******************************************************************
+       BARCD-FIND-RTN.
+           MOVE  0  TO M-FOUND.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SHM_IDLST SHM_PNAME1.
+           CALL "DB_F_Open" USING
+            "INPUT" SHM_PNAME1 " " BY REFERENCE SHM_IDLST "0".
+       BARCD-FIND-010.
+           CALL "DB_Read" USING
+            "AT END" SHM_PNAME1 BY REFERENCE SHM-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO BARCD-FIND-020
+           END-IF
+           IF  SHM-10 NOT = A-BARCD
+               GO TO BARCD-FIND-010
+           END-IF
+           MOVE  1  TO M-FOUND.
+       BARCD-FIND-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SHM_IDLST SHM_PNAME1.
+           CALL "DB_F_Open" USING
+            "I-O" SHM_PNAME1 "SHARED" BY REFERENCE SHM_IDLST "1".
+       BARCD-FIND-RTN-EXIT.
+           EXIT.
+       M-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SHM_IDLST SHM_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE SHMLOG_IDLST SHMLOG_PNAME1.
+           CALL "DB_Close".
+           STOP RUN.
