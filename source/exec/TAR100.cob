@@ -0,0 +1,335 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         TAR100.
+      *********************************************************
+      *    PROGRAM         :  TANAM SHRINK/DISCREPANCY REPORT   *
+      *    PRINTER TYPE    :  JIPS                             *
+      *    SCREEN          :  ******                            *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    scans TANAM for every record whose book quantity (TANAM-051)
+      *    does not match its counted quantity (TANAM-052), printing
+      *    the variance and accumulating it two ways: by reason code
+      *    (TANAM-02, a fixed 0-9 domain, so a 10-slot table the same
+      *    shape as SHM-0411 covers it) and by store (TANAM-03, an
+      *    open-ended domain, so a find-or-insert OCCURS 200 table the
+      *    same technique as SWB100's TB-TBL/TB-ACC-RTN).  Same report-
+      *    confirm-then-print shape as BUR100's/SHR100's R-05/R-20,
+      *    with no extra entry fields since this report always covers
+      *    every TANAM record on file.
+       01  R-DMM                  PIC  9(001)      VALUE ZERO.
+       01  R-CNT                  PIC  9(006)      VALUE ZERO.
+       01  R-VARIANCE             PIC S9(006)      VALUE ZERO.
+       01  R-GRAND                PIC S9(008)      VALUE ZERO.
+       01  REAS-IX                PIC  9(002)      VALUE ZERO.
+       01  REAS-TOT.
+           02  REAS-AMT  OCCURS  10  PIC S9(008).
+       01  ST-CNT                 PIC  9(003)      VALUE ZERO.
+       01  ST-IX                  PIC  9(003)      VALUE ZERO.
+       01  ST-JX                  PIC  9(003)      VALUE ZERO.
+       01  ST-LIMIT               PIC  9(003)      VALUE ZERO.
+       01  ST-FOUND               PIC  9(001)      VALUE ZERO.
+       01  ST-TBL.
+           02  ST-ENT   OCCURS  200.
+               03  ST-CD          PIC  9(003).
+               03  ST-AMT         PIC S9(008).
+       01  ST-TMP.
+           02  ST-TMP-CD          PIC  9(003).
+           02  ST-TMP-AMT         PIC S9(008).
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-TAR-HD            PIC  X(050)      VALUE
+            "*** TANAM SHRINK/DISCREPANCY REPORT ***".
+       01  WORK-TAR-COLHD         PIC  X(060)      VALUE
+            "ITEM CODE RC STORE    BOOK  COUNTED  VARIANCE".
+       01  WORK-TAR.
+           02  WORK-TAR-01        PIC  9(006).
+           02  F                  PIC  X(02).
+           02  WORK-TAR-02        PIC  9(001).
+           02  F                  PIC  X(02).
+           02  WORK-TAR-03        PIC  9(003).
+           02  F                  PIC  X(03).
+           02  WORK-TAR-051       PIC  -9(06).
+           02  F                  PIC  X(02).
+           02  WORK-TAR-052       PIC  -9(06).
+           02  F                  PIC  X(02).
+           02  WORK-TAR-VAR       PIC  -9(06).
+       01  WORK-TAR-REASHD        PIC  X(040)      VALUE
+            "--- VARIANCE BY REASON CODE ---".
+       01  WORK-TAR-REAS.
+           02  F                  PIC  X(12)  VALUE  "REASON CODE ".
+           02  WORK-REAS-CD       PIC  9(001).
+           02  F                  PIC  X(02).
+           02  WORK-REAS-AMT      PIC  -9(08).
+       01  WORK-TAR-STHD          PIC  X(040)      VALUE
+            "--- VARIANCE BY STORE ---".
+       01  WORK-TAR-ST.
+           02  F                  PIC  X(06)  VALUE  "STORE ".
+           02  WORK-ST-CD         PIC  9(003).
+           02  F                  PIC  X(02).
+           02  WORK-ST-AMT        PIC  -9(08).
+       01  WORK-TAR-TOT.
+           02  F                  PIC  X(20)  VALUE
+                "RECORDS W/VARIANCE :".
+           02  WORK-TAR-CNT       PIC  ZZZZZ9.
+           02  F                  PIC  X(16)  VALUE
+                "  GRAND TOTAL  :".
+           02  WORK-TAR-GRAND     PIC  -9(08).
+       01  ERR-STAT               PIC  X(002).
+           COPY  LSTAT.
+      *FD  TANAM
+           COPY TANAM.
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       77  ESTAT                  PIC  X(002).
+       77  RESU                   PIC  9(001).
+      *
+       01  C-CLEAR.
+           02  C-CL    PIC  X(012) VALUE "CLEAR SCREEN".
+       01  C-MID.
+           02  FILLER  PIC  X(040) VALUE
+                "TANAM SHRINK/DISCREPANCY REPORT".
+           02  FILLER  PIC  X(020) VALUE
+                "CONFIRM    OK=1 NO=9".
+       01  C-ACP.
+           02  A-DMM      PIC  9(001).
+       01  C-ERR.
+           02  FILLER.
+             03  E-STAT  PIC  X(002).
+             03  E-ME1   PIC  X(030) VALUE
+                  "***  NO VARIANCES FOUND    ***".
+             03  E-ME99  PIC  X(005) VALUE X"1B4205".
+           COPY LIBSCR.
+       PROCEDURE DIVISION.
+      *Initialize
+       CALL "SD_Initialize" RETURNING RESU.
+       CALL "DB_Initialize" USING BY REFERENCE ERR-STAT RETURNING RET.
+       CALL "DB_Open".
+      *C-CLEAR
+       CALL "SD_Init" USING
+           "C-CLEAR" " " "0" "0" "12" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+           "C-CL" "X" "1" "0" "12" " " "C-CLEAR" RETURNING RESU.
+      *C-MID
+       CALL "SD_Init" USING
+            "C-MID" " " "0" "0" "60" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-MID" "X" "3" "10" "40" " " "C-MID" RETURNING RESU.
+       CALL "SD_Init" USING
+            "02C-MID" "X" "12" "10" "20" "01C-MID" " " RETURNING RESU.
+      *C-ACP
+       CALL "SD_Init" USING
+            "C-ACP" " " "0" "0" "1" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "A-DMM" "9" "12" "31" "1" " " "C-ACP" RETURNING RESU.
+       CALL "SD_Using" USING
+            "A-DMM" BY REFERENCE R-DMM "1" "0" RETURNING RESU.
+      *C-ERR
+       CALL "SD_Init" USING
+            "C-ERR" " " "0" "0" "37" " " " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "01C-ERR" " " "24" "0" "37" " " "C-ERR" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-STAT" "X" "24" "10" "2" " " "01C-ERR" RETURNING RESU.
+       CALL "SD_From" USING
+            "E-STAT" BY REFERENCE ERR-STAT "2" "0" RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME1" "X" "24" "15" "30" "E-STAT" " " RETURNING RESU.
+       CALL "SD_Init" USING
+            "E-ME99" "X" "24" "75" "5" "E-ME1" " " RETURNING RESU.
+      *
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+      *
+       R-05.
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "SD_Output" USING "C-MID" C-MID "p" RETURNING RESU.
+           MOVE  ZERO  TO R-CNT R-GRAND ST-CNT.
+           MOVE  ZERO  TO REAS-TOT.
+       R-20.
+           CALL "SD_Accept" USING BY REFERENCE A-DMM "A-DMM" "9" "1"
+            BY REFERENCE ESTAT RETURNING RESU.
+           IF  ESTAT = PF9
+               CALL "C3_Set_Jrcode" USING
+                USER_ID BY REFERENCE COMPLETION_CODE  255
+               GO TO R-95
+           END-IF
+           IF  ESTAT NOT = HTB AND SKP
+               GO TO R-20
+           END-IF
+           IF  R-DMM NOT = 1  AND  9
+               GO TO R-20
+           END-IF
+           IF  R-DMM = 9
+               GO TO R-05
+           END-IF.
+      *
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-TAR-HD    TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  WORK-TAR-COLHD TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "DB_F_Open" USING
+            "INPUT" TANAM_PNAME1 " " BY REFERENCE TANAM_IDLST "0".
+       TAR-SCAN-010.
+           CALL "DB_Read" USING
+            "AT END" TANAM_PNAME1 BY REFERENCE TANAM-R " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO TAR-SCAN-020
+           END-IF
+           COMPUTE  R-VARIANCE = TANAM-051 - TANAM-052.
+           IF  R-VARIANCE = 0
+               GO TO TAR-SCAN-010
+           END-IF
+           ADD  1  TO R-CNT.
+           ADD  R-VARIANCE  TO R-GRAND.
+           COMPUTE  REAS-IX = TANAM-02 + 1.
+           ADD  R-VARIANCE  TO REAS-AMT(REAS-IX).
+           PERFORM  ST-ACC-RTN  THRU  ST-ACC-RTN-EXIT.
+           MOVE  SPACE             TO PRN-R WORK-TAR.
+           MOVE  TANAM-01          TO WORK-TAR-01.
+           MOVE  TANAM-02          TO WORK-TAR-02.
+           MOVE  TANAM-03          TO WORK-TAR-03.
+           MOVE  TANAM-051         TO WORK-TAR-051.
+           MOVE  TANAM-052         TO WORK-TAR-052.
+           MOVE  R-VARIANCE        TO WORK-TAR-VAR.
+           MOVE  WORK-TAR          TO PRN-R (11:65).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           GO TO TAR-SCAN-010.
+       TAR-SCAN-020.
+           CALL "DB_F_Close" USING
+            BY REFERENCE TANAM_IDLST TANAM_PNAME1.
+           IF  R-CNT = 0
+               CALL "PR_Close" RETURNING RESP
+               CALL "SD_Output" USING
+                "E-ME1" E-ME1 "p" RETURNING RESU
+               CALL "SD_Output" USING
+                "E-ME99" E-ME99 "p" RETURNING RESU
+               GO TO R-05
+           END-IF
+           PERFORM  ST-SORT-RTN  THRU  ST-SORT-RTN-EXIT.
+      *
+           MOVE  SPACE           TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE           TO PRN-R.
+           MOVE  WORK-TAR-REASHD TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO ST-IX.
+       TAR-REAS-010.
+           IF  ST-IX > 10
+               GO TO TAR-REAS-020
+           END-IF
+           MOVE  SPACE          TO PRN-R WORK-TAR-REAS.
+           COMPUTE  WORK-REAS-CD = ST-IX - 1.
+           MOVE  REAS-AMT(ST-IX) TO WORK-REAS-AMT.
+           MOVE  WORK-TAR-REAS   TO PRN-R (11:22).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO ST-IX.
+           GO TO TAR-REAS-010.
+       TAR-REAS-020.
+           MOVE  SPACE         TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE         TO PRN-R.
+           MOVE  WORK-TAR-STHD TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO ST-IX.
+       TAR-ST-010.
+           IF  ST-IX > ST-CNT
+               GO TO TAR-ST-020
+           END-IF
+           MOVE  SPACE        TO PRN-R WORK-TAR-ST.
+           MOVE  ST-CD(ST-IX)  TO WORK-ST-CD.
+           MOVE  ST-AMT(ST-IX) TO WORK-ST-AMT.
+           MOVE  WORK-TAR-ST   TO PRN-R (11:19).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO ST-IX.
+           GO TO TAR-ST-010.
+       TAR-ST-020.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R  WORK-TAR-TOT.
+           MOVE  R-CNT          TO WORK-TAR-CNT.
+           MOVE  R-GRAND        TO WORK-TAR-GRAND.
+           MOVE  WORK-TAR-TOT   TO PRN-R (11:64).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           CALL "PR_Close" RETURNING RESP.
+           GO TO R-05.
+      ******************************************************************
+      *    ST-ACC-RTN  -  find-or-insert accumulation of R-VARIANCE
+      *    into ST-TBL under the current TANAM-03, the same technique
+      *    as SWB100's TB-ACC-RTN.
+      ******************************************************************
+       ST-ACC-RTN.
+           MOVE  ZERO  TO ST-FOUND.
+           MOVE  1     TO ST-IX.
+       ST-ACC-010.
+           IF  ST-IX > ST-CNT
+               GO TO ST-ACC-020
+           END-IF
+           IF  ST-CD(ST-IX) = TANAM-03
+               MOVE  1  TO ST-FOUND
+               GO TO ST-ACC-030
+           END-IF
+           ADD  1  TO ST-IX.
+           GO TO ST-ACC-010.
+       ST-ACC-020.
+           IF  ST-CNT < 200
+               ADD  1         TO ST-CNT
+               MOVE  ST-CNT   TO ST-IX
+               MOVE  TANAM-03 TO ST-CD(ST-IX)
+               MOVE  ZERO     TO ST-AMT(ST-IX)
+           ELSE
+               GO TO ST-ACC-RTN-EXIT
+           END-IF.
+       ST-ACC-030.
+           ADD  R-VARIANCE  TO ST-AMT(ST-IX).
+       ST-ACC-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    ST-SORT-RTN  -  selection sort of ST-TBL(1:ST-CNT) into
+      *    ascending ST-CD (store number) order, the same technique as
+      *    JTO35L's PICK-SORT-RTN.
+      ******************************************************************
+       ST-SORT-RTN.
+           IF  ST-CNT < 2
+               GO TO ST-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  ST-LIMIT = ST-CNT - 1.
+           MOVE  1  TO ST-IX.
+       ST-SORT-010.
+           IF  ST-IX > ST-LIMIT
+               GO TO ST-SORT-RTN-EXIT
+           END-IF
+           COMPUTE  ST-JX = ST-IX + 1.
+       ST-SORT-020.
+           IF  ST-JX > ST-CNT
+               ADD  1  TO ST-IX
+               GO TO ST-SORT-010
+           END-IF
+           IF  ST-CD(ST-JX) < ST-CD(ST-IX)
+               MOVE  ST-ENT(ST-IX)  TO ST-TMP
+               MOVE  ST-ENT(ST-JX)  TO ST-ENT(ST-IX)
+               MOVE  ST-TMP         TO ST-ENT(ST-JX)
+           END-IF
+           ADD  1  TO ST-JX.
+           GO TO ST-SORT-020.
+       ST-SORT-RTN-EXIT.
+           EXIT.
+       R-95.
+           CALL "SD_Output" USING "C-CLEAR" C-CLEAR "p" RETURNING RESU.
+           CALL "DB_Close".
+           STOP RUN.
