@@ -0,0 +1,282 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         BUC100.
+      *********************************************************
+      *    PROGRAM         :  BUPL ANNUAL BUDGET CSV IMPORT     *
+      *    PRINTER TYPE    :  JIPS                             *
+      *        CHANGE      :  26/08/09                         *
+      *    COMPILE TYPE    :  COBOL                            *
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. SYSTEM3100.
+       OBJECT-COMPUTER. SYSTEM3100.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *FD  BUCSV
+      *    the import feed -- one header line (CSV-HDR, skipped) and
+      *    then one comma-delimited line per budget entry, laid out in
+      *    the same DB_Insert-of-a-comma-record style JTO35L's JSJDCSV
+      *    export already uses, read back sequentially here instead of
+      *    written.  Money fields are plain unsigned digit strings --
+      *    an external source producing a negative budget figure is
+      *    not expected, so no sign handling is attempted.
+       01  BUCSV_BUC100.
+           02  BUCSV_PNAME1       PIC  X(007) VALUE "BUCSV  ".
+           02  F                  PIC  X(001).
+           02  BUCSV_LNAME        PIC  X(014) VALUE "BUCSV_BUC100".
+           02  F                  PIC  X(001).
+           02  BUCSV_KEY1         PIC  X(100) VALUE SPACE.
+           02  BUCSV_SORT         PIC  X(100) VALUE SPACE.
+           02  BUCSV_IDLST        PIC  X(100) VALUE SPACE.
+           02  BUCSV_RES          USAGE  POINTER.
+       01  CSV-HDR                PIC X(160) VALUE
+           "BUCD,YOBI,LINNO,KAIP,GOKBN,ZENKI,TOUKI,DOGET,TOGET,
+      -    "URKBN,PRKBN,TBKBN".
+       01  CSV-LINE                PIC X(160).
+       01  CSV-F.
+           02  CSV-F01            PIC X(10).
+           02  CSV-F02            PIC X(10).
+           02  CSV-F03            PIC X(10).
+           02  CSV-F04            PIC X(10).
+           02  CSV-F05            PIC X(10).
+           02  CSV-F06            PIC X(14).
+           02  CSV-F07            PIC X(14).
+           02  CSV-F08            PIC X(14).
+           02  CSV-F09            PIC X(14).
+           02  CSV-F10            PIC X(10).
+           02  CSV-F11            PIC X(10).
+           02  CSV-F12            PIC X(10).
+      *    CSV-LNnn holds the length of CSV-Fnn up to (but not
+      *    including) its first trailing space -- UNSTRING left-
+      *    justifies each token into its fixed-width receiving field,
+      *    and NUMERIC tests false on the space-padded field even when
+      *    the token itself is all digits, so the NUMERIC checks below
+      *    test only the significant CSV-Fnn(1:CSV-LNnn) substring.  A
+      *    length of zero means the token was empty and is rejected
+      *    the same as a non-numeric one.
+       01  CSV-LEN-TBL.
+           02  CSV-LN01           PIC  9(02).
+           02  CSV-LN02           PIC  9(02).
+           02  CSV-LN03           PIC  9(02).
+           02  CSV-LN04           PIC  9(02).
+           02  CSV-LN05           PIC  9(02).
+           02  CSV-LN06           PIC  9(02).
+           02  CSV-LN07           PIC  9(02).
+           02  CSV-LN08           PIC  9(02).
+           02  CSV-LN09           PIC  9(02).
+           02  CSV-LN11           PIC  9(02).
+           02  CSV-LN12           PIC  9(02).
+      *
+       77  READCNT                PIC  9(006)      VALUE ZERO.
+       77  INSCNT                 PIC  9(006)      VALUE ZERO.
+       77  UPDCNT                 PIC  9(006)      VALUE ZERO.
+       77  SKPCNT                 PIC  9(006)      VALUE ZERO.
+       77  HDR-SW                 PIC  9(001)      VALUE ZERO.
+      *
+       01  EXC-TBL.
+           02  EXC-ENT  OCCURS  200.
+               03  EXC-LINE       PIC  9(006).
+               03  EXC-TEXT       PIC  X(040).
+       01  EXC-CNT                 PIC  9(003)      VALUE ZERO.
+       01  EXC-IX                  PIC  9(003)      VALUE ZERO.
+      *
+       01  PRN-R                  PIC  X(180).
+       77  RESP                   PIC  9(001).
+       01  WORK-BUC-HD            PIC  X(050)      VALUE
+            "*** BUDGET CSV IMPORT SUMMARY ***".
+       01  WORK-BUC-TOT.
+           02  F                  PIC  X(11)  VALUE  "READ      :".
+           02  WORK-BUC-RD        PIC  ZZZZZ9.
+           02  F                  PIC  X(11)  VALUE  " INSERTED :".
+           02  WORK-BUC-INS       PIC  ZZZZZ9.
+           02  F                  PIC  X(11)  VALUE  " UPDATED  :".
+           02  WORK-BUC-UPD       PIC  ZZZZZ9.
+           02  F                  PIC  X(11)  VALUE  " REJECTED :".
+           02  WORK-BUC-SKP       PIC  ZZZZZ9.
+       01  WORK-EXC-HD            PIC  X(040)      VALUE
+            "*** LINES REJECTED (BAD DATA) ***".
+       01  WORK-EXC.
+           02  WORK-EXC-LINE      PIC  ZZZZZ9.
+           02  F                  PIC  X(02).
+           02  WORK-EXC-TEXT      PIC  X(040).
+      *
+       77  RET                    PIC  9(001)      VALUE ZERO.
+       77  USER_ID                PIC  X(006)      VALUE SPACE.
+       77  COMPLETION_CODE        PIC  X(003)      VALUE ZERO.
+       01  ERR-STAT               PIC  X(002).
+      *FD  BU-F
+           COPY BUPL.
+       PROCEDURE DIVISION.
+       MAINLINE-ROUTINE.
+           PERFORM OPEN-RTN THRU OPEN-RTN-EXIT.
+           PERFORM READ-RTN THRU READ-RTN-EXIT.
+           PERFORM EXCP-RTN THRU EXCP-RTN-EXIT.
+           PERFORM CLSE-RTN THRU CLSE-RTN-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *    OPEN-RTN  -  opens the import feed sequentially and BU-F
+      *    for random find-or-insert, same mode as BUR100's write pass.
+      ******************************************************************
+       OPEN-RTN.
+           CALL "DB_Initialize" USING BY REFERENCE ERR-STAT
+            RETURNING RET.
+           CALL "DB_Open".
+           ACCEPT USER_ID FROM ARGUMENT-VALUE.
+           ACCEPT COMPLETION_CODE FROM ARGUMENT-VALUE.
+           CALL "DB_F_Open" USING
+            "INPUT" BUCSV_PNAME1 " " BY REFERENCE BUCSV_IDLST "0".
+           CALL "DB_F_Open" USING
+            "I-O" BU-F_PNAME1 "SHARED" BY REFERENCE BU-F_IDLST "1".
+           CALL "PR_Open" RETURNING RESP.
+           MOVE  ZERO  TO  READCNT INSCNT UPDCNT SKPCNT EXC-CNT HDR-SW.
+       OPEN-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    READ-RTN  -  one line per budget entry; the first line on
+      *    the feed is the CSV-HDR column heading and is skipped.  A
+      *    line that does not UNSTRING into 12 numeric-looking fields
+      *    is rejected and listed, the rest of the feed still proceeds
+      *    -- the same tolerant, keep-going-and-report-at-the-end style
+      *    as JTO35L's EXCP-RTN exception list.
+      ******************************************************************
+       READ-RTN.
+           CALL "DB_Read" USING
+            "AT END" BUCSV_PNAME1 BY REFERENCE CSV-LINE " "
+            RETURNING RET.
+           IF  RET = 1
+               GO TO READ-RTN-EXIT
+           END-IF
+           IF  HDR-SW = 0
+               MOVE  1  TO HDR-SW
+               GO TO READ-RTN
+           END-IF
+           ADD  1  TO READCNT.
+           UNSTRING CSV-LINE DELIMITED BY ","
+               INTO CSV-F01 CSV-F02 CSV-F03 CSV-F04 CSV-F05
+                    CSV-F06 CSV-F07 CSV-F08 CSV-F09
+                    CSV-F10 CSV-F11 CSV-F12.
+           MOVE  ZERO  TO CSV-LEN-TBL.
+           INSPECT CSV-F01 TALLYING CSV-LN01 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F02 TALLYING CSV-LN02 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F03 TALLYING CSV-LN03 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F04 TALLYING CSV-LN04 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F05 TALLYING CSV-LN05 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F06 TALLYING CSV-LN06 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F07 TALLYING CSV-LN07 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F08 TALLYING CSV-LN08 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F09 TALLYING CSV-LN09 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F11 TALLYING CSV-LN11 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           INSPECT CSV-F12 TALLYING CSV-LN12 FOR CHARACTERS
+            BEFORE INITIAL SPACE.
+           IF  CSV-LN01 = 0 OR CSV-F01(1:CSV-LN01) NOT NUMERIC OR
+               CSV-LN02 = 0 OR CSV-F02(1:CSV-LN02) NOT NUMERIC OR
+               CSV-LN03 = 0 OR CSV-F03(1:CSV-LN03) NOT NUMERIC OR
+               CSV-LN04 = 0 OR CSV-F04(1:CSV-LN04) NOT NUMERIC OR
+               CSV-LN05 = 0 OR CSV-F05(1:CSV-LN05) NOT NUMERIC OR
+               CSV-LN06 = 0 OR CSV-F06(1:CSV-LN06) NOT NUMERIC OR
+               CSV-LN07 = 0 OR CSV-F07(1:CSV-LN07) NOT NUMERIC OR
+               CSV-LN08 = 0 OR CSV-F08(1:CSV-LN08) NOT NUMERIC OR
+               CSV-LN09 = 0 OR CSV-F09(1:CSV-LN09) NOT NUMERIC OR
+               CSV-LN11 = 0 OR CSV-F11(1:CSV-LN11) NOT NUMERIC OR
+               CSV-LN12 = 0 OR CSV-F12(1:CSV-LN12) NOT NUMERIC
+               ADD  1  TO SKPCNT
+               IF  EXC-CNT < 200
+                   ADD  1  TO EXC-CNT
+                   MOVE  READCNT        TO EXC-LINE(EXC-CNT)
+                   MOVE  "NON-NUMERIC FIELD IN LINE"
+                                        TO EXC-TEXT(EXC-CNT)
+               END-IF
+               GO TO READ-RTN
+           END-IF
+           MOVE  SPACE         TO BU-REC.
+           MOVE  CSV-F01       TO BU-BUCD.
+           MOVE  CSV-F02       TO BU-YOBI.
+           MOVE  CSV-F03       TO BU-LINNO.
+           CALL "DB_Read" USING
+            "INVALID KEY" BU-F_PNAME1 BY REFERENCE BU-REC " "
+            RETURNING RET.
+           MOVE  CSV-F01       TO BU-BUCD.
+           MOVE  CSV-F02       TO BU-YOBI.
+           MOVE  CSV-F03       TO BU-LINNO.
+           MOVE  CSV-F04       TO BU-KAIP.
+           MOVE  CSV-F05       TO BU-GOKBN.
+           MOVE  CSV-F06       TO BU-ZENKI.
+           MOVE  CSV-F07       TO BU-TOUKI.
+           MOVE  CSV-F08       TO BU-DOGET.
+           MOVE  CSV-F09       TO BU-TOGET.
+           MOVE  CSV-F10       TO BU-URKBN.
+           MOVE  CSV-F11       TO BU-PRKBN.
+           MOVE  CSV-F12       TO BU-TBKBN.
+           IF  RET = 0
+               CALL "DB_Update" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+               ADD  1  TO UPDCNT
+           ELSE
+               CALL "DB_Insert" USING
+                BU-F_PNAME1 BU-F_LNAME BU-REC RETURNING RET
+               ADD  1  TO INSCNT
+           END-IF
+           GO TO READ-RTN.
+       READ-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    EXCP-RTN  -  prints the run summary and, when any line was
+      *    rejected, the exception detail list under it.
+      ******************************************************************
+       EXCP-RTN.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-BUC-HD     TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R WORK-BUC-TOT.
+           MOVE  READCNT        TO WORK-BUC-RD.
+           MOVE  INSCNT         TO WORK-BUC-INS.
+           MOVE  UPDCNT         TO WORK-BUC-UPD.
+           MOVE  SKPCNT         TO WORK-BUC-SKP.
+           MOVE  WORK-BUC-TOT   TO PRN-R (11:60).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           IF  EXC-CNT = 0
+               GO TO EXCP-RTN-EXIT
+           END-IF
+           MOVE  SPACE          TO PRN-R.
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  SPACE          TO PRN-R.
+           MOVE  WORK-EXC-HD     TO PRN-R (11:40).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           MOVE  1  TO EXC-IX.
+       EXCP-010.
+           IF  EXC-IX > EXC-CNT
+               GO TO EXCP-RTN-EXIT
+           END-IF
+           MOVE  SPACE             TO PRN-R WORK-EXC.
+           MOVE  EXC-LINE(EXC-IX)  TO WORK-EXC-LINE.
+           MOVE  EXC-TEXT(EXC-IX)  TO WORK-EXC-TEXT.
+           MOVE  WORK-EXC          TO PRN-R (11:50).
+           CALL "PR_Write" USING PRN-R RETURNING RESP.
+           ADD  1  TO EXC-IX.
+           GO TO EXCP-010.
+       EXCP-RTN-EXIT.
+           EXIT.
+      ******************************************************************
+      *    CLSE-RTN  -  closes every file and the printer.
+      ******************************************************************
+       CLSE-RTN.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BUCSV_IDLST BUCSV_PNAME1.
+           CALL "DB_F_Close" USING
+            BY REFERENCE BU-F_IDLST BU-F_PNAME1.
+           CALL "PR_Close" RETURNING RESP.
+           CALL "DB_Close".
+       CLSE-RTN-EXIT.
+           EXIT.
