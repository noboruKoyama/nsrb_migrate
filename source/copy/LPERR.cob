@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    DB共通エラー処理  (LPERR)                                  *
+      ******************************************************************
+      *    the screen message below is gone the instant STOP RUN
+      *    clears the terminal -- before that, the same error is
+      *    persisted to ERRLOG (LERRLOG) so it can still be reviewed
+      *    after the run has ended.
+       DB-ERROR-RTN.
+           MOVE    ERR-STAT        TO  05ERR-DIS.
+           MOVE    "DB  ERROR"     TO  02ERR-DIS.
+           CALL "SD_Output" USING
+            "ERR-DIS" ERR-DIS "p" RETURNING RESU.
+           ACCEPT   ERRLOG-DATE    FROM  DATE.
+           ACCEPT   ERRLOG-TIME    FROM  TIME.
+           MOVE     PGM-ID         TO  ERRLOG-PGM.
+           MOVE     ERR-STAT       TO  ERRLOG-STAT.
+           MOVE     "DB ERROR"     TO  ERRLOG-MSG.
+           MOVE     USER_ID        TO  ERRLOG-USER.
+           CALL "DB_F_Open" USING
+            "I-O" ERRLOG_PNAME1 "SHARED" BY REFERENCE ERRLOG_IDLST "1"
+            "ERRLOG-KEY" BY REFERENCE ERRLOG-KEY.
+           CALL "DB_Insert" USING
+            ERRLOG_PNAME1 ERRLOG_LNAME ERRLOG-REC RETURNING RET.
+           CALL "DB_F_Close" USING
+            BY REFERENCE ERRLOG_IDLST ERRLOG_PNAME1.
+           CALL "DB_Close".
+           STOP  RUN.
+       DB-ERROR-RTN-EXIT.
+           EXIT.
