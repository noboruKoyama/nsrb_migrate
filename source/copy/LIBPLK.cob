@@ -0,0 +1,28 @@
+      *****************************************
+      *    PERIOD CLOSE/LOCK MASTER           *
+      *    WORKING-STORAGE SECTION  :  LIBPLK *
+      *****************************************
+      *    keyed by year-month (CCYYMM) -- a record on file with
+      *    PLK-STAT = 1 blocks further SIWAKH posting/correction for
+      *    that month unless the operator explicitly overrides.
+      *    KBY100 and JTK170 each write the override onto their own
+      *    per-run/per-line audit record (LOG-PLKPER2/LOG-PLKOVR2,
+      *    JTKLOG-PLKPER/JTKLOG-PLKOVR) so closed months can't be
+      *    silently changed there; TAP100 has no audit log file of
+      *    its own (see its header comment) and so cannot make that
+      *    same guarantee.
+       01  PLK-M.
+           02  PLK-M_PNAME1           PIC  X(005) VALUE "PLK-M".
+           02  F                      PIC  X(001).
+           02  PLK-M_LNAME            PIC  X(005) VALUE "PLK-M".
+           02  F                      PIC  X(001).
+           02  PLK-M_KEY1             PIC  X(100) VALUE SPACE.
+           02  PLK-M_SORT             PIC  X(100) VALUE SPACE.
+           02  PLK-M_IDLST            PIC  X(100) VALUE SPACE.
+           02  PLK-M_RES              USAGE  POINTER.
+       01  PLK-R.
+           02  PLK-KEY                PIC  9(006).
+           02  PLK-STAT               PIC  9(001).
+           02  PLK-LOCKDT             PIC  9(008).
+           02  PLK-LOCKID             PIC  X(006).
+       77  F                          PIC  X(001).
