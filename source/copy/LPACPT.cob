@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    共通中断確認処理  (LPACPT)                                  *
+      ******************************************************************
+       ACP-CANCEL-RTN.
+           CALL "SD_Output" USING
+            "CAN-01" CAN-01 "p" RETURNING RESU.
+       ACP-CANCEL-RTN-EXIT.
+           EXIT.
