@@ -0,0 +1,8 @@
+      *****************************************
+      *    SCREEN STATUS CODE CONSTANTS       *
+      *    WORKING-STORAGE SECTION  :  LSTAT  *
+      *****************************************
+       77  PF9                PIC  X(02) VALUE "P9".
+       77  BTB                PIC  X(02) VALUE "09".
+       77  HTB                PIC  X(02) VALUE "01".
+       77  SKP                PIC  X(02) VALUE "06".
