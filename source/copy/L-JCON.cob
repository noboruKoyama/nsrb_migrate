@@ -0,0 +1,68 @@
+      ************************************
+      *****     シ ステ ム コ ン ト ロ ー ル  マ ス タ    *****
+      ************************************
+       01  JCON.
+           02  JCON_PNAME1            PIC  X(006) VALUE "JCON".
+           02  F                      PIC  X(001).
+           02  JCON_LNAME             PIC  X(004) VALUE "JCON".
+           02  F                      PIC  X(001).
+           02  JCON_KEY1              PIC  X(100) VALUE SPACE.
+           02  JCON_SORT              PIC  X(100) VALUE SPACE.
+           02  JCON_IDLST             PIC  X(100) VALUE SPACE.
+           02  JCON_RES               USAGE  POINTER.
+       01  JCON-R.
+           02  JCON2-KEY.
+               03  JCON2-01           PIC  9(01).                       レコード区分
+               03  JCON2-02           PIC  9(04).                       倉庫コード
+           02  JCON2-03               PIC  N(05).                       倉庫名
+           02  FILLER                 PIC  X(20).
+       01  JCON3-REC  REDEFINES  JCON-R.
+           02  JCON3-KEY.
+               03  JCON3-01           PIC  9(01).                       レコード区分
+               03  JCON3-02           PIC  9(04).                       店舗コード
+           02  JCON3-03               PIC  N(06).                       店舗名
+           02  FILLER                 PIC  X(18).
+      *    record kind 7 -- JT-W170 journal classification (JTW-03) to
+      *    SIWAKH GL account map, maintained by the warehouse office
+      *    the same way record kind 8 is, instead of a recompile
+      *    whenever LJT170's posting job needs a new classification.
+       01  JCON7-REC  REDEFINES  JCON-R.
+           02  JCON7-KEY.
+               03  JCON7-01           PIC  9(01).                       レコード区分
+               03  JCON7-02           PIC  9(02).                       仕訳区分コード
+           02  JCON7-ACCT             PIC  9(04).                       借方科目C
+           02  JCON7-HOACCT           PIC  9(04).                       借方補助科目C
+           02  JCON7-OPPACCT          PIC  9(04).                       貸方科目C
+           02  JCON7-HOOPPACCT        PIC  9(04).                       貸方補助科目C
+           02  JCON7-DEPT             PIC  9(04).                       部門C
+           02  FILLER                 PIC  X(08).
+      *    record kind 8 -- item classification to SIWAKH GL account
+      *    map, maintained by the warehouse office instead of a
+      *    recompile whenever a posting account changes.
+       01  JCON8-REC  REDEFINES  JCON-R.
+           02  JCON8-KEY.
+               03  JCON8-01           PIC  9(01).                       レコード区分
+               03  JCON8-02           PIC  9(04).                       商品分類コード
+           02  JCON8-ACCT             PIC  9(04).                       借方科目C
+           02  JCON8-HOACCT           PIC  9(04).                       借方補助科目C
+           02  JCON8-OPPACCT          PIC  9(04).                       貸方科目C
+           02  JCON8-HOOPPACCT        PIC  9(04).                       貸方補助科目C
+           02  JCON8-DEPT             PIC  9(04).                       部門C
+           02  FILLER                 PIC  X(10).
+      *    record kind 4 -- TANAM reason code (TANAM-02) to SIWAKH GL
+      *    account map, maintained by the warehouse office the same
+      *    way record kind 8 is, instead of a recompile whenever
+      *    TAP100's posting job needs a new reason code classified.
+      *    (kind 9 was taken first, by JTO35L's supplier exclusion
+      *    list, so this map uses the next open kind instead.)
+       01  JCON4-REC  REDEFINES  JCON-R.
+           02  JCON4-KEY.
+               03  JCON4-01           PIC  9(01).                       レコード区分
+               03  JCON4-02           PIC  9(01).                       棚卸調整理由C
+           02  JCON4-ACCT             PIC  9(04).                       借方科目C
+           02  JCON4-HOACCT           PIC  9(04).                       借方補助科目C
+           02  JCON4-OPPACCT          PIC  9(04).                       貸方科目C
+           02  JCON4-HOOPPACCT        PIC  9(04).                       貸方補助科目C
+           02  JCON4-DEPT             PIC  9(04).                       部門C
+           02  FILLER                 PIC  X(09).
+       77  F                          PIC  X(001).
