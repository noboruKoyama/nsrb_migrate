@@ -0,0 +1,19 @@
+      ************************************
+      *****     品 名 マ ス タ  ( 2 )                  *****
+      ************************************
+       01  HI2-M.
+           02  HI2-M_PNAME1           PIC  X(006) VALUE "HI2-M".
+           02  F                      PIC  X(001).
+           02  HI2-M_LNAME            PIC  X(005) VALUE "HI2-M".
+           02  F                      PIC  X(001).
+           02  HI2-M_KEY1             PIC  X(100) VALUE SPACE.
+           02  HI2-M_SORT             PIC  X(100) VALUE SPACE.
+           02  HI2-M_IDLST            PIC  X(100) VALUE SPACE.
+           02  HI2-M_RES              USAGE  POINTER.
+       01  HI-R.
+           02  HI-KEY2.
+               03  HI-MHCD            PIC  9(06).                       親品番コード
+               03  HI-HCD             PIC  9(06).                       品番コード
+           02  HI-NAME                PIC  N(24).                       品名
+           02  FILLER                 PIC  X(20).
+       77  F                          PIC  X(001).
