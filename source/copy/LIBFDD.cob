@@ -0,0 +1,36 @@
+      *****************************************
+      *    FISCAL-YEAR DATE DETERMINE DATA    *
+      *    WORKING-STORAGE SECTION  :  LIBFDD *
+      *****************************************
+       01  D-NBNG                 PIC  9(004).                          本日年月
+      *    defaults below are used as-is until a FDC-M master record
+      *    is on file; once seeded, the master record's window wins,
+      *    so finance can move the crossover point themselves instead
+      *    of waiting on a recompile when a new calendar era rolls over
+       01  DATE-NF1               PIC  9(002)  VALUE  00.
+       01  DATE-NT1               PIC  9(002)  VALUE  49.
+       01  DATE-NC1               PIC  9(004)  VALUE  2000.
+       01  DATE-NF2               PIC  9(002)  VALUE  50.
+       01  DATE-NT2               PIC  9(002)  VALUE  99.
+       01  DATE-NC2               PIC  9(004)  VALUE  1900.
+      ************************************
+      *****     年 代 判 定 期 間 マ ス タ          *****
+      ************************************
+       01  FDC-M.
+           02  FDC-M_PNAME1           PIC  X(005) VALUE "FDC-M".
+           02  F                      PIC  X(001).
+           02  FDC-M_LNAME            PIC  X(005) VALUE "FDC-M".
+           02  F                      PIC  X(001).
+           02  FDC-M_KEY1             PIC  X(100) VALUE SPACE.
+           02  FDC-M_SORT             PIC  X(100) VALUE SPACE.
+           02  FDC-M_IDLST            PIC  X(100) VALUE SPACE.
+           02  FDC-M_RES              USAGE  POINTER.
+       01  FDC-R.
+           02  FDC-KEY                PIC  X(002).
+           02  FDC-NF1                PIC  9(002).                      旧年代FROM
+           02  FDC-NT1                PIC  9(002).                      旧年代TO
+           02  FDC-NC1                PIC  9(004).                      旧年代世紀
+           02  FDC-NF2                PIC  9(002).                      新年代FROM
+           02  FDC-NT2                PIC  9(002).                      新年代TO
+           02  FDC-NC2                PIC  9(004).                      新年代世紀
+       77  F                          PIC  X(001).
