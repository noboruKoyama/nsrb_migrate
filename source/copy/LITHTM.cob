@@ -0,0 +1,22 @@
+      ************************************
+      *****     単 価 マ ス タ                          *****
+      ************************************
+       01  THTM.
+           02  THTM_PNAME1            PIC  X(006) VALUE "THTM".
+           02  F                      PIC  X(001).
+           02  THTM_LNAME             PIC  X(004) VALUE "THTM".
+           02  F                      PIC  X(001).
+           02  THTM_KEY1              PIC  X(100) VALUE SPACE.
+           02  THTM_KEY2              PIC  X(100) VALUE SPACE.
+           02  THTM_SORT              PIC  X(100) VALUE SPACE.
+           02  THTM_IDLST             PIC  X(100) VALUE SPACE.
+           02  THTM_RES               USAGE  POINTER.
+       01  THT-R.
+           02  THT-KEY.
+               03  THT-TCD            PIC  9(04).                       取引先コード
+               03  THT-HCD            PIC  9(06).                       品番コード
+               03  THT-SIZ            PIC  9(01).                       サイズ
+           02  THT-T                  PIC  9(05).                       単価
+           02  THT-KEY2               PIC  X(11).
+           02  FILLER                 PIC  X(10).
+       77  F                          PIC  X(001).
