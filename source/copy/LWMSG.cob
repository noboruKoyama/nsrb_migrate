@@ -0,0 +1,9 @@
+      *****************************************
+      *    COMMON MESSAGE WORK AREA           *
+      *                                       *
+      * WORKING-STORAGE SECTION  :  LWMSG     *
+      *****************************************
+       01  WMSG-AREA.
+           02  WMSG-KBN           PIC 9(01).
+           02  WMSG-NO            PIC 9(04).
+           02  WMSG-TEXT          PIC X(60).
