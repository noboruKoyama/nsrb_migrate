@@ -0,0 +1,21 @@
+      ************************************
+      *****     仕 入 先 マ ス タ ( 出 荷 伝 票 用 )    *****
+      ************************************
+       01  JMSTD.
+           02  JMSTD_PNAME1           PIC  X(006) VALUE "JMSTD".
+           02  F                      PIC  X(001).
+           02  JMSTD_LNAME            PIC  X(005) VALUE "JMSTD".
+           02  F                      PIC  X(001).
+           02  JMSTD_KEY1             PIC  X(100) VALUE SPACE.
+           02  JMSTD_KEY2             PIC  X(100) VALUE SPACE.
+           02  JMSTD_KEY3             PIC  X(100) VALUE SPACE.
+           02  JMSTD_SORT             PIC  X(100) VALUE SPACE.
+           02  JMSTD_IDLST            PIC  X(100) VALUE SPACE.
+           02  JMSTD_RES              USAGE  POINTER.
+       01  JMSTD-R.
+           02  JMSTD-KEY1             PIC  9(07).                       得意先コード
+           02  JMSTD-02S              PIC  9(06).                       基準年月日
+           02  JMSTD-KEY2             PIC  X(10).
+           02  JMSTD-KEY3             PIC  X(10).
+           02  FILLER                 PIC  X(20).
+       77  F                          PIC  X(001).
