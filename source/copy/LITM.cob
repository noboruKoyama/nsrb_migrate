@@ -0,0 +1,21 @@
+      ************************************
+      *****     取 引 先 マ ス タ                      *****
+      ************************************
+       01  T-M.
+           02  T-M_PNAME1             PIC  X(006) VALUE "T-M".
+           02  F                      PIC  X(001).
+           02  T-M_LNAME              PIC  X(003) VALUE "T-M".
+           02  F                      PIC  X(001).
+           02  T-M_KEY1               PIC  X(100) VALUE SPACE.
+           02  T-M_KEY2               PIC  X(100) VALUE SPACE.
+           02  T-M_SORT               PIC  X(100) VALUE SPACE.
+           02  T-M_IDLST              PIC  X(100) VALUE SPACE.
+           02  T-M_RES                USAGE  POINTER.
+       01  T-R.
+           02  T-KEY                  PIC  9(04).                       取引先コード
+           02  T-NAME                 PIC  N(26).                       取引先名
+           02  T-TNC1                 PIC  9(01).                       手形サイト
+           02  T-DCC                  PIC  9(01).                       締日区分
+           02  T-KEY2                 PIC  X(10).
+           02  FILLER                 PIC  X(20).
+       77  F                          PIC  X(001).
