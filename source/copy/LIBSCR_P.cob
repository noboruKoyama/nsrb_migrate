@@ -0,0 +1,10 @@
+      *****************************************
+      *    COMMON SCREEN WORK AREA            *
+      *    PROCEDURE DIVISION PART OF LIBSCR  *
+      *****************************************
+           CALL "SD_Init" USING
+               "SCR-COM" " " "0" "0" "08" " " " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "SCR-ROW" "9" "0" "0" "02" " " "SCR-COM" RETURNING RESU.
+           CALL "SD_Init" USING
+               "SCR-COL" "9" "0" "0" "02" "SCR-ROW" " " RETURNING RESU.
