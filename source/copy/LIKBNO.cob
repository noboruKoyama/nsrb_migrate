@@ -0,0 +1,20 @@
+      ************************************
+      *****     期 別 番 号 マ ス タ                    *****
+      ************************************
+       01  KBNO-M.
+           02  KBNO-M_PNAME1          PIC  X(006) VALUE "KBNOM".
+           02  F                      PIC  X(001).
+           02  KBNO-M_LNAME           PIC  X(006) VALUE "KBNO-M".
+           02  F                      PIC  X(001).
+           02  KBNO-M_KEY1            PIC  X(100) VALUE SPACE.
+           02  KBNO-M_SORT            PIC  X(100) VALUE SPACE.
+           02  KBNO-M_IDLST           PIC  X(100) VALUE SPACE.
+           02  KBNO-M_RES             USAGE  POINTER.
+       01  KBNO-R.
+           02  BNO-KEY.
+               03  BNO-KEYD           PIC  X(02).                       期別コード
+           02  BNO-NAME               PIC  N(10).                       期別名称
+           02  BNO-SNG                PIC  9(006).                      開始年月
+           02  BNO-ENG                PIC  9(006).                      終了年月
+           02  FILLER                 PIC  X(030).
+       77  F                          PIC  X(001).
