@@ -0,0 +1,24 @@
+      ************************************
+      *****     得 意 先 ・ 子 会 社 マ ス タ          *****
+      ************************************
+       01  TC-M.
+           02  TC-M_PNAME1            PIC  X(006) VALUE "TC-M".
+           02  F                      PIC  X(001).
+           02  TC-M_LNAME             PIC  X(004) VALUE "TC-M".
+           02  F                      PIC  X(001).
+           02  TC-M_KEY1              PIC  X(100) VALUE SPACE.
+           02  TC-M_SORT              PIC  X(100) VALUE SPACE.
+           02  TC-M_IDLST             PIC  X(100) VALUE SPACE.
+           02  TC-M_RES               USAGE  POINTER.
+       01  TC-R.
+           02  TC-KEY.
+               03  TC-TCD             PIC  9(04).                       取引先コード
+               03  TC-CCD             PIC  9(03).                       子会社コード
+           02  TC-NAME                PIC  N(26).                       得意先名
+           02  TC-DLVKBN              PIC  9(01).                       伝票発行区分 0:印刷 1:PDFメール
+           02  TC-MAIL                PIC  X(19).                       メールアドレス
+      *    furigana reading of TC-NAME, maintained alongside it so
+      *    TCS100 can search the customer master phonetically instead
+      *    of requiring the kanji name to be keyed exactly.
+           02  TC-KANA                PIC  N(20).                       ﾌﾘｶﾞﾅ
+       77  F                          PIC  X(001).
