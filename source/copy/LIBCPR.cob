@@ -0,0 +1,5 @@
+      ******************************************************************
+      *    共通処理再開ポイント  (LIBCPR)                              *
+      ******************************************************************
+           MOVE    SPACE    TO  ERR-STAT.
+           MOVE    ZERO     TO  RESU.
