@@ -0,0 +1,31 @@
+      *****************************************
+      *    MESSAGE AREA  SCREEN REGISTRATION  *
+      *    PROCEDURE DIVISION PART OF LSERR   *
+      *****************************************
+           CALL "SD_Init" USING
+               "DISP-ERR-AREA" " " "0" "0" "177" " " " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "DISP-MSG-01" "X" "24" "0" "60" " " "DISP-ERR-AREA"
+               RETURNING RESU.
+           CALL "SD_Init" USING
+               "DISP-MSG-SPACE" "X" "24" "0" "60" "DISP-MSG-01" " "
+               RETURNING RESU.
+           CALL "SD_Init" USING
+               "NOR-M01" "N" "24" "0" "11" "DISP-MSG-SPACE" " "
+               RETURNING RESU.
+           CALL "SD_Init" USING
+               "NOR-D01" "N" "24" "0" "11" "NOR-M01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "INV-M01" "N" "24" "0" "11" "NOR-D01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "INV-D01" "N" "24" "0" "11" "INV-M01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "OK-01" "N" "24" "0" "07" "INV-D01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "CAN-01" "N" "24" "0" "09" "OK-01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "ERR-01" "N" "24" "0" "09" "CAN-01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "ERR-02" "N" "24" "0" "11" "ERR-01" " " RETURNING RESU.
+           CALL "SD_Init" USING
+               "ERR-DIS" "X" "24" "0" "66" "ERR-02" " " RETURNING RESU.
