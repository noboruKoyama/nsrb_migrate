@@ -0,0 +1,27 @@
+      *****************************************
+      *    FATAL ERROR/EXCEPTION LOG          *
+      *    WORKING-STORAGE SECTION  :  LERRLOG*
+      *****************************************
+      *    one record per fatal DB-level error any program's DB-
+      *    ERROR-RTN (LPERR) raises -- the screen message it also
+      *    puts up is gone the moment STOP RUN clears the terminal,
+      *    so this is the copy an operator can still review after
+      *    the run has ended.
+       01  ERRLOG.
+           02  ERRLOG_PNAME1          PIC  X(006) VALUE "ERRLOG".
+           02  F                      PIC  X(001).
+           02  ERRLOG_LNAME           PIC  X(006) VALUE "ERRLOG".
+           02  F                      PIC  X(001).
+           02  ERRLOG_KEY1            PIC  X(100) VALUE SPACE.
+           02  ERRLOG_SORT            PIC  X(100) VALUE SPACE.
+           02  ERRLOG_IDLST           PIC  X(100) VALUE SPACE.
+           02  ERRLOG_RES             USAGE  POINTER.
+       01  ERRLOG-REC.
+           02  ERRLOG-KEY.
+               03  ERRLOG-DATE        PIC  9(006).
+               03  ERRLOG-TIME        PIC  9(006).
+               03  ERRLOG-PGM         PIC  X(008).
+           02  ERRLOG-STAT            PIC  X(002).
+           02  ERRLOG-MSG             PIC  X(060).
+           02  ERRLOG-USER            PIC  X(006).
+       77  F                          PIC  X(001).
