@@ -0,0 +1,9 @@
+      *****************************************
+      *    COMMON SCREEN WORK AREA            *
+      *    WORKING-STORAGE SECTION  :  LIBSCR *
+      *****************************************
+       01  SCR-COM.
+           02  SCR-ROW            PIC  9(02).
+           02  SCR-COL            PIC  9(02).
+           02  SCR-LEN            PIC  9(03).
+           02  SCR-ATTR           PIC  X(01).
