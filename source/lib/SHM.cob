@@ -0,0 +1,50 @@
+      ****************************************************************
+      *                                                              *
+      *               <  出荷   品名   マスター  >     * 170/3 *      *
+      *                                                              *
+      ****************************************************************
+       01  SHM.
+           02  SHM_PNAME1          PIC  X(006) VALUE "SHM".
+           02  F                   PIC  X(001).
+           02  SHM_LNAME           PIC  X(003) VALUE "SHM".
+           02  F                   PIC  X(001).
+           02  SHM_KEY1            PIC  X(100) VALUE SPACE.
+           02  SHM_SORT            PIC  X(100) VALUE SPACE.
+           02  SHM_IDLST           PIC  X(100) VALUE SPACE.
+           02  SHM_RES             USAGE  POINTER.
+       01  SHM-R.
+           02   SHM-KEY.
+               03   SHM-01         PIC 9(06).
+           02   SHM-02             PIC N(24).
+           02   SHM-03             PIC 9(01).
+           02   SHM-04.
+               03   SHM-041.
+                   04  SHM-0411    OCCURS  10  PIC  9.
+               03   SHM-042.
+                   04  SHM-0421    OCCURS  10  PIC  9.
+               03   SHM-043.
+                   04  SHM-0431    OCCURS  10  PIC  9.
+               03   SHM-044.
+                   04  SHM-0441    OCCURS  10  PIC  9.
+           02   SHM-05             PIC 9(02).
+           02   SHM-06             PIC N(14).
+           02   SHM-09             PIC 9(02).
+           02   SHM-07             PIC 9(03).
+           02   SHM-08.
+               03   SHM-081.
+                   04  SHM-0811    OCCURS  10  PIC  9.
+               03   SHM-082.
+                   04  SHM-0821    OCCURS  10  PIC  9.
+               03   SHM-083.
+                   04  SHM-0831    OCCURS  10  PIC  9.
+               03   SHM-084.
+                   04  SHM-0841    OCCURS  10  PIC  9.
+      *    JAN/barcode -- unpopulated on every pre-existing record, so
+      *    a blank SHM-10 simply means no barcode has been assigned
+      *    yet for that item.
+           02   SHM-10             PIC X(13).
+      *    discontinued/inactive flag -- SPACE or "0" on every pre-
+      *    existing record (still active); set to "1" by SHM100 once
+      *    an item is discontinued.
+           02   SHM-11             PIC X(01).
+       77  F                       PIC  X(001).
