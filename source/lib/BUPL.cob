@@ -22,6 +22,7 @@
            02      BU-KAIP         PIC 9(01).
            02      BU-GOKBN        PIC 9(01).
            02      BU-KMKNM        PIC N(10).
+           02      BU-ACCTCD       PIC 9(04).
            02  BU-ZEN.
                03  BU-ZENKI        PIC S9(11).
                03  BU-TOUKI        PIC S9(11).
@@ -31,5 +32,5 @@
            02      BU-URKBN        PIC X(01).
            02      BU-PRKBN        PIC 9(01).
            02      BU-TBKBN        PIC 9(01).
-           02      F               PIC X(09).
+           02      F               PIC X(05).
        77  F                       PIC X(01).
