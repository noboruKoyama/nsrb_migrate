@@ -0,0 +1,48 @@
+      ****************************************************************
+      *                                                              *
+      *               <    棚卸   調整   マスター   >     * 170/3 *    *
+      *                                                              *
+      ****************************************************************
+       01  TANAM.
+           02  TANAM_PNAME1        PIC  X(006) VALUE "TANAM".
+           02  F                   PIC  X(001).
+           02  TANAM_LNAME         PIC  X(005) VALUE "TANAM".
+           02  F                   PIC  X(001).
+           02  TANAM_KEY1          PIC  X(100) VALUE SPACE.
+           02  TANAM_SORT          PIC  X(100) VALUE SPACE.
+           02  TANAM_IDLST         PIC  X(100) VALUE SPACE.
+           02  TANAM_RES           USAGE  POINTER.
+       01  TANAM-R.
+           02   TANAM-KEY.
+               03   TANAM-01       PIC 9(6).
+               03   TANAM-02       PIC 9(1).
+               03   TANAM-03       PIC 9(3).
+           02   TANAM-05.
+               03   TANAM-051      PIC S9(6).
+               03   TANAM-052      PIC S9(6).
+           02   TANAM-06.
+               03   TANAM-061      PIC S9(6).
+               03   TANAM-062      PIC S9(6).
+               03   TANAM-063      PIC S9(6).
+               03   TANAM-064      PIC S9(6).
+               03   TANAM-065      PIC S9(6).
+               03   TANAM-066      PIC S9(6).
+               03   TANAM-067      PIC S9(6).
+               03   TANAM-068      PIC S9(6).
+           02   TANAM-06A  REDEFINES  TANAM-06.
+               03   TANAM-06R      PIC S9(6)  OCCURS 8.
+           02   TANAM-04           PIC 9(8).
+           02   TANAM-04R  REDEFINES  TANAM-04.
+               03   TANAM-041      PIC 9(4).
+               03   TANAM-042      PIC 9(4).
+      *    posting status -- 0 = this period's count variance (TANAM-051
+      *    less TANAM-052) has not yet been posted to SIWAKH, 1 = TAP100
+      *    has already posted it.  Set back to 0 whenever TAM100 records
+      *    a new count for the period so TAP100 picks it up again.
+           02  TANAM-07            PIC 9(1).
+      *    which slot of TANAM-06R the current period's variance was
+      *    rolled into the last time TAP100 posted this record --
+      *    cycles 1 thru 8, oldest slot overwritten first.
+           02  TANAM-08            PIC 9(2).
+           02  F                   PIC X(4).
+       77  F                       PIC  X(001).
